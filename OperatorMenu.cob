@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Menu-driven front end tying the separately compiled
+      *         student programs together, so an operator can pick a
+      *         task from a numbered list instead of memorizing which
+      *         program to invoke and in what order.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Added the nightly batch chain (NightlyStudentRun)
+      *            as option 8, so an operator can run the whole
+      *            apply/promote/reindex sequence without knowing the
+      *            three programs behind it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorMenu.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Menu-Choice                PIC 9(2)   VALUE ZEROS.
+       01  Done-Switch                PIC X      VALUE "N".
+           88  Done                   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL Done
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+           END-PERFORM
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY SPACE
+           DISPLAY "==============================================="
+           DISPLAY "STUDENT RECORDS SYSTEM - OPERATOR MENU"
+           DISPLAY "==============================================="
+           DISPLAY "1. Enter new students         (AcceptAndDisplay)"
+           DISPLAY "2. Enter/sort a roster              (InputSort)"
+           DISPLAY "3. Import a CSV intake batch        (CsvImport)"
+           DISPLAY "4. Apply transactions       (StudentMaintenance)"
+           DISPLAY "5. Print class roster                 (SeqRead)"
+           DISPLAY "6. Sort a gender roster               (MaleSort)"
+           DISPLAY "7. Export STUDENTS.DAT to CSV (ExportStudents)"
+           DISPLAY "8. Run the nightly batch     (NightlyStudentRun)"
+           DISPLAY "9. Exit"
+           DISPLAY "Enter your choice (1-9): " WITH NO ADVANCING
+           ACCEPT Menu-Choice.
+
+       PROCESS-CHOICE.
+           EVALUATE Menu-Choice
+               WHEN 1
+                   CALL "AcceptAndDisplay"
+               WHEN 2
+                   CALL "InputSort"
+               WHEN 3
+                   CALL "CsvImport"
+               WHEN 4
+                   CALL "StudentMaintenance"
+               WHEN 5
+                   CALL "SeqRead"
+               WHEN 6
+                   CALL "MaleSort"
+               WHEN 7
+                   CALL "ExportStudents"
+               WHEN 8
+                   CALL "NightlyStudentRun"
+               WHEN 9
+                   SET Done TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice, please enter 1-9."
+           END-EVALUATE.
+
+       END PROGRAM OperatorMenu.
