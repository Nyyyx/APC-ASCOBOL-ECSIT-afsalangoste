@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Maintain the CUSTOMER.DAT customer master file for the
+      *         Aromamora sales subsystem, so a customer's name and
+      *         contact details live in one place instead of being
+      *         repeated on every SALES.DAT line.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Customer-File ASSIGN TO "CUSTOMER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Customer-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Customer-File.
+       01  Customer-Rec.
+           88  EndOfCustomerFile            VALUE HIGH-VALUES.
+           02  cmCustomer-ID                PIC 9(5).
+           02  cmCustomer-Name              PIC X(20).
+           02  cmCustomer-Address           PIC X(30).
+           02  cmCustomer-Phone             PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01  Customer-File-Status         PIC XX.
+
+       01  Customer-Table.
+           02  Customer-Entry           OCCURS 200 TIMES.
+               03  ctCustomer-ID        PIC 9(5).
+               03  ctCustomer-Name      PIC X(20).
+               03  ctCustomer-Address   PIC X(30).
+               03  ctCustomer-Phone     PIC X(12).
+       01  Customer-Count               PIC 9(3)   VALUE ZEROS.
+       01  Customer-Index               PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch                 PIC X      VALUE "N".
+           88  Found-Customer           VALUE "Y".
+
+       01  Entry-Customer-ID            PIC 9(5).
+       01  Entry-Customer-Name          PIC X(20).
+       01  Entry-Customer-Address       PIC X(30).
+       01  Entry-Customer-Phone         PIC X(12).
+       01  More-Updates-Switch          PIC X      VALUE "Y".
+           88  More-Updates             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-CUSTOMERS
+           DISPLAY "CustomerMaint - Aromamora customer master "
+               "maintenance"
+           DISPLAY "Enter a Customer-ID to add or update, or 00000 "
+               "to finish."
+           PERFORM UNTIL NOT More-Updates
+               DISPLAY "Customer-ID (00000 to end) : " WITH NO ADVANCING
+               ACCEPT Entry-Customer-ID
+               IF Entry-Customer-ID = 0
+                   MOVE "N" TO More-Updates-Switch
+               ELSE
+                   DISPLAY "Customer Name    : " WITH NO ADVANCING
+                   ACCEPT Entry-Customer-Name
+                   DISPLAY "Customer Address : " WITH NO ADVANCING
+                   ACCEPT Entry-Customer-Address
+                   DISPLAY "Customer Phone   : " WITH NO ADVANCING
+                   ACCEPT Entry-Customer-Phone
+                   PERFORM FIND-OR-ADD-CUSTOMER
+                   IF Customer-Index > 0
+                       MOVE Entry-Customer-Name TO
+                           ctCustomer-Name (Customer-Index)
+                       MOVE Entry-Customer-Address TO
+                           ctCustomer-Address (Customer-Index)
+                       MOVE Entry-Customer-Phone TO
+                           ctCustomer-Phone (Customer-Index)
+                       DISPLAY "Customer " Entry-Customer-ID
+                           " saved"
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM SAVE-CUSTOMERS
+           STOP RUN.
+
+       LOAD-CUSTOMERS.
+           OPEN INPUT Customer-File
+           IF Customer-File-Status = "00"
+               READ Customer-File
+                   AT END SET EndOfCustomerFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfCustomerFile
+                   IF Customer-Count < 200
+                       ADD 1 TO Customer-Count
+                       MOVE cmCustomer-ID TO
+                           ctCustomer-ID (Customer-Count)
+                       MOVE cmCustomer-Name TO
+                           ctCustomer-Name (Customer-Count)
+                       MOVE cmCustomer-Address TO
+                           ctCustomer-Address (Customer-Count)
+                       MOVE cmCustomer-Phone TO
+                           ctCustomer-Phone (Customer-Count)
+                   END-IF
+                   READ Customer-File
+                       AT END SET EndOfCustomerFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Customer-File
+           ELSE
+               DISPLAY "CUSTOMER.DAT not found - starting a new "
+                   "master file."
+           END-IF.
+
+       FIND-OR-ADD-CUSTOMER.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING Customer-Index FROM 1 BY 1
+                   UNTIL Customer-Index > Customer-Count
+               IF ctCustomer-ID (Customer-Index) = Entry-Customer-ID
+                   SET Found-Customer TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT Found-Customer
+               IF Customer-Count < 200
+                   ADD 1 TO Customer-Count
+                   MOVE Customer-Count TO Customer-Index
+                   MOVE Entry-Customer-ID TO
+                       ctCustomer-ID (Customer-Index)
+               ELSE
+                   DISPLAY "Warning - Customer-Table full, "
+                       "Customer-ID " Entry-Customer-ID
+                       " not included"
+                   MOVE ZEROS TO Customer-Index
+               END-IF
+           END-IF.
+
+       SAVE-CUSTOMERS.
+           OPEN OUTPUT Customer-File
+           PERFORM VARYING Customer-Index FROM 1 BY 1
+                   UNTIL Customer-Index > Customer-Count
+               MOVE ctCustomer-ID (Customer-Index) TO cmCustomer-ID
+               MOVE ctCustomer-Name (Customer-Index) TO cmCustomer-Name
+               MOVE ctCustomer-Address (Customer-Index) TO
+                   cmCustomer-Address
+               MOVE ctCustomer-Phone (Customer-Index) TO
+                   cmCustomer-Phone
+               WRITE Customer-Rec
+           END-PERFORM
+           CLOSE Customer-File.
+
+       END PROGRAM CustomerMaint.
