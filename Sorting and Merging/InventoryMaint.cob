@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Maintain the INVENTORY.DAT oil stock master file, so
+      *         warehouse staff can set or correct on-hand quantities
+      *         and reorder points without a recompile.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InventoryMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Inventory-File ASSIGN TO "INVENTORY.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Inventory-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Inventory-File.
+       01  Inventory-Rec.
+           88  EndOfInventoryFile           VALUE HIGH-VALUES.
+           02  ivOil-Number                 PIC 99.
+           02  ivQuantity-On-Hand           PIC 9(6).
+           02  ivReorder-Point              PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  Inventory-File-Status        PIC XX.
+
+       01  Inventory-Table.
+           02  Inv-Entry                OCCURS 30 TIMES.
+               03  invQuantity-On-Hand  PIC 9(6)   VALUE ZEROS.
+               03  invReorder-Point     PIC 9(6)   VALUE ZEROS.
+
+       01  Entry-Oil-Number              PIC 99.
+       01  Entry-Quantity-On-Hand        PIC 9(6).
+       01  Entry-Reorder-Point           PIC 9(6).
+       01  Table-Index                   PIC 99.
+       01  More-Updates-Switch          PIC X      VALUE "Y".
+           88  More-Updates             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-INVENTORY
+           DISPLAY "InventoryMaint - Aromamora oil stock maintenance"
+           DISPLAY "Enter an Oil-Number (01-30), on-hand quantity, "
+               "and reorder point, or 00 to finish."
+           PERFORM UNTIL NOT More-Updates
+               DISPLAY "Oil-Number (00 to end) : " WITH NO ADVANCING
+               ACCEPT Entry-Oil-Number
+               IF Entry-Oil-Number = 0
+                   MOVE "N" TO More-Updates-Switch
+               ELSE
+                   IF Entry-Oil-Number > 30
+                       DISPLAY "Oil-Number must be 01-30, try again."
+                   ELSE
+                       DISPLAY "Quantity on hand : " WITH NO ADVANCING
+                       ACCEPT Entry-Quantity-On-Hand
+                       DISPLAY "Reorder point    : " WITH NO ADVANCING
+                       ACCEPT Entry-Reorder-Point
+                       MOVE Entry-Quantity-On-Hand TO
+                           invQuantity-On-Hand (Entry-Oil-Number)
+                       MOVE Entry-Reorder-Point TO
+                           invReorder-Point (Entry-Oil-Number)
+                       DISPLAY "Oil " Entry-Oil-Number " updated"
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM SAVE-INVENTORY
+           STOP RUN.
+
+       LOAD-INVENTORY.
+           OPEN INPUT Inventory-File
+           IF Inventory-File-Status = "00"
+               READ Inventory-File
+                   AT END SET EndOfInventoryFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfInventoryFile
+                   IF ivOil-Number > 0 AND ivOil-Number <= 30
+                       MOVE ivQuantity-On-Hand TO
+                           invQuantity-On-Hand (ivOil-Number)
+                       MOVE ivReorder-Point TO
+                           invReorder-Point (ivOil-Number)
+                   END-IF
+                   READ Inventory-File
+                       AT END SET EndOfInventoryFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Inventory-File
+           ELSE
+               DISPLAY "INVENTORY.DAT not found - starting a new "
+                   "master file with zero quantities."
+           END-IF.
+
+       SAVE-INVENTORY.
+           OPEN OUTPUT Inventory-File
+           PERFORM VARYING Table-Index FROM 1 BY 1
+                   UNTIL Table-Index > 30
+               MOVE Table-Index TO ivOil-Number
+               MOVE invQuantity-On-Hand (Table-Index) TO
+                   ivQuantity-On-Hand
+               MOVE invReorder-Point (Table-Index) TO ivReorder-Point
+               WRITE Inventory-Rec
+           END-PERFORM
+           CLOSE Inventory-File.
+
+       END PROGRAM InventoryMaint.
