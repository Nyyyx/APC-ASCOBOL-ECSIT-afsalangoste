@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Export the total Aromamora sales value on SALES.DAT as
+      *         a balanced general-ledger feed (debit Accounts
+      *         Receivable, credit Sales Revenue), so the entry can be
+      *         picked up by the general-ledger system instead of being
+      *         keyed in from the sales report by hand.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Widened glfDescription to hold the full account
+      *            description text instead of truncating it.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLFeedExport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Sales-File ASSIGN TO "SALES.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Cost-File-Status.
+
+       SELECT GLFeedFile ASSIGN TO "GLFEED.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS GL-Feed-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Sales-File.
+       01  Sales-Rec.
+           88  EndOfSalesFile              VALUE HIGH-VALUES.
+           02  sfCustomer-ID               PIC 9(5).
+           02  sfCustomer-Name             PIC X(20).
+           02  sfOil-ID.
+               03  FILLER                  PIC X.
+               03  Oil-Number            PIC 99.
+           02 sfUnit-Size                  PIC 9.
+           02 sfUnit-Sold                  PIC 999.
+           02 FILLER                       PIC X(5).
+
+       FD  Oil-Cost-File.
+       01  Oil-Cost-Rec.
+           88  EndOfOilCostFile             VALUE HIGH-VALUES.
+           02  ocOil-Number                 PIC 99.
+           02  ocUnit-Size                  PIC 9.
+           02  ocOil-Cost                   PIC 9(2)V99.
+
+       FD  GLFeedFile.
+       01  GL-Feed-Rec.
+           02  glfJournalDate               PIC 9(8).
+           02  glfAccountCode               PIC X(6).
+           02  glfDebitCredit                PIC X.
+           02  glfAmount                    PIC 9(8)V99.
+           02  glfDescription               PIC X(38).
+
+       WORKING-STORAGE SECTION.
+       01  Oils-Table.
+           02  Oil-Entry                OCCURS 30 TIMES.
+               03  OIL-COST             PIC 99V99 OCCURS 9 TIMES
+                                         VALUE ZEROS.
+
+       01  Oil-Cost-File-Status         PIC XX.
+       01  GL-Feed-File-Status          PIC XX.
+       01  Sale-Value                   PIC 9(6)V99.
+       01  Total-Sales-Value            PIC 9(8)V99 VALUE ZEROS.
+       01  Today                        PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT Today FROM DATE YYYYMMDD
+           PERFORM LOAD-OIL-COSTS
+           PERFORM COMPUTE-TOTAL-SALES-VALUE
+           PERFORM WRITE-GL-FEED
+           DISPLAY "GLFeedExport - " Total-Sales-Value
+               " posted to GLFEED.DAT for " Today
+           STOP RUN.
+
+       LOAD-OIL-COSTS.
+           OPEN INPUT Oil-Cost-File
+           IF Oil-Cost-File-Status NOT = "00"
+               DISPLAY "Error - unable to open OILCOST.DAT, "
+                   "run OilCostMaint to create it"
+               STOP RUN
+           END-IF
+           READ Oil-Cost-File
+               AT END SET EndOfOilCostFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfOilCostFile
+               IF ocOil-Number > 0 AND ocOil-Number <= 30
+                       AND ocUnit-Size > 0 AND ocUnit-Size <= 9
+                   MOVE ocOil-Cost TO
+                       OIL-COST (ocOil-Number, ocUnit-Size)
+               END-IF
+               READ Oil-Cost-File
+                   AT END SET EndOfOilCostFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Oil-Cost-File.
+
+       COMPUTE-TOTAL-SALES-VALUE.
+           OPEN INPUT Sales-File
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfSalesFile
+               MOVE ZEROS TO Sale-Value
+               IF Oil-Number > 0 AND Oil-Number <= 30
+                       AND sfUnit-Size > 0 AND sfUnit-Size <= 9
+                   COMPUTE Sale-Value =
+                       sfUnit-Sold * OIL-COST (Oil-Number, sfUnit-Size)
+               END-IF
+               ADD Sale-Value TO Total-Sales-Value
+               READ Sales-File
+                   AT END SET EndOfSalesFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Sales-File.
+
+       WRITE-GL-FEED.
+           OPEN EXTEND GLFeedFile
+           IF GL-Feed-File-Status NOT = "00"
+               OPEN OUTPUT GLFeedFile
+           END-IF
+
+           MOVE Today TO glfJournalDate
+           MOVE "110000" TO glfAccountCode
+           MOVE "D" TO glfDebitCredit
+           MOVE Total-Sales-Value TO glfAmount
+           MOVE "AROMAMORA SALES - ACCOUNTS RECEIVABLE" TO
+               glfDescription
+           WRITE GL-Feed-Rec
+
+           MOVE Today TO glfJournalDate
+           MOVE "400000" TO glfAccountCode
+           MOVE "C" TO glfDebitCredit
+           MOVE Total-Sales-Value TO glfAmount
+           MOVE "AROMAMORA SALES - SALES REVENUE" TO glfDescription
+           WRITE GL-Feed-Rec
+
+           CLOSE GLFeedFile.
+
+       END PROGRAM GLFeedExport.
