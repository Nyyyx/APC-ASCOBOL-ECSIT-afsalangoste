@@ -0,0 +1,284 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Summarize Aromamora sales by Essential-vs-Base oil mix,
+      *         so merchandising can see what share of sales volume and
+      *         value comes from each oil family without picking it out
+      *         of the per-customer AROMASALES.RPT by hand.  Also breaks
+      *         the same essential/base split out per customer, so
+      *         marketing can see which customers are essential-oil
+      *         buyers for targeted promotions.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Added a per-customer essential/base breakdown
+      *            (Customer-Mix-Table) alongside the store-wide totals,
+      *            and switched the percentage figures from a
+      *            quantity-sold basis to a sales-value basis, matching
+      *            "what percentage of sales value" rather than volume.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilMixRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Sales-File ASSIGN TO "SALES.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Cost-File-Status.
+
+       SELECT OilMixFile ASSIGN TO "OILMIX.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Sales-File.
+       01  Sales-Rec.
+           88  EndOfSalesFile              VALUE HIGH-VALUES.
+           02  sfCustomer-ID               PIC 9(5).
+           02  sfCustomer-Name             PIC X(20).
+           02  sfOil-ID.
+               03  FILLER                  PIC X.
+                   88 Essential-Oil        VALUE "E".
+                   88 Base-Oil             VALUE "B".
+               03  Oil-Number            PIC 99.
+           02 sfUnit-Size                  PIC 9.
+           02 sfUnit-Sold                  PIC 999.
+           02 FILLER                       PIC X(5).
+
+       FD  Oil-Cost-File.
+       01  Oil-Cost-Rec.
+           88  EndOfOilCostFile             VALUE HIGH-VALUES.
+           02  ocOil-Number                 PIC 99.
+           02  ocUnit-Size                  PIC 9.
+           02  ocOil-Cost                   PIC 9(2)V99.
+
+       FD  OilMixFile.
+       01  Mix-Report-Line                 PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01  Oils-Table.
+           02  Oil-Entry                OCCURS 30 TIMES.
+               03  OIL-COST             PIC 99V99 OCCURS 9 TIMES
+                                         VALUE ZEROS.
+
+       01  Oil-Cost-File-Status         PIC XX.
+       01  Sale-Value                   PIC 9(6)V99.
+
+       01  Mix-Totals.
+           02  Essential-Quantity       PIC 9(7)   VALUE ZEROS.
+           02  Essential-Value          PIC 9(7)V99 VALUE ZEROS.
+           02  Base-Quantity            PIC 9(7)   VALUE ZEROS.
+           02  Base-Value               PIC 9(7)V99 VALUE ZEROS.
+
+       01  Customer-Mix-Table.
+           02  Customer-Mix-Entry       OCCURS 200 TIMES.
+               03  cmtCustomer-ID       PIC 9(5).
+               03  cmtCustomer-Name     PIC X(20).
+               03  cmtEssential-Value   PIC 9(7)V99.
+               03  cmtBase-Value        PIC 9(7)V99.
+       01  Customer-Mix-Count           PIC 9(3)   VALUE ZEROS.
+       01  Mix-Table-Index              PIC 9(3)   VALUE ZEROS.
+       01  Mix-Found-Switch             PIC X      VALUE "N".
+           88  Mix-Found-Entry          VALUE "Y".
+       01  Customer-Total-Value         PIC 9(7)V99 VALUE ZEROS.
+
+       01  Mix-Header.
+           02  FILLER                   PIC X(16) VALUE SPACES.
+           02  FILLER                   PIC X(24)
+               VALUE "OIL MIX SUMMARY REPORT".
+       01  Mix-LineBreak                PIC X(32) VALUE ALL "-".
+
+       01  Mix-Detail-Line.
+           02  mdlLabel                 PIC X(12).
+           02  FILLER                   PIC X(3)   VALUE SPACES.
+           02  mdlQuantity              PIC ZZZ,ZZ9.
+           02  FILLER                   PIC X(3)   VALUE SPACES.
+           02  mdlValue                 PIC $$$,$$9.99.
+           02  FILLER                   PIC X(3)   VALUE SPACES.
+           02  mdlPercent               PIC ZZ9.99.
+           02  FILLER                   PIC X      VALUE "%".
+
+       01  Customer-Mix-Header.
+           02  FILLER                   PIC X(15)  VALUE SPACES.
+           02  FILLER                   PIC X(34)
+               VALUE "ESSENTIAL-OIL SHARE BY CUSTOMER".
+
+       01  Customer-Mix-Detail-Line.
+           02  cmdlCustomer-ID          PIC 9(5).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  cmdlCustomer-Name        PIC X(20).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  cmdlEssentialValue       PIC $$$,$$9.99.
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  cmdlBaseValue            PIC $$$,$$9.99.
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  cmdlPercent              PIC ZZ9.99.
+           02  FILLER                   PIC X      VALUE "%".
+
+       01  Total-Quantity                PIC 9(7)   VALUE ZEROS.
+       01  Total-Value                   PIC 9(7)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-OIL-COSTS
+           OPEN INPUT Sales-File
+           PERFORM READ-NEXT-SALE
+           PERFORM UNTIL EndOfSalesFile
+               PERFORM ACCUMULATE-MIX-TOTALS
+               PERFORM READ-NEXT-SALE
+           END-PERFORM
+           CLOSE Sales-File
+
+           ADD Essential-Quantity Base-Quantity GIVING Total-Quantity
+           ADD Essential-Value Base-Value GIVING Total-Value
+
+           PERFORM PRINT-MIX-REPORT
+           PERFORM PRINT-CUSTOMER-MIX
+           STOP RUN.
+
+       LOAD-OIL-COSTS.
+           OPEN INPUT Oil-Cost-File
+           IF Oil-Cost-File-Status NOT = "00"
+               DISPLAY "Error - unable to open OILCOST.DAT, "
+                   "run OilCostMaint to create it"
+               STOP RUN
+           END-IF
+           READ Oil-Cost-File
+               AT END SET EndOfOilCostFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfOilCostFile
+               IF ocOil-Number > 0 AND ocOil-Number <= 30
+                       AND ocUnit-Size > 0 AND ocUnit-Size <= 9
+                   MOVE ocOil-Cost TO
+                       OIL-COST (ocOil-Number, ocUnit-Size)
+               END-IF
+               READ Oil-Cost-File
+                   AT END SET EndOfOilCostFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Oil-Cost-File.
+
+       READ-NEXT-SALE.
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ.
+
+       ACCUMULATE-MIX-TOTALS.
+           MOVE ZEROS TO Sale-Value
+           IF Oil-Number > 0 AND Oil-Number <= 30
+                   AND sfUnit-Size > 0 AND sfUnit-Size <= 9
+               COMPUTE Sale-Value =
+                   sfUnit-Sold * OIL-COST (Oil-Number, sfUnit-Size)
+           END-IF
+           PERFORM FIND-OR-ADD-MIX-CUSTOMER
+           IF Essential-Oil
+               ADD sfUnit-Sold TO Essential-Quantity
+               ADD Sale-Value TO Essential-Value
+               IF Mix-Table-Index > 0
+                   ADD Sale-Value TO
+                       cmtEssential-Value (Mix-Table-Index)
+               END-IF
+           ELSE
+               IF Base-Oil
+                   ADD sfUnit-Sold TO Base-Quantity
+                   ADD Sale-Value TO Base-Value
+                   IF Mix-Table-Index > 0
+                       ADD Sale-Value TO
+                           cmtBase-Value (Mix-Table-Index)
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-MIX-CUSTOMER.
+           MOVE "N" TO Mix-Found-Switch
+           PERFORM VARYING Mix-Table-Index FROM 1 BY 1
+                   UNTIL Mix-Table-Index > Customer-Mix-Count
+               IF cmtCustomer-ID (Mix-Table-Index) = sfCustomer-ID
+                   SET Mix-Found-Entry TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT Mix-Found-Entry
+               IF Customer-Mix-Count < 200
+                   ADD 1 TO Customer-Mix-Count
+                   MOVE Customer-Mix-Count TO Mix-Table-Index
+                   MOVE sfCustomer-ID TO
+                       cmtCustomer-ID (Mix-Table-Index)
+                   MOVE sfCustomer-Name TO
+                       cmtCustomer-Name (Mix-Table-Index)
+                   MOVE ZEROS TO cmtEssential-Value (Mix-Table-Index)
+                   MOVE ZEROS TO cmtBase-Value (Mix-Table-Index)
+               ELSE
+                   DISPLAY "Warning - Customer-Mix-Table full, "
+                       "Customer-ID " sfCustomer-ID " not included"
+                   MOVE ZEROS TO Mix-Table-Index
+               END-IF
+           END-IF.
+
+       PRINT-MIX-REPORT.
+           OPEN OUTPUT OilMixFile
+           WRITE Mix-Report-Line FROM Mix-Header
+           WRITE Mix-Report-Line FROM Mix-LineBreak
+
+           MOVE "ESSENTIAL" TO mdlLabel
+           MOVE Essential-Quantity TO mdlQuantity
+           MOVE Essential-Value TO mdlValue
+           IF Total-Value > 0
+               COMPUTE mdlPercent ROUNDED =
+                   Essential-Value * 100 / Total-Value
+           ELSE
+               MOVE ZEROS TO mdlPercent
+           END-IF
+           WRITE Mix-Report-Line FROM Mix-Detail-Line
+
+           MOVE "BASE" TO mdlLabel
+           MOVE Base-Quantity TO mdlQuantity
+           MOVE Base-Value TO mdlValue
+           IF Total-Value > 0
+               COMPUTE mdlPercent ROUNDED =
+                   Base-Value * 100 / Total-Value
+           ELSE
+               MOVE ZEROS TO mdlPercent
+           END-IF
+           WRITE Mix-Report-Line FROM Mix-Detail-Line
+
+           MOVE "TOTAL" TO mdlLabel
+           MOVE Total-Quantity TO mdlQuantity
+           MOVE Total-Value TO mdlValue
+           MOVE 100 TO mdlPercent
+           WRITE Mix-Report-Line FROM Mix-Detail-Line
+           CLOSE OilMixFile.
+
+       PRINT-CUSTOMER-MIX.
+           OPEN EXTEND OilMixFile
+           WRITE Mix-Report-Line FROM Mix-LineBreak
+           WRITE Mix-Report-Line FROM Customer-Mix-Header
+           WRITE Mix-Report-Line FROM Mix-LineBreak
+           PERFORM VARYING Mix-Table-Index FROM 1 BY 1
+                   UNTIL Mix-Table-Index > Customer-Mix-Count
+               PERFORM WRITE-CUSTOMER-MIX-LINE
+           END-PERFORM
+           CLOSE OilMixFile.
+
+       WRITE-CUSTOMER-MIX-LINE.
+           MOVE cmtCustomer-ID (Mix-Table-Index) TO cmdlCustomer-ID
+           MOVE cmtCustomer-Name (Mix-Table-Index) TO cmdlCustomer-Name
+           MOVE cmtEssential-Value (Mix-Table-Index)
+               TO cmdlEssentialValue
+           MOVE cmtBase-Value (Mix-Table-Index) TO cmdlBaseValue
+           ADD cmtEssential-Value (Mix-Table-Index)
+               cmtBase-Value (Mix-Table-Index)
+               GIVING Customer-Total-Value
+           IF Customer-Total-Value > 0
+               COMPUTE cmdlPercent ROUNDED =
+                   cmtEssential-Value (Mix-Table-Index) * 100
+                       / Customer-Total-Value
+           ELSE
+               MOVE ZEROS TO cmdlPercent
+           END-IF
+           WRITE Mix-Report-Line FROM Customer-Mix-Detail-Line.
+
+       END PROGRAM OilMixRpt.
