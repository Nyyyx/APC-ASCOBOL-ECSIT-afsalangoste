@@ -3,6 +3,24 @@
       * Date:2/28/2017
       * Purpose:Sorting and Merging Cobol exercise
       * Tectonics: cobc
+      *
+      * Modification History
+      * 8/8/2026 - Broke WorkRec out into its real fields (it was being
+      *            treated as an opaque 42-byte blob) so each field
+      *            can be re-validated after ACCEPT, with a re-prompt
+      *            loop on failure, and added a same-run duplicate
+      *            Surname/Initials check before a record is RELEASEd.
+      * 8/9/2026 - Added a runtime sort-mode choice: the original
+      *            StudentID order, or CourseCode major/Surname minor
+      *            for a ready-to-use per-course alphabetical roster.
+      * 8/9/2026 - CourseCode is now checked against the CRSEDIT edit
+      *            table instead of just a not-blank test, so an
+      *            unrecognized course is caught before it reaches
+      *            SORTSTUD.DAT.
+      * 8/9/2026 - Reworded the same-run duplicate-name warning: the
+      *            record is RELEASEd unconditionally right after it
+      *            displays, so it was promising a re-enter-to-confirm
+      *            step that this loop doesn't actually offer.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. InputSort.
@@ -17,32 +35,83 @@
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       01 StudentDetails      PIC X(40).
-       * The StudentDetails record has the description shown below.
-       * But in this program we don't need to refer to any of the items in
-       * the record and so we have described it as PIC X(32)
-       * 01 StudentDetails
-       *    02  StudentId       PIC 9(10).
-       *    02  StudentName.
-       *        03 Surname      PIC X(10).
-       *        03 Initials     PIC XX.
-       *    02  DateOfBirth.
-       *        03 YOBirth      PIC 9(4).
-       *        03 MOBirth      PIC 9(2).
-       *        03 DOBirth      PIC 9(2).
-       *    02  CourseCode      PIC X(6).
-       *    02  Gender          PIC X(6).
+       01 StudentDetails      PIC X(42).
+      * The StudentDetails record has the description shown below.
+      * But in this program we don't need to refer to any of the
+      * items in the record and so we have described it as PIC X(42)
+      * 01 StudentDetails
+      *    02  StudentId       PIC 9(10).
+      *    02  StudentName.
+      *        03 Surname      PIC X(10).
+      *        03 Initials     PIC XX.
+      *    02  DateOfBirth.
+      *        03 YOBirth      PIC 9(4).
+      *        03 MOBirth      PIC 9(2).
+      *        03 DOBirth      PIC 9(2).
+      *    02  CourseCode      PIC X(6).
+      *    02  Gender          PIC X(6).
 
        SD WorkFile.
        01 WorkRec.
            02 WStudentId       PIC 9(10).
-           02 FILLER           PIC X(32).
+           02 WSurname         PIC X(10).
+           02 WInitials        PIC XX.
+           02 WYOBirth         PIC 9(4).
+           02 WMOBirth         PIC 9(2).
+           02 WDOBirth         PIC 9(2).
+           02 WCourseCode      PIC X(6).
+           02 WGender          PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01  Entry-Area          PIC X(42).
+       01  Entry-Area-Redef REDEFINES Entry-Area.
+           02  eaStudentId     PIC X(10).
+           02  eaSurname       PIC X(10).
+           02  eaInitials      PIC XX.
+           02  eaYOBirth       PIC X(4).
+           02  eaMOBirth       PIC X(2).
+           02  eaDOBirth       PIC X(2).
+           02  eaCourseCode    PIC X(6).
+           02  eaGender        PIC X(6).
+
+       01  Valid-Entry-Switch  PIC X      VALUE "N".
+           88  Valid-Entry     VALUE "Y".
+
+       01  Released-Names.
+           02  Released-Name   OCCURS 500 TIMES.
+               03  rnSurname   PIC X(10).
+               03  rnInitials  PIC XX.
+       01  Released-Count      PIC 9(3)   VALUE ZEROS.
+       01  Check-Index         PIC 9(3)   VALUE ZEROS.
+       01  Duplicate-Switch    PIC X      VALUE "N".
+           88  Is-Duplicate    VALUE "Y".
+
+       01  Sort-Mode           PIC X      VALUE "1".
+           88  Sort-By-Course  VALUE "2".
+
+      * Valid-CourseCode edit table, shared with AcceptAndDisplay and
+      * CsvImport via CRSEDIT.
+       COPY CRSEDIT.
+
+       01  Course-Index         PIC 9(3)   VALUE ZEROS.
+       01  Valid-Course-Switch  PIC X      VALUE "N".
+           88  Valid-Course     VALUE "Y".
 
        PROCEDURE DIVISION.
        Begin.
-           SORT WorkFile ON ASCENDING KEY WStudentId
-           INPUT PROCEDURE IS GetStudentDetails
-           GIVING StudentFile.
+           DISPLAY "Sort order - 1: StudentID  2: Course/Surname : "
+               WITH NO ADVANCING
+           ACCEPT Sort-Mode
+           IF Sort-By-Course
+               SORT WorkFile ON ASCENDING KEY WCourseCode
+                                ASCENDING KEY WSurname
+               INPUT PROCEDURE IS GetStudentDetails
+               GIVING StudentFile
+           ELSE
+               SORT WorkFile ON ASCENDING KEY WStudentId
+               INPUT PROCEDURE IS GetStudentDetails
+               GIVING StudentFile
+           END-IF
            STOP RUN.
        GetStudentDetails.
            DISPLAY "Enter student details using template below."
@@ -50,9 +119,94 @@
            DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, "
            "Course, Gender"
            DISPLAY "NNNNNNNNNNSSSSSSSSSSIIYYYYMMDDCCCCCCGGGGGG"
-           ACCEPT  WorkRec.
-           PERFORM UNTIL WorkRec = SPACES
-           RELEASE WorkRec
-           ACCEPT WorkRec
+           ACCEPT  Entry-Area.
+           PERFORM UNTIL Entry-Area = SPACES
+               PERFORM VALIDATE-ENTRY
+               IF Valid-Entry
+                   MOVE eaStudentId TO WStudentId
+                   MOVE eaSurname TO WSurname
+                   MOVE eaInitials TO WInitials
+                   MOVE eaYOBirth TO WYOBirth
+                   MOVE eaMOBirth TO WMOBirth
+                   MOVE eaDOBirth TO WDOBirth
+                   MOVE eaCourseCode TO WCourseCode
+                   MOVE eaGender TO WGender
+                   PERFORM CHECK-DUPLICATE-NAME
+                   IF Is-Duplicate
+                       DISPLAY "Warning - " WSurname " " WInitials
+                           " matches a record already entered this "
+                           "run.  This record is being added as "
+                           "entered; check STUDENTS.NEW afterward if "
+                           "that wasn't intended."
+                   END-IF
+                   RELEASE WorkRec
+                   PERFORM REMEMBER-RELEASED-NAME
+               END-IF
+               DISPLAY "NNNNNNNNNNSSSSSSSSSSIIYYYYMMDDCCCCCCGGGGGG"
+               ACCEPT Entry-Area
            END-PERFORM.
+
+       VALIDATE-ENTRY.
+           MOVE "N" TO Valid-Entry-Switch
+           IF eaStudentId NOT NUMERIC
+               DISPLAY "Error - StudentId must be numeric, "
+                   "re-enter this record."
+           ELSE IF eaYOBirth NOT NUMERIC
+               DISPLAY "Error - Year of birth must be numeric, "
+                   "re-enter this record."
+           ELSE IF eaMOBirth NOT NUMERIC
+                   OR eaMOBirth < "01" OR eaMOBirth > "12"
+               DISPLAY "Error - Month of birth must be 01-12, "
+                   "re-enter this record."
+           ELSE IF eaDOBirth NOT NUMERIC
+                   OR eaDOBirth < "01" OR eaDOBirth > "31"
+               DISPLAY "Error - Day of birth must be 01-31, "
+                   "re-enter this record."
+           ELSE IF eaYOBirth < "1900" OR eaYOBirth > "2100"
+               DISPLAY "Error - Year of birth must be between "
+                   "1900 and 2100, re-enter this record."
+           ELSE IF eaCourseCode = SPACES
+               DISPLAY "Error - CourseCode may not be blank, "
+                   "re-enter this record."
+           ELSE
+               PERFORM CHECK-COURSE-CODE
+               IF NOT Valid-Course
+                   DISPLAY "Error - " eaCourseCode
+                       " is not a recognized CourseCode, "
+                       "re-enter this record."
+               ELSE IF eaGender = SPACES
+                   DISPLAY "Error - Gender may not be blank, "
+                       "re-enter this record."
+               ELSE
+                   SET Valid-Entry TO TRUE
+               END-IF
+           END-IF.
+
+       CHECK-COURSE-CODE.
+           MOVE "N" TO Valid-Course-Switch
+           PERFORM VARYING Course-Index FROM 1 BY 1
+                   UNTIL Course-Index > Course-Edit-Table-Count
+               IF cetCode (Course-Index) = eaCourseCode
+                   SET Valid-Course TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CHECK-DUPLICATE-NAME.
+           MOVE "N" TO Duplicate-Switch
+           PERFORM VARYING Check-Index FROM 1 BY 1
+                   UNTIL Check-Index > Released-Count
+               IF rnSurname (Check-Index) = WSurname
+                       AND rnInitials (Check-Index) = WInitials
+                   SET Is-Duplicate TO TRUE
+               END-IF
+           END-PERFORM.
+
+       REMEMBER-RELEASED-NAME.
+           IF Released-Count < 500
+               ADD 1 TO Released-Count
+               MOVE WSurname TO rnSurname (Released-Count)
+               MOVE WInitials TO rnInitials (Released-Count)
+           END-IF.
+
        END PROGRAM InputSort.
