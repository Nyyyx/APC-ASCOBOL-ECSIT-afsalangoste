@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/8/2026
+      * Purpose:Scan STUDENTS.DAT for Gender values that don't match
+      *         the standard "M"/"F" code list, report them, and
+      *         optionally rewrite them to the canonical code so
+      *         MaleSort and similar gender selections stop silently
+      *         missing records entered with an off-standard spelling.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Skip STUDENTS.DAT's header/trailer control records
+      *            (STUDCTL) in READ-NEXT-STUDENT instead of scanning
+      *            them as if they were student data.
+      * 8/9/2026 - Widened FixedStudentRecord to keep the IntakeYear/
+      *            IntakeTerm bytes (STUDREC) intact on STUDENTS.FIX
+      *            instead of truncating them off.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GenderStandardize.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FixedStudentFile ASSIGN TO "STUDENTS.FIX"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD FixedStudentFile.
+       01 FixedStudentRecord     PIC X(48).
+
+       WORKING-STORAGE SECTION.
+       01  Standard-Gender-Codes.
+           02  FILLER            PIC X(6)   VALUE "M     ".
+           02  FILLER            PIC X(6)   VALUE "F     ".
+       01  Standard-Gender-Table REDEFINES Standard-Gender-Codes.
+           02  sgtCode           PIC X(6)   OCCURS 2 TIMES.
+
+       01  Rewrite-Switch        PIC X      VALUE "N".
+           88  Rewrite-Records   VALUE "Y".
+
+       01  Flagged-Count         PIC 9(5)   VALUE ZEROS.
+       01  Total-Count           PIC 9(5)   VALUE ZEROS.
+       01  Canonical-Gender      PIC X(6).
+       01  Is-Standard-Switch    PIC X      VALUE "N".
+           88  Is-Standard       VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "GenderStandardize - scan STUDENTS.DAT for "
+               "non-standard Gender values"
+           DISPLAY "Rewrite non-standard values to STUDENTS.FIX "
+               "(Y/N)? " WITH NO ADVANCING
+           ACCEPT Rewrite-Switch
+
+           OPEN INPUT StudentFile
+           IF Rewrite-Records
+               OPEN OUTPUT FixedStudentFile
+           END-IF
+
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               ADD 1 TO Total-Count
+               PERFORM CHECK-GENDER-CODE
+               IF NOT Is-Standard
+                   ADD 1 TO Flagged-Count
+                   PERFORM CANONICALIZE-GENDER
+                   DISPLAY "Non-standard Gender " Gender
+                       " for StudentID " StudentID
+                       " - canonical value is " Canonical-Gender
+                   IF Rewrite-Records
+                       MOVE Canonical-Gender TO Gender
+                   END-IF
+               END-IF
+               IF Rewrite-Records
+                   WRITE FixedStudentRecord FROM StudentRecord
+               END-IF
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+
+           CLOSE StudentFile
+           IF Rewrite-Records
+               CLOSE FixedStudentFile
+           END-IF
+
+           DISPLAY "============================================"
+           DISPLAY "Students scanned           : " Total-Count
+           DISPLAY "Non-standard Gender values : " Flagged-Count
+           IF Rewrite-Records
+               DISPLAY "Corrected records written to STUDENTS.FIX"
+           END-IF
+           DISPLAY "============================================"
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-GENDER-CODE.
+           MOVE "N" TO Is-Standard-Switch
+           IF Gender = sgtCode (1) OR Gender = sgtCode (2)
+               SET Is-Standard TO TRUE
+           END-IF.
+
+       CANONICALIZE-GENDER.
+           EVALUATE TRUE
+               WHEN Gender = "M" OR Gender = "Male" OR Gender = "male"
+                       OR Gender = "MALE" OR Gender = "m"
+                   MOVE "M     " TO Canonical-Gender
+               WHEN Gender = "F" OR Gender = "Female"
+                       OR Gender = "female" OR Gender = "FEMALE"
+                       OR Gender = "f"
+                   MOVE "F     " TO Canonical-Gender
+               WHEN OTHER
+                   MOVE "?     " TO Canonical-Gender
+           END-EVALUATE.
+
+       END PROGRAM GenderStandardize.
