@@ -0,0 +1,206 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Rank Aromamora oils by total quantity sold on
+      *         SALES.DAT and report the top best-sellers and the
+      *         bottom slow-movers, so merchandising can see which
+      *         oils to push and which to discount without reading
+      *         every line of AROMASALES.RPT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SalesRankRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Sales-File ASSIGN TO "SALES.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Cost-File-Status.
+
+       SELECT RankFile ASSIGN TO "SALESRANK.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Sales-File.
+       01  Sales-Rec.
+           88  EndOfSalesFile              VALUE HIGH-VALUES.
+           02  sfCustomer-ID               PIC 9(5).
+           02  sfCustomer-Name             PIC X(20).
+           02  sfOil-ID.
+               03  FILLER                  PIC X.
+               03  Oil-Number            PIC 99.
+           02 sfUnit-Size                  PIC 9.
+           02 sfUnit-Sold                  PIC 999.
+           02 FILLER                       PIC X(5).
+
+       FD  Oil-Cost-File.
+       01  Oil-Cost-Rec.
+           88  EndOfOilCostFile             VALUE HIGH-VALUES.
+           02  ocOil-Number                 PIC 99.
+           02  ocUnit-Size                  PIC 9.
+           02  ocOil-Cost                   PIC 9(2)V99.
+
+       FD  RankFile.
+       01  Rank-Report-Line                PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01  Oils-Table.
+           02  Oil-Entry                OCCURS 30 TIMES.
+               03  OIL-COST             PIC 99V99 OCCURS 9 TIMES
+                                         VALUE ZEROS.
+
+       01  Oil-Cost-File-Status         PIC XX.
+       01  Sale-Value                   PIC 9(6)V99.
+
+       01  Oil-Quantity-Table.
+           02  oqtQuantity              PIC 9(7)   OCCURS 30 TIMES
+                                         VALUE ZEROS.
+       01  Oil-Value-Table.
+           02  ovtValue                 PIC 9(7)V99 OCCURS 30 TIMES
+                                         VALUE ZEROS.
+
+       01  Rank-Table.
+           02  rtOilNumber              PIC 99     OCCURS 30 TIMES
+                                         VALUE ZEROS.
+
+       01  Sort-Index                   PIC 99     VALUE ZEROS.
+       01  Compare-Index                PIC 99     VALUE ZEROS.
+       01  Temp-OilNumber               PIC 99     VALUE ZEROS.
+
+       01  Top-N                        PIC 99     VALUE 5.
+       01  Slow-Mover-Start             PIC 99     VALUE ZEROS.
+       01  Rank-Index                   PIC 99     VALUE ZEROS.
+       01  Rank-Position                PIC Z9.
+
+       01  Rank-Header                  PIC X(35)
+           VALUE "AROMAMORA SALES RANKING REPORT".
+       01  Rank-LineBreak                PIC X(32) VALUE ALL "-".
+
+       01  Best-Sellers-Title            PIC X(20)
+           VALUE "TOP BEST-SELLERS".
+       01  Slow-Movers-Title             PIC X(20)
+           VALUE "SLOWEST MOVERS".
+
+       01  Rank-Detail-Line.
+           02  rdlRank                  PIC X(4).
+           02  FILLER                   PIC X(3)   VALUE SPACES.
+           02  rdlOil-Number            PIC 99.
+           02  FILLER                   PIC X(4)   VALUE SPACES.
+           02  rdlQuantity              PIC ZZZ,ZZ9.
+           02  FILLER                   PIC X(4)   VALUE SPACES.
+           02  rdlValue                 PIC $$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-OIL-COSTS
+           PERFORM INIT-RANK-TABLE
+           PERFORM ACCUMULATE-SALES
+           PERFORM SORT-RANK-TABLE
+           PERFORM PRINT-RANK-REPORT
+           STOP RUN.
+
+       LOAD-OIL-COSTS.
+           OPEN INPUT Oil-Cost-File
+           IF Oil-Cost-File-Status NOT = "00"
+               DISPLAY "Error - unable to open OILCOST.DAT, "
+                   "run OilCostMaint to create it"
+               STOP RUN
+           END-IF
+           READ Oil-Cost-File
+               AT END SET EndOfOilCostFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfOilCostFile
+               IF ocOil-Number > 0 AND ocOil-Number <= 30
+                       AND ocUnit-Size > 0 AND ocUnit-Size <= 9
+                   MOVE ocOil-Cost TO
+                       OIL-COST (ocOil-Number, ocUnit-Size)
+               END-IF
+               READ Oil-Cost-File
+                   AT END SET EndOfOilCostFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Oil-Cost-File.
+
+       INIT-RANK-TABLE.
+           PERFORM VARYING Sort-Index FROM 1 BY 1 UNTIL Sort-Index > 30
+               MOVE Sort-Index TO rtOilNumber (Sort-Index)
+           END-PERFORM.
+
+       ACCUMULATE-SALES.
+           OPEN INPUT Sales-File
+           PERFORM READ-NEXT-SALE
+           PERFORM UNTIL EndOfSalesFile
+               PERFORM ACCUMULATE-SALE-LINE
+               PERFORM READ-NEXT-SALE
+           END-PERFORM
+           CLOSE Sales-File.
+
+       READ-NEXT-SALE.
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ.
+
+       ACCUMULATE-SALE-LINE.
+           MOVE ZEROS TO Sale-Value
+           IF Oil-Number > 0 AND Oil-Number <= 30
+                   AND sfUnit-Size > 0 AND sfUnit-Size <= 9
+               COMPUTE Sale-Value =
+                   sfUnit-Sold * OIL-COST (Oil-Number, sfUnit-Size)
+               ADD sfUnit-Sold TO oqtQuantity (Oil-Number)
+               ADD Sale-Value TO ovtValue (Oil-Number)
+           END-IF.
+
+      * Descending bubble sort of Rank-Table by quantity sold, small
+      * enough (30 oils) that a plain nested pass is clearer than
+      * building a separate work file just to SORT it.
+       SORT-RANK-TABLE.
+           PERFORM VARYING Sort-Index FROM 1 BY 1 UNTIL Sort-Index > 29
+               PERFORM VARYING Compare-Index FROM 1 BY 1
+                       UNTIL Compare-Index > 30 - Sort-Index
+                   IF oqtQuantity (rtOilNumber (Compare-Index)) <
+                           oqtQuantity (rtOilNumber (Compare-Index + 1))
+                       MOVE rtOilNumber (Compare-Index)
+                           TO Temp-OilNumber
+                       MOVE rtOilNumber (Compare-Index + 1)
+                           TO rtOilNumber (Compare-Index)
+                       MOVE Temp-OilNumber
+                           TO rtOilNumber (Compare-Index + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       PRINT-RANK-REPORT.
+           COMPUTE Slow-Mover-Start = 31 - Top-N
+           OPEN OUTPUT RankFile
+           WRITE Rank-Report-Line FROM Rank-Header
+           WRITE Rank-Report-Line FROM Rank-LineBreak
+           MOVE Best-Sellers-Title TO Rank-Report-Line
+           WRITE Rank-Report-Line
+           PERFORM VARYING Rank-Index FROM 1 BY 1
+                   UNTIL Rank-Index > Top-N
+               MOVE Rank-Index TO Rank-Position
+               PERFORM WRITE-RANK-LINE
+           END-PERFORM
+           MOVE SPACES TO Rank-Report-Line
+           WRITE Rank-Report-Line
+           MOVE Slow-Movers-Title TO Rank-Report-Line
+           WRITE Rank-Report-Line
+           PERFORM VARYING Rank-Index FROM 30 BY -1
+                   UNTIL Rank-Index < Slow-Mover-Start
+               COMPUTE Rank-Position = 31 - Rank-Index
+               PERFORM WRITE-RANK-LINE
+           END-PERFORM
+           CLOSE RankFile.
+
+       WRITE-RANK-LINE.
+           MOVE Rank-Position TO rdlRank
+           MOVE rtOilNumber (Rank-Index) TO rdlOil-Number
+           MOVE oqtQuantity (rtOilNumber (Rank-Index)) TO rdlQuantity
+           MOVE ovtValue (rtOilNumber (Rank-Index)) TO rdlValue
+           WRITE Rank-Report-Line FROM Rank-Detail-Line.
+
+       END PROGRAM SalesRankRpt.
