@@ -0,0 +1,167 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Flag individual Aromamora sales lines whose computed
+      *         value falls outside an operator-entered minimum/maximum
+      *         range, so unusually small or unusually large sales get
+      *         a second look instead of riding into AROMASALES.RPT
+      *         unnoticed among everything else.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SalesExceptionRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Sales-File ASSIGN TO "SALES.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Cost-File-Status.
+
+       SELECT ExceptionFile ASSIGN TO "SALESEXCP.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Sales-File.
+       01  Sales-Rec.
+           88  EndOfSalesFile              VALUE HIGH-VALUES.
+           02  sfCustomer-ID               PIC 9(5).
+           02  sfCustomer-Name             PIC X(20).
+           02  sfOil-ID.
+               03  FILLER                  PIC X.
+               03  Oil-Number            PIC 99.
+           02 sfUnit-Size                  PIC 9.
+           02 sfUnit-Sold                  PIC 999.
+           02 FILLER                       PIC X(5).
+
+       FD  Oil-Cost-File.
+       01  Oil-Cost-Rec.
+           88  EndOfOilCostFile             VALUE HIGH-VALUES.
+           02  ocOil-Number                 PIC 99.
+           02  ocUnit-Size                  PIC 9.
+           02  ocOil-Cost                   PIC 9(2)V99.
+
+       FD  ExceptionFile.
+       01  Exception-Report-Line           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Oils-Table.
+           02  Oil-Entry                OCCURS 30 TIMES.
+               03  OIL-COST             PIC 99V99 OCCURS 9 TIMES
+                                         VALUE ZEROS.
+
+       01  Oil-Cost-File-Status         PIC XX.
+       01  Sale-Value                   PIC 9(6)V99.
+       01  Sale-Line-Count               PIC 9(7)   VALUE ZEROS.
+       01  Exception-Count               PIC 9(7)   VALUE ZEROS.
+
+       01  Min-Sale-Value                PIC 9(6)V99 VALUE ZEROS.
+       01  Max-Sale-Value                PIC 9(6)V99 VALUE ZEROS.
+
+       01  Exception-Header              PIC X(37)
+           VALUE "AROMAMORA SALES EXCEPTION REPORT".
+       01  Exception-LineBreak           PIC X(32)  VALUE ALL "-".
+
+       01  Exception-Detail-Line.
+           02  edlCustomer-ID            PIC 9(5).
+           02  FILLER                    PIC X(2)   VALUE SPACES.
+           02  edlCustomer-Name          PIC X(20).
+           02  FILLER                    PIC X(2)   VALUE SPACES.
+           02  edlOil-Number             PIC 99.
+           02  FILLER                    PIC X(2)   VALUE SPACES.
+           02  edlValue                  PIC $$$,$$9.99.
+           02  FILLER                    PIC X(2)   VALUE SPACES.
+           02  edlReason                 PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-OIL-COSTS
+           PERFORM GET-THRESHOLDS
+           PERFORM SCAN-SALES
+           PERFORM PRINT-EXCEPTION-SUMMARY
+           STOP RUN.
+
+       LOAD-OIL-COSTS.
+           OPEN INPUT Oil-Cost-File
+           IF Oil-Cost-File-Status NOT = "00"
+               DISPLAY "Error - unable to open OILCOST.DAT, "
+                   "run OilCostMaint to create it"
+               STOP RUN
+           END-IF
+           READ Oil-Cost-File
+               AT END SET EndOfOilCostFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfOilCostFile
+               IF ocOil-Number > 0 AND ocOil-Number <= 30
+                       AND ocUnit-Size > 0 AND ocUnit-Size <= 9
+                   MOVE ocOil-Cost TO
+                       OIL-COST (ocOil-Number, ocUnit-Size)
+               END-IF
+               READ Oil-Cost-File
+                   AT END SET EndOfOilCostFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Oil-Cost-File.
+
+       GET-THRESHOLDS.
+           DISPLAY "Minimum sales-value threshold (0 for none): "
+               WITH NO ADVANCING
+           ACCEPT Min-Sale-Value
+           DISPLAY "Maximum sales-value threshold (0 for none): "
+               WITH NO ADVANCING
+           ACCEPT Max-Sale-Value.
+
+       SCAN-SALES.
+           OPEN INPUT Sales-File
+           OPEN OUTPUT ExceptionFile
+           WRITE Exception-Report-Line FROM Exception-Header
+           WRITE Exception-Report-Line FROM Exception-LineBreak
+           PERFORM READ-NEXT-SALE
+           PERFORM UNTIL EndOfSalesFile
+               PERFORM CHECK-SALE-LINE
+               PERFORM READ-NEXT-SALE
+           END-PERFORM
+           CLOSE Sales-File
+           CLOSE ExceptionFile.
+
+       READ-NEXT-SALE.
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ.
+
+       CHECK-SALE-LINE.
+           ADD 1 TO Sale-Line-Count
+           MOVE ZEROS TO Sale-Value
+           IF Oil-Number > 0 AND Oil-Number <= 30
+                   AND sfUnit-Size > 0 AND sfUnit-Size <= 9
+               COMPUTE Sale-Value =
+                   sfUnit-Sold * OIL-COST (Oil-Number, sfUnit-Size)
+           END-IF
+           IF Min-Sale-Value > ZEROS AND Sale-Value < Min-Sale-Value
+               MOVE "BELOW MINIMUM" TO edlReason
+               PERFORM WRITE-EXCEPTION-LINE
+           ELSE
+               IF Max-Sale-Value > ZEROS
+                       AND Sale-Value > Max-Sale-Value
+                   MOVE "ABOVE MAXIMUM" TO edlReason
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           ADD 1 TO Exception-Count
+           MOVE sfCustomer-ID TO edlCustomer-ID
+           MOVE sfCustomer-Name TO edlCustomer-Name
+           MOVE Oil-Number TO edlOil-Number
+           MOVE Sale-Value TO edlValue
+           WRITE Exception-Report-Line FROM Exception-Detail-Line.
+
+       PRINT-EXCEPTION-SUMMARY.
+           DISPLAY "SalesExceptionRpt - " Sale-Line-Count
+               " sales line(s) scanned, " Exception-Count
+               " exception(s) written to SALESEXCP.RPT".
+
+       END PROGRAM SalesExceptionRpt.
