@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Deplete INVENTORY.DAT by the quantities sold on
+      *         SALES.DAT and report which oils have fallen to or below
+      *         their reorder point, so purchasing knows what to order
+      *         without counting shelves by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InventoryRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Sales-File ASSIGN TO "SALES.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Inventory-File ASSIGN TO "INVENTORY.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Inventory-File-Status.
+
+       SELECT ReorderFile ASSIGN TO "INVREORDER.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Sales-File.
+       01  Sales-Rec.
+           88  EndOfSalesFile              VALUE HIGH-VALUES.
+           02  sfCustomer-ID               PIC 9(5).
+           02  sfCustomer-Name             PIC X(20).
+           02  sfOil-ID.
+               03  FILLER                  PIC X.
+               03  Oil-Number            PIC 99.
+           02 sfUnit-Size                  PIC 9.
+           02 sfUnit-Sold                  PIC 999.
+           02 FILLER                       PIC X(5).
+
+       FD  Inventory-File.
+       01  Inventory-Rec.
+           88  EndOfInventoryFile           VALUE HIGH-VALUES.
+           02  ivOil-Number                 PIC 99.
+           02  ivQuantity-On-Hand           PIC 9(6).
+           02  ivReorder-Point              PIC 9(6).
+
+       FD  ReorderFile.
+       01  Reorder-Report-Line             PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01  Inventory-File-Status        PIC XX.
+
+       01  Inventory-Table.
+           02  Inv-Entry                OCCURS 30 TIMES.
+               03  invQuantity-On-Hand  PIC 9(6)   VALUE ZEROS.
+               03  invReorder-Point     PIC 9(6)   VALUE ZEROS.
+
+       01  Oil-Index                    PIC 99.
+       01  Reorder-Count                PIC 9(3)   VALUE ZEROS.
+
+       01  Reorder-Header                PIC X(35)
+           VALUE "AROMAMORA INVENTORY REORDER REPORT".
+       01  Reorder-LineBreak             PIC X(32) VALUE ALL "-".
+
+       01  Reorder-Detail-Line.
+           02  rdlOil-Number            PIC 99.
+           02  FILLER                   PIC X(4)   VALUE SPACES.
+           02  rdlOnHand                PIC ZZZ,ZZ9.
+           02  FILLER                   PIC X(4)   VALUE SPACES.
+           02  rdlReorderPoint          PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-INVENTORY
+           PERFORM DEPLETE-INVENTORY
+           PERFORM SAVE-INVENTORY
+           PERFORM PRINT-REORDER-REPORT
+           STOP RUN.
+
+       LOAD-INVENTORY.
+           OPEN INPUT Inventory-File
+           IF Inventory-File-Status NOT = "00"
+               DISPLAY "Error - unable to open INVENTORY.DAT, "
+                   "run InventoryMaint to create it"
+               STOP RUN
+           END-IF
+           READ Inventory-File
+               AT END SET EndOfInventoryFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfInventoryFile
+               IF ivOil-Number > 0 AND ivOil-Number <= 30
+                   MOVE ivQuantity-On-Hand TO
+                       invQuantity-On-Hand (ivOil-Number)
+                   MOVE ivReorder-Point TO
+                       invReorder-Point (ivOil-Number)
+               END-IF
+               READ Inventory-File
+                   AT END SET EndOfInventoryFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Inventory-File.
+
+       DEPLETE-INVENTORY.
+           OPEN INPUT Sales-File
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfSalesFile
+               IF Oil-Number > 0 AND Oil-Number <= 30
+                   IF sfUnit-Sold <
+                           invQuantity-On-Hand (Oil-Number)
+                       SUBTRACT sfUnit-Sold FROM
+                           invQuantity-On-Hand (Oil-Number)
+                   ELSE
+                       MOVE ZEROS TO
+                           invQuantity-On-Hand (Oil-Number)
+                   END-IF
+               END-IF
+               READ Sales-File
+                   AT END SET EndOfSalesFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Sales-File.
+
+       SAVE-INVENTORY.
+           OPEN OUTPUT Inventory-File
+           PERFORM VARYING Oil-Index FROM 1 BY 1 UNTIL Oil-Index > 30
+               MOVE Oil-Index TO ivOil-Number
+               MOVE invQuantity-On-Hand (Oil-Index) TO
+                   ivQuantity-On-Hand
+               MOVE invReorder-Point (Oil-Index) TO ivReorder-Point
+               WRITE Inventory-Rec
+           END-PERFORM
+           CLOSE Inventory-File.
+
+       PRINT-REORDER-REPORT.
+           OPEN OUTPUT ReorderFile
+           WRITE Reorder-Report-Line FROM Reorder-Header
+           WRITE Reorder-Report-Line FROM Reorder-LineBreak
+           PERFORM VARYING Oil-Index FROM 1 BY 1 UNTIL Oil-Index > 30
+               IF invQuantity-On-Hand (Oil-Index) <=
+                       invReorder-Point (Oil-Index)
+                   MOVE Oil-Index TO rdlOil-Number
+                   MOVE invQuantity-On-Hand (Oil-Index) TO rdlOnHand
+                   MOVE invReorder-Point (Oil-Index) TO
+                       rdlReorderPoint
+                   WRITE Reorder-Report-Line FROM Reorder-Detail-Line
+                   ADD 1 TO Reorder-Count
+               END-IF
+           END-PERFORM
+           IF Reorder-Count = 0
+               MOVE "No oils at or below their reorder point."
+                   TO Reorder-Report-Line
+               WRITE Reorder-Report-Line
+           END-IF
+           CLOSE ReorderFile.
+
+       END PROGRAM InventoryRpt.
