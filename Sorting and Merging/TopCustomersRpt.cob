@@ -0,0 +1,317 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Rank Aromamora customers by total sales value on
+      *         SALES.DAT and report the top spenders, filling in
+      *         each one's address/phone from the CUSTOMER.DAT master
+      *         so the report is ready to hand to sales for a
+      *         follow-up call without a second lookup.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TopCustomersRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Sales-File ASSIGN TO "SALES.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Cost-File-Status.
+
+       SELECT Customer-File ASSIGN TO "CUSTOMER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Customer-File-Status.
+
+       SELECT TopCustomersFile ASSIGN TO "TOPCUST.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Sales-File.
+       01  Sales-Rec.
+           88  EndOfSalesFile              VALUE HIGH-VALUES.
+           02  sfCustomer-ID               PIC 9(5).
+           02  sfCustomer-Name             PIC X(20).
+           02  sfOil-ID.
+               03  FILLER                  PIC X.
+               03  Oil-Number            PIC 99.
+           02 sfUnit-Size                  PIC 9.
+           02 sfUnit-Sold                  PIC 999.
+           02 FILLER                       PIC X(5).
+
+       FD  Oil-Cost-File.
+       01  Oil-Cost-Rec.
+           88  EndOfOilCostFile             VALUE HIGH-VALUES.
+           02  ocOil-Number                 PIC 99.
+           02  ocUnit-Size                  PIC 9.
+           02  ocOil-Cost                   PIC 9(2)V99.
+
+       FD  Customer-File.
+       01  Customer-Rec.
+           88  EndOfCustomerFile            VALUE HIGH-VALUES.
+           02  cmCustomer-ID                PIC 9(5).
+           02  cmCustomer-Name              PIC X(20).
+           02  cmCustomer-Address           PIC X(30).
+           02  cmCustomer-Phone             PIC X(12).
+
+       FD  TopCustomersFile.
+       01  Top-Report-Line                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Oils-Table.
+           02  Oil-Entry                OCCURS 30 TIMES.
+               03  OIL-COST             PIC 99V99 OCCURS 9 TIMES
+                                         VALUE ZEROS.
+
+       01  Oil-Cost-File-Status         PIC XX.
+       01  Customer-File-Status         PIC XX.
+       01  Sale-Value                   PIC 9(6)V99.
+
+       01  Customer-Table.
+           02  Customer-Entry           OCCURS 200 TIMES.
+               03  ctCustomer-ID        PIC 9(5).
+               03  ctCustomer-Name      PIC X(20).
+               03  ctCustomer-Address   PIC X(30).
+               03  ctCustomer-Phone     PIC X(12).
+       01  Customer-Count               PIC 9(3)   VALUE ZEROS.
+
+       01  Sales-Totals-Table.
+           02  Sales-Entry              OCCURS 200 TIMES.
+               03  steCustomer-ID       PIC 9(5).
+               03  steCustomer-Name     PIC X(20).
+               03  steQuantity          PIC 9(7).
+               03  steValue             PIC 9(7)V99.
+       01  Sales-Count                  PIC 9(3)   VALUE ZEROS.
+
+       01  Rank-Table.
+           02  rtSales-Index            PIC 9(3)   OCCURS 200 TIMES
+                                         VALUE ZEROS.
+
+       01  Table-Index                  PIC 9(3)   VALUE ZEROS.
+       01  Sort-Index                   PIC 9(3)   VALUE ZEROS.
+       01  Compare-Index                 PIC 9(3)   VALUE ZEROS.
+       01  Temp-Sales-Index              PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch                 PIC X      VALUE "N".
+           88  Found-Entry              VALUE "Y".
+
+       01  Top-N                        PIC 9(3)   VALUE 10.
+       01  Rank-Index                   PIC 9(3)   VALUE ZEROS.
+       01  Rank-Position                PIC Z9.
+       01  Report-Count                 PIC 9(3)   VALUE ZEROS.
+
+       01  Top-Header                   PIC X(30)
+           VALUE "AROMAMORA TOP CUSTOMERS REPORT".
+       01  Top-LineBreak                 PIC X(32) VALUE ALL "-".
+
+       01  Top-Detail-Line.
+           02  tdlRank                  PIC X(4).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tdlCustomer-ID           PIC 9(5).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tdlCustomer-Name         PIC X(20).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tdlQuantity              PIC ZZZ,ZZ9.
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tdlValue                 PIC $$$,$$9.99.
+
+       01  Top-Contact-Line.
+           02  FILLER                   PIC X(11)  VALUE SPACES.
+           02  tclAddress               PIC X(30).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tclPhone                 PIC X(12).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-OIL-COSTS
+           PERFORM LOAD-CUSTOMERS
+           PERFORM ACCUMULATE-SALES
+           PERFORM INIT-RANK-TABLE
+           PERFORM SORT-RANK-TABLE
+           PERFORM PRINT-TOP-CUSTOMERS
+           STOP RUN.
+
+       LOAD-OIL-COSTS.
+           OPEN INPUT Oil-Cost-File
+           IF Oil-Cost-File-Status NOT = "00"
+               DISPLAY "Error - unable to open OILCOST.DAT, "
+                   "run OilCostMaint to create it"
+               STOP RUN
+           END-IF
+           READ Oil-Cost-File
+               AT END SET EndOfOilCostFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfOilCostFile
+               IF ocOil-Number > 0 AND ocOil-Number <= 30
+                       AND ocUnit-Size > 0 AND ocUnit-Size <= 9
+                   MOVE ocOil-Cost TO
+                       OIL-COST (ocOil-Number, ocUnit-Size)
+               END-IF
+               READ Oil-Cost-File
+                   AT END SET EndOfOilCostFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Oil-Cost-File.
+
+       LOAD-CUSTOMERS.
+           OPEN INPUT Customer-File
+           IF Customer-File-Status = "00"
+               READ Customer-File
+                   AT END SET EndOfCustomerFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfCustomerFile
+                   IF Customer-Count < 200
+                       ADD 1 TO Customer-Count
+                       MOVE cmCustomer-ID TO
+                           ctCustomer-ID (Customer-Count)
+                       MOVE cmCustomer-Name TO
+                           ctCustomer-Name (Customer-Count)
+                       MOVE cmCustomer-Address TO
+                           ctCustomer-Address (Customer-Count)
+                       MOVE cmCustomer-Phone TO
+                           ctCustomer-Phone (Customer-Count)
+                   END-IF
+                   READ Customer-File
+                       AT END SET EndOfCustomerFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Customer-File
+           ELSE
+               DISPLAY "Warning - CUSTOMER.DAT not found, addresses "
+                   "will be blank on the report"
+           END-IF.
+
+       ACCUMULATE-SALES.
+           OPEN INPUT Sales-File
+           PERFORM READ-NEXT-SALE
+           PERFORM UNTIL EndOfSalesFile
+               PERFORM ACCUMULATE-SALE-LINE
+               PERFORM READ-NEXT-SALE
+           END-PERFORM
+           CLOSE Sales-File.
+
+       READ-NEXT-SALE.
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ.
+
+       ACCUMULATE-SALE-LINE.
+           MOVE ZEROS TO Sale-Value
+           IF Oil-Number > 0 AND Oil-Number <= 30
+                   AND sfUnit-Size > 0 AND sfUnit-Size <= 9
+               COMPUTE Sale-Value =
+                   sfUnit-Sold * OIL-COST (Oil-Number, sfUnit-Size)
+           END-IF
+           PERFORM FIND-OR-ADD-SALES-CUSTOMER
+           IF Table-Index > 0
+               ADD sfUnit-Sold TO steQuantity (Table-Index)
+               ADD Sale-Value TO steValue (Table-Index)
+           END-IF.
+
+       FIND-OR-ADD-SALES-CUSTOMER.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING Table-Index FROM 1 BY 1
+                   UNTIL Table-Index > Sales-Count
+               IF steCustomer-ID (Table-Index) = sfCustomer-ID
+                   SET Found-Entry TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT Found-Entry
+               IF Sales-Count < 200
+                   ADD 1 TO Sales-Count
+                   MOVE Sales-Count TO Table-Index
+                   MOVE sfCustomer-ID TO steCustomer-ID (Table-Index)
+                   MOVE sfCustomer-Name TO
+                       steCustomer-Name (Table-Index)
+                   MOVE ZEROS TO steQuantity (Table-Index)
+                   MOVE ZEROS TO steValue (Table-Index)
+               ELSE
+                   DISPLAY "Warning - Sales-Totals-Table full, "
+                       "Customer-ID " sfCustomer-ID " not included"
+                   MOVE ZEROS TO Table-Index
+               END-IF
+           END-IF.
+
+       INIT-RANK-TABLE.
+           PERFORM VARYING Sort-Index FROM 1 BY 1
+                   UNTIL Sort-Index > Sales-Count
+               MOVE Sort-Index TO rtSales-Index (Sort-Index)
+           END-PERFORM.
+
+      * Descending bubble sort of Rank-Table by sales value, the same
+      * small-table approach SalesRankRpt uses for its oil ranking.
+       SORT-RANK-TABLE.
+           IF Sales-Count > 1
+               PERFORM VARYING Sort-Index FROM 1 BY 1
+                       UNTIL Sort-Index > Sales-Count - 1
+                   PERFORM VARYING Compare-Index FROM 1 BY 1
+                           UNTIL Compare-Index >
+                               Sales-Count - Sort-Index
+                       IF steValue (rtSales-Index (Compare-Index)) <
+                           steValue (rtSales-Index (Compare-Index + 1))
+                           MOVE rtSales-Index (Compare-Index)
+                               TO Temp-Sales-Index
+                           MOVE rtSales-Index (Compare-Index + 1)
+                               TO rtSales-Index (Compare-Index)
+                           MOVE Temp-Sales-Index
+                               TO rtSales-Index (Compare-Index + 1)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+       PRINT-TOP-CUSTOMERS.
+           OPEN OUTPUT TopCustomersFile
+           WRITE Top-Report-Line FROM Top-Header
+           WRITE Top-Report-Line FROM Top-LineBreak
+           IF Top-N > Sales-Count
+               MOVE Sales-Count TO Report-Count
+           ELSE
+               MOVE Top-N TO Report-Count
+           END-IF
+           PERFORM VARYING Rank-Index FROM 1 BY 1
+                   UNTIL Rank-Index > Report-Count
+               MOVE Rank-Index TO Rank-Position
+               PERFORM WRITE-TOP-CUSTOMER-LINE
+           END-PERFORM
+           IF Report-Count = 0
+               MOVE "No sales activity found on SALES.DAT."
+                   TO Top-Report-Line
+               WRITE Top-Report-Line
+           END-IF
+           CLOSE TopCustomersFile.
+
+       WRITE-TOP-CUSTOMER-LINE.
+           MOVE Rank-Position TO tdlRank
+           MOVE steCustomer-ID (rtSales-Index (Rank-Index))
+               TO tdlCustomer-ID
+           MOVE steCustomer-Name (rtSales-Index (Rank-Index))
+               TO tdlCustomer-Name
+           MOVE steQuantity (rtSales-Index (Rank-Index)) TO tdlQuantity
+           MOVE steValue (rtSales-Index (Rank-Index)) TO tdlValue
+           WRITE Top-Report-Line FROM Top-Detail-Line
+           PERFORM LOOKUP-CUSTOMER-DETAIL
+           IF Found-Entry
+               MOVE ctCustomer-Address (Table-Index) TO tclAddress
+               MOVE ctCustomer-Phone (Table-Index) TO tclPhone
+           ELSE
+               MOVE "ADDRESS NOT ON FILE - RUN CUSTOMERMAINT"
+                   TO tclAddress
+               MOVE SPACES TO tclPhone
+           END-IF
+           WRITE Top-Report-Line FROM Top-Contact-Line.
+
+       LOOKUP-CUSTOMER-DETAIL.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING Table-Index FROM 1 BY 1
+                   UNTIL Table-Index > Customer-Count
+               IF ctCustomer-ID (Table-Index) =
+                       steCustomer-ID (rtSales-Index (Rank-Index))
+                   SET Found-Entry TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM TopCustomersRpt.
