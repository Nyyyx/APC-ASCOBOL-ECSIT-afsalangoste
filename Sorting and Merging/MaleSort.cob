@@ -3,6 +3,43 @@
       * Date:2/28/2017
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History
+      * 8/8/2026 - Replaced the hardcoded "M"/"Male"/"male"/"MALE"
+      *            test and fixed MALESTUDS.DAT output name with a
+      *            runtime-entered target Gender value and output
+      *            filename, so this one program can pull any gender
+      *            roster instead of needing a near-duplicate program
+      *            per value.
+      * 8/9/2026 - STUDENTS.DAT may now carry a leading header and a
+      *            trailing trailer record (STUDCTL); both are skipped
+      *            in GetMaleStudents instead of being sorted in as if
+      *            they were student data.
+      * 8/9/2026 - Every run now also produces a female roster on
+      *            FEMALESTUDS.DAT alongside whatever Target-Gender
+      *            roster was asked for, so registrar staff don't have
+      *            to run this program a second time just to get both.
+      * 8/9/2026 - GetMaleStudents/GetFemaleStudents now validate
+      *            STUDCTL's trailer count against the number of
+      *            student records actually read on their own pass,
+      *            aborting the run on a mismatch instead of silently
+      *            trusting the file.
+      * 8/9/2026 - Collapsed the two separate SORTs (one per gender,
+      *            each opening and reading all of STUDENTS.DAT) into
+      *            a single SORT keyed on Gender then StudentName: one
+      *            INPUT PROCEDURE now makes the only pass over
+      *            STUDENTS.DAT, releasing both the Target-Gender rows
+      *            and the female rows into the same work file, and an
+      *            OUTPUT PROCEDURE splits the already-sorted records
+      *            back out to MaleStudentFile/FemaleStudentFile.
+      * 8/9/2026 - Widened StudentRec/WorkRec/MaleStudentRec/
+      *            FemaleStudentRec from 42 to 48 bytes to match
+      *            STUDREC's IntakeYear/IntakeTerm; this record shape
+      *            was missed when the other opaque fixed-width
+      *            buffers (ArchiveStudents, GenderStandardize,
+      *            StudentIndexBuild) were widened, so every roster
+      *            this program wrote was silently truncating those
+      *            two fields off.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MaleSort.
@@ -11,18 +48,23 @@
        FILE-CONTROL.
            SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT MaleStudentFile ASSIGN TO "MALESTUDS.DAT"
+           SELECT MaleStudentFile ASSIGN TO DYNAMIC Output-File-Name
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FemaleStudentFile ASSIGN TO "FEMALESTUDS.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT WorkFile ASSIGN TO "WORK.TMP".
 
        DATA DIVISION.
        FILE SECTION.
        FD StudentFile.
-       01 StudentRec      PIC X(42).
+       01 StudentRec      PIC X(48).
            88 EndOfFile    VALUE HIGH-VALUES.
 
        FD MaleStudentFile.
-       01 MaleStudentRec  PIC X(42).
+       01 MaleStudentRec  PIC X(48).
+
+       FD FemaleStudentFile.
+       01 FemaleStudentRec PIC X(48).
 
        SD WorkFile.
        01 WorkRec.
@@ -30,28 +72,88 @@
            02 WStudentName       PIC X(10).
            02 FILLER             PIC X(16).
            02 WGender            PIC X(6).
-           88 MaleStudent     VALUE "M", "Male", "male","MALE".
+           02 FILLER             PIC X(6).
+
+       WORKING-STORAGE SECTION.
+      * Batch header/trailer control records on STUDENTS.DAT, shared
+      * with the other readers via STUDCTL.
+       COPY STUDCTL.
+
+       01  Output-File-Name      PIC X(40).
+       01  Target-Gender         PIC X(6).
+       01  Student-Read-Count    PIC 9(7)  VALUE ZEROS.
+       01  Sort-Switch           PIC X     VALUE "N".
+           88  EndOfSortFile     VALUE "Y".
 
        PROCEDURE DIVISION.
        Begin.
-           SORT WorkFile ON ASCENDING KEY WStudentName
-               INPUT PROCEDURE IS GetMaleStudents
-               GIVING MaleStudentFile.
+           DISPLAY "Target Gender code to select on: "
+               WITH NO ADVANCING
+           ACCEPT Target-Gender
+           DISPLAY "Output file name for the selected roster: "
+               WITH NO ADVANCING
+           ACCEPT Output-File-Name
+           SORT WorkFile ON ASCENDING KEY WGender WStudentName
+               INPUT PROCEDURE IS GetAllStudents
+               OUTPUT PROCEDURE IS WRITE-SORTED-ROSTERS
+           DISPLAY "MaleSort - female roster also written to "
+               "FEMALESTUDS.DAT"
            STOP RUN.
 
-       GetMaleStudents.
+       GetAllStudents.
+           MOVE ZEROS TO Student-Read-Count
            OPEN INPUT StudentFile
            READ StudentFile
                AT END SET EndOfFile TO TRUE
            END-READ
            PERFORM UNTIL EndOfFile
-               MOVE StudentRec TO WorkRec
-                   IF MaleStudent
-                       RELEASE WorkRec
+                   IF StudentRec (1:3) = "TRL"
+                       MOVE StudentRec TO Stud-Trailer-Record
+                       PERFORM VALIDATE-STUDENT-FILE-TRAILER
+                   ELSE
+                       IF StudentRec (1:3) NOT = "HDR"
+                           ADD 1 TO Student-Read-Count
+                           MOVE StudentRec TO WorkRec
+                           IF WGender = Target-Gender
+                                   OR WGender = "F     "
+                               RELEASE WorkRec
+                           END-IF
+                       END-IF
                    END-IF
                    READ StudentFile
                        AT END SET EndOfFile TO TRUE
                    END-READ
            END-PERFORM
            CLOSE StudentFile.
+
+       WRITE-SORTED-ROSTERS.
+           OPEN OUTPUT MaleStudentFile
+           OPEN OUTPUT FemaleStudentFile
+           RETURN WorkFile
+               AT END SET EndOfSortFile TO TRUE
+           END-RETURN
+           PERFORM UNTIL EndOfSortFile
+               IF WGender = Target-Gender
+                   MOVE WorkRec TO MaleStudentRec
+                   WRITE MaleStudentRec
+               END-IF
+               IF WGender = "F     "
+                   MOVE WorkRec TO FemaleStudentRec
+                   WRITE FemaleStudentRec
+               END-IF
+               RETURN WorkFile
+                   AT END SET EndOfSortFile TO TRUE
+               END-RETURN
+           END-PERFORM
+           CLOSE MaleStudentFile
+           CLOSE FemaleStudentFile.
+
+       VALIDATE-STUDENT-FILE-TRAILER.
+           IF strActualCount NOT = Student-Read-Count
+               DISPLAY "Error - STUDENTS.DAT trailer count "
+                   strActualCount " does not match " Student-Read-Count
+                   " students actually read, aborting run"
+               CLOSE StudentFile
+               STOP RUN
+           END-IF.
        END PROGRAM MaleSort.
