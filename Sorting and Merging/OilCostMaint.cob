@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/8/2026
+      * Purpose:Maintain the OILCOST.DAT oil pricing master file used
+      *         by AromaSalesRpt, so pricing staff can change a cost
+      *         without a recompile.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OilCostMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Cost-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Oil-Cost-File.
+       01  Oil-Cost-Rec.
+           88  EndOfOilCostFile             VALUE HIGH-VALUES.
+           02  ocOil-Number                 PIC 99.
+           02  ocUnit-Size                  PIC 9.
+           02  ocOil-Cost                   PIC 9(2)V99.
+
+       WORKING-STORAGE SECTION.
+       01  Oil-Cost-File-Status            PIC XX.
+
+      * Cost varies by Unit-Size (1-9) as well as by Oil-Number, to
+      * match the 2D lookup AromaSalesRpt now prices sales against.
+       01  Oils-Table.
+           02  Oil-Entry                OCCURS 30 TIMES.
+               03  OIL-COST             PIC 99V99 OCCURS 9 TIMES
+                                         VALUE ZEROS.
+
+       01  Entry-Oil-Number             PIC 99.
+       01  Entry-Unit-Size               PIC 9.
+       01  Entry-Oil-Cost                PIC 9(2)V99.
+       01  Oil-Index                    PIC 99.
+       01  Size-Index                    PIC 9.
+       01  More-Updates-Switch          PIC X      VALUE "Y".
+           88  More-Updates             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-OIL-COSTS
+           DISPLAY "OilCostMaint - Aromamora oil pricing maintenance"
+           DISPLAY "Enter an Oil-Number (01-30), Unit-Size (1-9), and "
+               "new cost, or 00 to finish."
+           PERFORM UNTIL NOT More-Updates
+               DISPLAY "Oil-Number (00 to end) : " WITH NO ADVANCING
+               ACCEPT Entry-Oil-Number
+               IF Entry-Oil-Number = 0
+                   MOVE "N" TO More-Updates-Switch
+               ELSE
+                   IF Entry-Oil-Number > 30
+                       DISPLAY "Oil-Number must be 01-30, try again."
+                   ELSE
+                       DISPLAY "Unit-Size (1-9) : " WITH NO ADVANCING
+                       ACCEPT Entry-Unit-Size
+                       IF Entry-Unit-Size = 0 OR Entry-Unit-Size > 9
+                           DISPLAY "Unit-Size must be 1-9, try again."
+                       ELSE
+                           DISPLAY "New cost for oil " Entry-Oil-Number
+                               " size " Entry-Unit-Size
+                               " (e.g. 00.41) : " WITH NO ADVANCING
+                           ACCEPT Entry-Oil-Cost
+                           MOVE Entry-Oil-Cost TO
+                               OIL-COST (Entry-Oil-Number,
+                                   Entry-Unit-Size)
+                           DISPLAY "Oil " Entry-Oil-Number " size "
+                               Entry-Unit-Size " updated to "
+                               Entry-Oil-Cost
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM SAVE-OIL-COSTS
+           STOP RUN.
+
+       LOAD-OIL-COSTS.
+           OPEN INPUT Oil-Cost-File
+           IF Oil-Cost-File-Status = "00"
+               READ Oil-Cost-File
+                   AT END SET EndOfOilCostFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfOilCostFile
+                   IF ocOil-Number > 0 AND ocOil-Number <= 30
+                           AND ocUnit-Size > 0 AND ocUnit-Size <= 9
+                       MOVE ocOil-Cost TO
+                           OIL-COST (ocOil-Number, ocUnit-Size)
+                   END-IF
+                   READ Oil-Cost-File
+                       AT END SET EndOfOilCostFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Oil-Cost-File
+           ELSE
+               DISPLAY "OILCOST.DAT not found - starting a new master "
+                   "file with zero costs."
+           END-IF.
+
+       SAVE-OIL-COSTS.
+           OPEN OUTPUT Oil-Cost-File
+           PERFORM VARYING Oil-Index FROM 1 BY 1
+                   UNTIL Oil-Index > 30
+               PERFORM VARYING Size-Index FROM 1 BY 1
+                       UNTIL Size-Index > 9
+                   MOVE Oil-Index TO ocOil-Number
+                   MOVE Size-Index TO ocUnit-Size
+                   MOVE OIL-COST (Oil-Index, Size-Index) TO ocOil-Cost
+                   WRITE Oil-Cost-Rec
+               END-PERFORM
+           END-PERFORM
+           CLOSE Oil-Cost-File.
+
+       END PROGRAM OilCostMaint.
