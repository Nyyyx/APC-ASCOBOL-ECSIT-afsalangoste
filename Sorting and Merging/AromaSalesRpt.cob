@@ -3,6 +3,15 @@
       * Date:2/28/2017
       * Purpose:Aroma Sales
       * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Each customer's printed name is now looked up from
+      *            the CUSTOMER.DAT master by Customer-ID (falling back
+      *            to the transaction's own name text only when that
+      *            customer isn't on file yet), the same
+      *            CUSTOMER.DAT-by-ID lookup TopCustomersRpt uses,
+      *            instead of trusting whatever name text rode in on
+      *            the sales transaction.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AromaSalesRpt.
@@ -18,6 +27,17 @@
         SELECT AromaSalesFile ASSIGN TO "AROMASALES.RPT"
                  ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT OilExceptionFile ASSIGN TO "OILEXCP.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Cost-File-Status.
+
+       SELECT Customer-File ASSIGN TO "CUSTOMER.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Customer-File-Status.
+
        SELECT Work-File ASSIGN TO "SORT.TMP".
 
        DATA DIVISION.
@@ -25,6 +45,7 @@
 
        FD  Sales-File.
        01  Sales-Rec.
+           88  EndOfSalesFile              VALUE HIGH-VALUES.
            02  sfCustomer-ID               PIC 9(5).
            02  sfCustomer-Name             PIC X(20).
            02  sfOil-ID.
@@ -42,8 +63,27 @@
        FD  AromaSalesFile.
        01  Summary-Report                  PIC X(64).
 
+       FD  OilExceptionFile.
+       01  Exception-Line                  PIC X(64).
+
+       FD  Oil-Cost-File.
+       01  Oil-Cost-Rec.
+           88  EndOfOilCostFile             VALUE HIGH-VALUES.
+           02  ocOil-Number                 PIC 99.
+           02  ocUnit-Size                  PIC 9.
+           02  ocOil-Cost                   PIC 9(2)V99.
+
+       FD  Customer-File.
+       01  Customer-Rec.
+           88  EndOfCustomerFile            VALUE HIGH-VALUES.
+           02  cmCustomer-ID                PIC 9(5).
+           02  cmCustomer-Name              PIC X(20).
+           02  cmCustomer-Address           PIC X(30).
+           02  cmCustomer-Phone             PIC X(12).
+
        SD Work-File.
        01  Work-Rec.
+           88  EndOfWorkFile               VALUE HIGH-VALUES.
            02  wfCustomer-ID               PIC 9(5).
            02  wfCustomer-Name             PIC X(20).
            02  wfOil-ID.
@@ -56,38 +96,57 @@
            02 FILLER                       PIC X(5).
 
        WORKING-STORAGE SECTION.
+      * Oils-Table is loaded from OILCOST.DAT by LOAD-OIL-COSTS at the
+      * start of each run.  Pricing staff maintain OILCOST.DAT through
+      * OilCostMaint rather than through a recompile of this program.
+      * Cost varies by Unit-Size (1-9), so each oil carries one cost
+      * per unit size rather than a single flat cost.
        01  Oils-Table.
-           02  Oil-Cost-Values.
-               03 FILLER               PIC X(40)
-               VALUE "0041003200450050002910250055003900650075".
-               03 FILLER               PIC X(40)
-               VALUE "0080004400500063006500550085004812500065".
-               03 FILLER               PIC X(40)
-               VALUE "0060005500670072006501250085006511150105".
-           02  FILLER REDEFINES Oil-Cost-VALUES.
-               03 OIL-COST           PIC 99V99 OCCURS 30 TIMES.
+           02  Oil-Entry                OCCURS 30 TIMES.
+               03  OIL-COST             PIC 99V99 OCCURS 9 TIMES
+                                         VALUE ZEROS.
+
+       01  Oil-Cost-File-Status        PIC XX.
+       01  Customer-File-Status        PIC XX.
+
+       01  Customer-Table.
+           02  Customer-Entry           OCCURS 200 TIMES.
+               03  ctCustomer-ID        PIC 9(5).
+               03  ctCustomer-Name      PIC X(20).
+       01  Customer-Count               PIC 9(3)   VALUE ZEROS.
+       01  Table-Index                  PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch                 PIC X      VALUE "N".
+           88  Found-Entry              VALUE "Y".
 
        01  FILLER                      PIC  X(64).
        01  Aromamora-Header.
            02  FILLER                  PIC X(14) VALUE SPACES.
            02  Header-Title            PIC X(30)
            VALUE "AROMAMORA SUMMARY SALES REPORT".
+           02  FILLER                  PIC X(3)   VALUE SPACES.
+           02  FILLER                  PIC X(5)   VALUE "PAGE ".
+           02  hdrPage-Number          PIC ZZ9.
        01  Header-LineBreak.
-           02  FILLER                  PIC X(13).
+           02  FILLER                  PIC X(13) VALUE SPACES.
            02  LineBreak               PIC X(32)
            VALUE ALL "-".
+       01  Page-Footer-Line.
+           02  FILLER                  PIC X(13) VALUE SPACES.
+           02  FILLER                  PIC X(12)
+           VALUE "END OF PAGE ".
+           02  ftrPage-Number          PIC ZZ9.
        01  FILLER                      PIC  X(64).
        01  FILLER                      PIC  X(64).
        01  Details.
-           02  FILLER                  PIC X.
+           02  FILLER                  PIC X       VALUE SPACE.
            02  Customer-Name           PIC X(13)  VALUE "CUSTOMER NAME".
-           02  FILLER                  PIC X(8).
+           02  FILLER                  PIC X(8)    VALUE SPACES.
            02  Customer-ID             PIC X(7)    VALUE "CUST-ID".
-           02  FILLER                  PIC X(3).
+           02  FILLER                  PIC X(3)    VALUE SPACES.
            02  Sales                   PIC X(5)    VALUE "SALES".
-           02  FILLER                  PIC X(3).
+           02  FILLER                  PIC X(3)    VALUE SPACES.
            02  Quantity-Sold           PIC X(8)   VALUE "QTY SOLD".
-           02  FILLER                  PIC X(3).
+           02  FILLER                  PIC X(3)    VALUE SPACES.
            02  Sales-Value             PIC X(11)  VALUE "SALES VALUE".
        01  FILLER                      PIC X(64).
 
@@ -99,19 +158,19 @@
            02  cslSales-Value          PIC BBBB$$$,$$9.99.
 
        01  Total-Sales-Line.
-           02  FILLER                  PIC X(33).
+           02  FILLER                  PIC X(33) VALUE SPACES.
            02  FILLER                  PIC X(19)
            VALUE "TOTAL SALES       :".
            02  tslTotal-Sales          PIC BBBBBBZZ,ZZ9.
 
        01  Total-Quantity-Sold-Line.
-           02  FILLER                  PIC X(33).
+           02  FILLER                  PIC X(33) VALUE SPACES.
            02  FILLER                  PIC X(19)
            VALUE "TOTAL QTY SOLD    :".
            02  tslQuantity-Sold        PIC BBBBBZZZ,ZZ9.
 
        01  Total-Sales-Value-Line.
-           02  FILLER                  PIC X(33).
+           02  FILLER                  PIC X(33) VALUE SPACES.
            02  FILLER                  PIC X(19)
            VALUE "TOTAL SALES VALUE :".
            02  tslSales-Value          PIC B$$$$,$$9.99.
@@ -131,17 +190,202 @@
            02  tempSales-Value         PIC 9(6)V99.
            02  tempCustomer-ID         PIC X(7).
 
+       01  Hold-Customer-Area.
+           02  Hold-Customer-ID        PIC 9(5)   VALUE ZEROS.
+           02  Hold-Customer-Name      PIC X(20)  VALUE SPACES.
+
+       01  First-Customer-Switch       PIC X      VALUE "Y".
+           88  First-Customer          VALUE "Y".
+
+       01  Report-Line-Count           PIC 9(3)   VALUE ZEROS.
+       01  Report-Page-Number          PIC 9(3)   VALUE ZEROS.
+       01  Lines-Per-Page               PIC 9(2)   VALUE 20.
+
+       01  Exception-Count             PIC 9(5)   VALUE ZEROS.
+       01  Exception-Detail-Line.
+           02  edlCustomer-ID          PIC 9(5).
+           02  FILLER                  PIC X(3)   VALUE SPACES.
+           02  edlOil-Number           PIC 99.
+           02  FILLER                  PIC X(3)   VALUE SPACES.
+           02  edlReason               PIC X(40).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY Aromamora-Header.
-           DISPLAY Header-LineBreak.
-           DISPLAY Details.
-           DISPLAY Customer-Sales-Line.
-           DISPLAY Total-Sales-Line.
-           DISPLAY Total-Quantity-Sold-Line.
-           DISPLAY Total-Sales-Value-Line.
-           DISPLAY Customer-Totals.
-           DISPLAY Final-Totals.
-           DISPLAY Temp-Sales-Details.
+           PERFORM LOAD-OIL-COSTS
+           PERFORM LOAD-CUSTOMERS
+           OPEN OUTPUT OilExceptionFile
+           SORT Work-File ON ASCENDING KEY wfCustomer-ID
+               INPUT PROCEDURE IS READ-SALES-FILE
+               OUTPUT PROCEDURE IS WRITE-SALES-REPORT.
+           CLOSE OilExceptionFile
+           IF Exception-Count > 0
+               DISPLAY "AromaSalesRpt - " Exception-Count
+                   " Oil-Number exception(s) written to OILEXCP.RPT"
+           END-IF
            STOP RUN.
+
+       LOAD-OIL-COSTS.
+           OPEN INPUT Oil-Cost-File
+           IF Oil-Cost-File-Status NOT = "00"
+               DISPLAY "Error - unable to open OILCOST.DAT, "
+                   "run OilCostMaint to create it"
+               STOP RUN
+           END-IF
+           READ Oil-Cost-File
+               AT END SET EndOfOilCostFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfOilCostFile
+               IF ocOil-Number > 0 AND ocOil-Number <= 30
+                       AND ocUnit-Size > 0 AND ocUnit-Size <= 9
+                   MOVE ocOil-Cost TO
+                       OIL-COST (ocOil-Number, ocUnit-Size)
+               END-IF
+               READ Oil-Cost-File
+                   AT END SET EndOfOilCostFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Oil-Cost-File.
+
+       LOAD-CUSTOMERS.
+           OPEN INPUT Customer-File
+           IF Customer-File-Status = "00"
+               READ Customer-File
+                   AT END SET EndOfCustomerFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfCustomerFile
+                   IF Customer-Count < 200
+                       ADD 1 TO Customer-Count
+                       MOVE cmCustomer-ID TO
+                           ctCustomer-ID (Customer-Count)
+                       MOVE cmCustomer-Name TO
+                           ctCustomer-Name (Customer-Count)
+                   END-IF
+                   READ Customer-File
+                       AT END SET EndOfCustomerFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Customer-File
+           ELSE
+               DISPLAY "Warning - CUSTOMER.DAT not found, falling "
+                   "back to the name on each sales transaction"
+           END-IF.
+
+       LOOKUP-CUSTOMER-NAME.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING Table-Index FROM 1 BY 1
+                   UNTIL Table-Index > Customer-Count
+               IF ctCustomer-ID (Table-Index) = Hold-Customer-ID
+                   SET Found-Entry TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF Found-Entry
+               MOVE ctCustomer-Name (Table-Index) TO Hold-Customer-Name
+           END-IF.
+
+       READ-SALES-FILE.
+           OPEN INPUT Sales-File
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfSalesFile
+               MOVE Sales-Rec TO Work-Rec
+               RELEASE Work-Rec
+               READ Sales-File
+                   AT END SET EndOfSalesFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Sales-File.
+
+       WRITE-SALES-REPORT.
+           OPEN OUTPUT AromaSalesFile
+           MOVE ZEROS TO Final-Totals
+           PERFORM WRITE-PAGE-HEADER
+           RETURN Work-File
+               AT END SET EndOfWorkFile TO TRUE
+           END-RETURN
+           PERFORM UNTIL EndOfWorkFile
+               IF First-Customer
+                   MOVE wfCustomer-ID OF Work-Rec TO Hold-Customer-ID
+                   MOVE wfCustomer-Name TO Hold-Customer-Name
+                   MOVE ZEROS TO Customer-Totals
+                   MOVE "N" TO First-Customer-Switch
+               END-IF
+               IF wfCustomer-ID OF Work-Rec NOT = Hold-Customer-ID
+                   PERFORM WRITE-CUSTOMER-LINE
+                   MOVE wfCustomer-ID OF Work-Rec TO Hold-Customer-ID
+                   MOVE wfCustomer-Name TO Hold-Customer-Name
+                   MOVE ZEROS TO Customer-Totals
+               END-IF
+               PERFORM ACCUMULATE-SALE-LINE
+               RETURN Work-File
+                   AT END SET EndOfWorkFile TO TRUE
+               END-RETURN
+           END-PERFORM
+           IF NOT First-Customer
+               PERFORM WRITE-CUSTOMER-LINE
+           END-IF
+           MOVE ftSales TO tslTotal-Sales
+           MOVE ftQuantity-Sold TO tslQuantity-Sold
+           MOVE ftSales-Value TO tslSales-Value
+           WRITE Summary-Report FROM Total-Sales-Line
+           WRITE Summary-Report FROM Total-Quantity-Sold-Line
+           WRITE Summary-Report FROM Total-Sales-Value-Line
+           PERFORM WRITE-PAGE-FOOTER
+           CLOSE AromaSalesFile.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO Report-Page-Number
+           MOVE Report-Page-Number TO hdrPage-Number
+           WRITE Summary-Report FROM Aromamora-Header
+           WRITE Summary-Report FROM Header-LineBreak
+           WRITE Summary-Report FROM Details
+           MOVE ZEROS TO Report-Line-Count.
+
+       WRITE-PAGE-FOOTER.
+           MOVE Report-Page-Number TO ftrPage-Number
+           WRITE Summary-Report FROM Page-Footer-Line.
+
+       ACCUMULATE-SALE-LINE.
+           MOVE ZEROS TO tempSales-Value
+           IF Oil-Number OF Work-Rec > 0
+                   AND Oil-Number OF Work-Rec <= 30
+               IF wfUnit-Size > 0 AND wfUnit-Size <= 9
+                   COMPUTE tempSales-Value =
+                       wfUnit-Sold *
+                       OIL-COST (Oil-Number OF Work-Rec, wfUnit-Size)
+               ELSE
+                   MOVE "UNIT-SIZE OUT OF RANGE (1-9)" TO edlReason
+                   PERFORM WRITE-OIL-EXCEPTION
+               END-IF
+           ELSE
+               MOVE "OIL-NUMBER OUT OF RANGE (01-30)" TO edlReason
+               PERFORM WRITE-OIL-EXCEPTION
+           END-IF
+           ADD 1 TO ctSales
+           ADD wfUnit-Sold TO ctQuantity-Sold
+           ADD tempSales-Value TO ctSales-Value.
+
+       WRITE-OIL-EXCEPTION.
+           MOVE wfCustomer-ID TO edlCustomer-ID
+           MOVE Oil-Number OF Work-Rec TO edlOil-Number
+           WRITE Exception-Line FROM Exception-Detail-Line
+           ADD 1 TO Exception-Count.
+
+       WRITE-CUSTOMER-LINE.
+           IF Report-Line-Count >= Lines-Per-Page
+               PERFORM WRITE-PAGE-FOOTER
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+           PERFORM LOOKUP-CUSTOMER-NAME
+           MOVE Hold-Customer-Name TO cslCustomer-Name
+           MOVE Hold-Customer-ID TO cslCustomer-ID
+           MOVE ctSales TO cslSales
+           MOVE ctQuantity-Sold TO cslQuantity-Sold
+           MOVE ctSales-Value TO cslSales-Value
+           WRITE Summary-Report FROM Customer-Sales-Line
+           ADD 1 TO Report-Line-Count
+           ADD ctSales TO ftSales
+           ADD ctQuantity-Sold TO ftQuantity-Sold
+           ADD ctSales-Value TO ftSales-Value.
        END PROGRAM AromaSalesRpt.
