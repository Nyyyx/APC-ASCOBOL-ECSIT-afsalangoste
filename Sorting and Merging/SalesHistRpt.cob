@@ -0,0 +1,288 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Roll today's SALES.DAT totals into SALESHIST.DAT and
+      *         report how this period's quantity and value compare to
+      *         the immediately preceding period, so management can see
+      *         the trend without keeping their own spreadsheet of past
+      *         AROMASALES.RPT totals.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Each period now also appends one "CUS" record per
+      *            customer (Customer-Totals-Table, found-or-added the
+      *            same way TopCustomersRpt totals SALES.DAT) behind its
+      *            "TOT" period-total record, so SALESHIST.DAT keeps a
+      *            customer-level history and not just the store-wide
+      *            figure.  The period trend comparison still reads
+      *            only the "TOT" rows.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SalesHistRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT Sales-File ASSIGN TO "SALES.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT Oil-Cost-File ASSIGN TO "OILCOST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Oil-Cost-File-Status.
+
+       SELECT Sales-Hist-File ASSIGN TO "SALESHIST.DAT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS Sales-Hist-File-Status.
+
+       SELECT TrendFile ASSIGN TO "SALESTREND.RPT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Sales-File.
+       01  Sales-Rec.
+           88  EndOfSalesFile              VALUE HIGH-VALUES.
+           02  sfCustomer-ID               PIC 9(5).
+           02  sfCustomer-Name             PIC X(20).
+           02  sfOil-ID.
+               03  FILLER                  PIC X.
+               03  Oil-Number            PIC 99.
+           02 sfUnit-Size                  PIC 9.
+           02 sfUnit-Sold                  PIC 999.
+           02 FILLER                       PIC X(5).
+
+       FD  Oil-Cost-File.
+       01  Oil-Cost-Rec.
+           88  EndOfOilCostFile             VALUE HIGH-VALUES.
+           02  ocOil-Number                 PIC 99.
+           02  ocUnit-Size                  PIC 9.
+           02  ocOil-Cost                   PIC 9(2)V99.
+
+       FD  Sales-Hist-File.
+       01  Sales-Hist-Rec.
+           88  EndOfSalesHistFile           VALUE HIGH-VALUES.
+           02  shRecordType                 PIC X(3).
+               88  Sales-Hist-Total         VALUE "TOT".
+               88  Sales-Hist-Customer      VALUE "CUS".
+           02  shPeriodDate                 PIC 9(8).
+           02  shCustomer-ID                PIC 9(5).
+           02  shCustomer-Name              PIC X(20).
+           02  shQuantity                   PIC 9(7).
+           02  shValue                      PIC 9(7)V99.
+
+       FD  TrendFile.
+       01  Trend-Report-Line               PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01  Oils-Table.
+           02  Oil-Entry                OCCURS 30 TIMES.
+               03  OIL-COST             PIC 99V99 OCCURS 9 TIMES
+                                         VALUE ZEROS.
+
+       01  Oil-Cost-File-Status         PIC XX.
+       01  Sales-Hist-File-Status       PIC XX.
+       01  Sale-Value                   PIC 9(6)V99.
+
+       01  Current-Quantity             PIC 9(7)   VALUE ZEROS.
+       01  Current-Value                PIC 9(7)V99 VALUE ZEROS.
+
+       01  Customer-Totals-Table.
+           02  Customer-Totals-Entry    OCCURS 200 TIMES.
+               03  ctCustomer-ID        PIC 9(5).
+               03  ctCustomer-Name      PIC X(20).
+               03  ctQuantity           PIC 9(7).
+               03  ctValue              PIC 9(7)V99.
+       01  Customer-Totals-Count        PIC 9(3)   VALUE ZEROS.
+       01  Table-Index                  PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch                 PIC X      VALUE "N".
+           88  Found-Entry              VALUE "Y".
+
+       01  Prior-Period-Date            PIC 9(8)   VALUE ZEROS.
+       01  Prior-Quantity               PIC 9(7)   VALUE ZEROS.
+       01  Prior-Value                  PIC 9(7)V99 VALUE ZEROS.
+       01  Have-Prior-Switch            PIC X      VALUE "N".
+           88  Have-Prior-Period        VALUE "Y".
+
+       01  Today                        PIC 9(8).
+
+       01  Quantity-Change              PIC S9(7).
+       01  Value-Change                 PIC S9(7)V99.
+
+       01  Trend-Header                 PIC X(35)
+           VALUE "AROMAMORA SALES TREND REPORT".
+       01  Trend-LineBreak               PIC X(32) VALUE ALL "-".
+
+       01  Trend-Detail-Line.
+           02  tdlLabel                 PIC X(16).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tdlQuantity              PIC ZZZ,ZZ9.
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tdlValue                 PIC $$$,$$9.99.
+
+       01  Trend-Change-Line.
+           02  FILLER                   PIC X(16)
+               VALUE "CHANGE".
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tclQuantity              PIC -ZZ,ZZ9.
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  tclValue                 PIC -$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT Today FROM DATE YYYYMMDD
+           PERFORM LOAD-OIL-COSTS
+           PERFORM COMPUTE-CURRENT-TOTALS
+           PERFORM FIND-PRIOR-PERIOD
+           PERFORM APPEND-CURRENT-PERIOD
+           PERFORM PRINT-TREND-REPORT
+           STOP RUN.
+
+       LOAD-OIL-COSTS.
+           OPEN INPUT Oil-Cost-File
+           IF Oil-Cost-File-Status NOT = "00"
+               DISPLAY "Error - unable to open OILCOST.DAT, "
+                   "run OilCostMaint to create it"
+               STOP RUN
+           END-IF
+           READ Oil-Cost-File
+               AT END SET EndOfOilCostFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfOilCostFile
+               IF ocOil-Number > 0 AND ocOil-Number <= 30
+                       AND ocUnit-Size > 0 AND ocUnit-Size <= 9
+                   MOVE ocOil-Cost TO
+                       OIL-COST (ocOil-Number, ocUnit-Size)
+               END-IF
+               READ Oil-Cost-File
+                   AT END SET EndOfOilCostFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Oil-Cost-File.
+
+       COMPUTE-CURRENT-TOTALS.
+           OPEN INPUT Sales-File
+           READ Sales-File
+               AT END SET EndOfSalesFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfSalesFile
+               MOVE ZEROS TO Sale-Value
+               IF Oil-Number > 0 AND Oil-Number <= 30
+                       AND sfUnit-Size > 0 AND sfUnit-Size <= 9
+                   COMPUTE Sale-Value =
+                       sfUnit-Sold * OIL-COST (Oil-Number, sfUnit-Size)
+               END-IF
+               ADD sfUnit-Sold TO Current-Quantity
+               ADD Sale-Value TO Current-Value
+               PERFORM FIND-OR-ADD-CUSTOMER-TOTAL
+               IF Table-Index > 0
+                   ADD sfUnit-Sold TO ctQuantity (Table-Index)
+                   ADD Sale-Value TO ctValue (Table-Index)
+               END-IF
+               READ Sales-File
+                   AT END SET EndOfSalesFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE Sales-File.
+
+       FIND-OR-ADD-CUSTOMER-TOTAL.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING Table-Index FROM 1 BY 1
+                   UNTIL Table-Index > Customer-Totals-Count
+               IF ctCustomer-ID (Table-Index) = sfCustomer-ID
+                   SET Found-Entry TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT Found-Entry
+               IF Customer-Totals-Count < 200
+                   ADD 1 TO Customer-Totals-Count
+                   MOVE Customer-Totals-Count TO Table-Index
+                   MOVE sfCustomer-ID TO ctCustomer-ID (Table-Index)
+                   MOVE sfCustomer-Name TO ctCustomer-Name (Table-Index)
+                   MOVE ZEROS TO ctQuantity (Table-Index)
+                   MOVE ZEROS TO ctValue (Table-Index)
+               ELSE
+                   DISPLAY "Warning - Customer-Totals-Table full, "
+                       "Customer-ID " sfCustomer-ID " not included"
+                   MOVE ZEROS TO Table-Index
+               END-IF
+           END-IF.
+
+       FIND-PRIOR-PERIOD.
+           OPEN INPUT Sales-Hist-File
+           IF Sales-Hist-File-Status = "00"
+               READ Sales-Hist-File
+                   AT END SET EndOfSalesHistFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfSalesHistFile
+                   IF Sales-Hist-Total
+                       MOVE shPeriodDate TO Prior-Period-Date
+                       MOVE shQuantity TO Prior-Quantity
+                       MOVE shValue TO Prior-Value
+                       SET Have-Prior-Period TO TRUE
+                   END-IF
+                   READ Sales-Hist-File
+                       AT END SET EndOfSalesHistFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE Sales-Hist-File
+           END-IF.
+
+       APPEND-CURRENT-PERIOD.
+           OPEN EXTEND Sales-Hist-File
+           IF Sales-Hist-File-Status NOT = "00"
+               OPEN OUTPUT Sales-Hist-File
+           END-IF
+           SET Sales-Hist-Total TO TRUE
+           MOVE Today TO shPeriodDate
+           MOVE ZEROS TO shCustomer-ID
+           MOVE SPACES TO shCustomer-Name
+           MOVE Current-Quantity TO shQuantity
+           MOVE Current-Value TO shValue
+           WRITE Sales-Hist-Rec
+           PERFORM VARYING Table-Index FROM 1 BY 1
+                   UNTIL Table-Index > Customer-Totals-Count
+               PERFORM WRITE-CUSTOMER-HIST-RECORD
+           END-PERFORM
+           CLOSE Sales-Hist-File.
+
+       WRITE-CUSTOMER-HIST-RECORD.
+           SET Sales-Hist-Customer TO TRUE
+           MOVE Today TO shPeriodDate
+           MOVE ctCustomer-ID (Table-Index) TO shCustomer-ID
+           MOVE ctCustomer-Name (Table-Index) TO shCustomer-Name
+           MOVE ctQuantity (Table-Index) TO shQuantity
+           MOVE ctValue (Table-Index) TO shValue
+           WRITE Sales-Hist-Rec.
+
+       PRINT-TREND-REPORT.
+           OPEN OUTPUT TrendFile
+           WRITE Trend-Report-Line FROM Trend-Header
+           WRITE Trend-Report-Line FROM Trend-LineBreak
+
+           MOVE "CURRENT PERIOD" TO tdlLabel
+           MOVE Current-Quantity TO tdlQuantity
+           MOVE Current-Value TO tdlValue
+           WRITE Trend-Report-Line FROM Trend-Detail-Line
+
+           IF Have-Prior-Period
+               MOVE "PRIOR PERIOD" TO tdlLabel
+               MOVE Prior-Quantity TO tdlQuantity
+               MOVE Prior-Value TO tdlValue
+               WRITE Trend-Report-Line FROM Trend-Detail-Line
+
+               COMPUTE Quantity-Change =
+                   Current-Quantity - Prior-Quantity
+               COMPUTE Value-Change = Current-Value - Prior-Value
+               MOVE Quantity-Change TO tclQuantity
+               MOVE Value-Change TO tclValue
+               WRITE Trend-Report-Line FROM Trend-Change-Line
+           ELSE
+               MOVE SPACES TO Trend-Report-Line
+               WRITE Trend-Report-Line
+               MOVE "No prior period recorded yet - first period."
+                   TO Trend-Report-Line
+               WRITE Trend-Report-Line
+           END-IF
+           CLOSE TrendFile.
+
+       END PROGRAM SalesHistRpt.
