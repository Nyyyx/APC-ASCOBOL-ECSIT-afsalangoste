@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Chain the nightly student-file jobs - apply the day's
+      *         TRANSINS.DAT batch, promote the resulting generation
+      *         file onto STUDENTS.DAT, then rebuild STUDENTS.IDX off
+      *         the refreshed file - in the one fixed order operators
+      *         would otherwise have to run StudentMaintenance,
+      *         StudentIndexBuild, and the promote step by hand.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - The STUDENTS.DAT being replaced is now renamed to a
+      *            dated STUDENTS.BAK.YYYYMMDD instead of being deleted,
+      *            so the prior day's master survives on disk if the
+      *            new generation turns out to be bad.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NightlyStudentRun.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  Run-Date                    PIC 9(8).
+       01  New-Student-File-Name       PIC X(24).
+       01  Backup-File-Name            PIC X(24).
+       01  File-Op-Return-Code        PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT Run-Date FROM DATE YYYYMMDD
+           STRING "STUDENTS.NEW." Run-Date
+               DELIMITED BY SIZE INTO New-Student-File-Name
+           STRING "STUDENTS.BAK." Run-Date
+               DELIMITED BY SIZE INTO Backup-File-Name
+
+           DISPLAY "NightlyStudentRun - applying TRANSINS.DAT "
+               "against STUDENTS.DAT"
+           CALL "StudentMaintenance"
+
+           DISPLAY "NightlyStudentRun - backing up STUDENTS.DAT to "
+               Backup-File-Name
+           DISPLAY "NightlyStudentRun - promoting "
+               New-Student-File-Name " to STUDENTS.DAT"
+           PERFORM PROMOTE-NEW-GENERATION
+
+           DISPLAY "NightlyStudentRun - rebuilding STUDENTS.IDX"
+           CALL "StudentIndexBuild"
+
+           DISPLAY "NightlyStudentRun - nightly run complete"
+           STOP RUN.
+
+      * Back the current STUDENTS.DAT up to a dated STUDENTS.BAK file
+      * before the new generation takes its place, then promote.
+       PROMOTE-NEW-GENERATION.
+           CALL "CBL_RENAME_FILE" USING "STUDENTS.DAT" Backup-File-Name
+               RETURNING File-Op-Return-Code
+           CALL "CBL_RENAME_FILE" USING New-Student-File-Name
+               "STUDENTS.DAT"
+               RETURNING File-Op-Return-Code.
+
+       END PROGRAM NightlyStudentRun.
