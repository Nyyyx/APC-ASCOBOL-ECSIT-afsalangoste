@@ -0,0 +1,144 @@
+      ******************************************************************
+      * Author: Nyx
+      * Date: 8/9/2026
+      * Purpose: Take a StudentId and a number of enrolled modules/
+      *          units, look up that student's CourseCode on
+      *          STUDENTS.DAT and the per-unit rate for that course on
+      *          COURSEFEE.DAT, and compute the amount due.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Replaced the Multiplier-shaped rate/credit-hours
+      *            ACCEPT with a real StudentId/CourseCode lookup
+      *            against STUDENTS.DAT and COURSEFEE.DAT, the same
+      *            course-fee table BillingRpt uses, instead of having
+      *            the operator type the rate in by hand.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TuitionCalc.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CourseFeeFile ASSIGN TO "COURSEFEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CourseFee-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD CourseFeeFile.
+       01  CourseFee-Rec.
+           88  EndOfCourseFeeFile        VALUE HIGH-VALUES.
+           02  cfCourseCode              PIC X(6).
+           02  cfFee                     PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01  CourseFee-File-Status        PIC XX.
+
+       01  CourseFee-Table.
+           02  CourseFee-Entry          OCCURS 50 TIMES.
+               03  cftCourseCode        PIC X(6).
+               03  cftFee               PIC 9(5)V99 VALUE ZEROS.
+       01  CourseFee-Count              PIC 9(3)   VALUE ZEROS.
+       01  CourseFee-Index              PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch                 PIC X      VALUE "N".
+           88  Found-CourseFee          VALUE "Y".
+
+       01  Entry-StudentID               PIC X(10).
+       01  Entry-Units                   PIC 99     VALUE ZEROS.
+       01  Student-Found-Switch          PIC X      VALUE "N".
+           88  Student-Found             VALUE "Y".
+       01  Student-CourseCode            PIC X(6)   VALUE SPACES.
+       01  RatePerUnit                   PIC 9(5)V99 VALUE ZEROS.
+       01  TotalFee                      PIC 9(7)V99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter StudentId : " WITH NO ADVANCING
+           ACCEPT Entry-StudentID
+           PERFORM FIND-STUDENT-COURSE
+           IF NOT Student-Found
+               DISPLAY "Error - StudentId " Entry-StudentID
+                   " not found on STUDENTS.DAT"
+               STOP RUN
+           END-IF
+
+           PERFORM LOAD-COURSE-FEES
+           PERFORM FIND-COURSE-FEE
+           IF NOT Found-CourseFee
+               DISPLAY "Error - no COURSEFEE.DAT rate on file for "
+                   "course " Student-CourseCode
+               STOP RUN
+           END-IF
+
+           DISPLAY "Enter number of enrolled modules/units : "
+               WITH NO ADVANCING
+           ACCEPT Entry-Units
+           COMPUTE TotalFee = RatePerUnit * Entry-Units
+           DISPLAY "Course           : " Student-CourseCode
+           DISPLAY "Rate per unit    : " RatePerUnit
+           DISPLAY "Units enrolled   : " Entry-Units
+           DISPLAY "Total fee due    : " TotalFee
+           STOP RUN.
+
+       FIND-STUDENT-COURSE.
+           OPEN INPUT StudentFile
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfStudentFile OR Student-Found
+               IF StudentID (1:3) NOT = "HDR"
+                       AND StudentID (1:3) NOT = "TRL"
+                   IF StudentID = Entry-StudentID
+                       MOVE CourseCode TO Student-CourseCode
+                       SET Student-Found TO TRUE
+                   END-IF
+               END-IF
+               IF NOT Student-Found
+                   READ StudentFile
+                       AT END SET EndOfStudentFile TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE StudentFile.
+
+       LOAD-COURSE-FEES.
+           OPEN INPUT CourseFeeFile
+           IF CourseFee-File-Status = "00"
+               READ CourseFeeFile
+                   AT END SET EndOfCourseFeeFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfCourseFeeFile
+                   IF CourseFee-Count < 50
+                       ADD 1 TO CourseFee-Count
+                       MOVE cfCourseCode TO
+                           cftCourseCode (CourseFee-Count)
+                       MOVE cfFee TO cftFee (CourseFee-Count)
+                   END-IF
+                   READ CourseFeeFile
+                       AT END SET EndOfCourseFeeFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CourseFeeFile
+           ELSE
+               DISPLAY "Error - unable to open COURSEFEE.DAT, run "
+                   "CourseFeeMaint to create it"
+               STOP RUN
+           END-IF.
+
+       FIND-COURSE-FEE.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING CourseFee-Index FROM 1 BY 1
+                   UNTIL CourseFee-Index > CourseFee-Count
+               IF cftCourseCode (CourseFee-Index) = Student-CourseCode
+                   SET Found-CourseFee TO TRUE
+                   MOVE cftFee (CourseFee-Index) TO RatePerUnit
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM TuitionCalc.
