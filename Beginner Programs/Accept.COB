@@ -3,62 +3,232 @@
       * Date: 1/27/2017
       * Purpose: Basic User Input Exercise
       * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Turned this from a console demo that ACCEPTed and
+      *            re-displayed a student record into the front end for
+      *            new student intake: each field is now validated the
+      *            way InputSort validates its entries, with a
+      *            re-prompt loop on failure, and accepted records are
+      *            written onto TRANSINS.DAT as insert transactions for
+      *            the next StudentMaintenance run instead of being
+      *            discarded at STOP RUN.  Any transactions already
+      *            waiting in an unconsumed TRANSINS.DAT batch are kept
+      *            and the batch is rewritten with the new entries
+      *            appended and a fresh header/trailer.
+      * 8/9/2026 - CourseCode is now checked against the CRSEDIT edit
+      *            table instead of just a not-blank test.
+      * 8/9/2026 - Queued transactions are now stamped with TransSource
+      *            "ACCEPT" (TRANSREC) so StudentMaintenance and any
+      *            later audit can tell which intake program queued a
+      *            given transaction; TransAppliedDate is left zero
+      *            here and stamped by StudentMaintenance when the
+      *            transaction is actually applied.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  AcceptAndDisplay.
-       * Uses the ACCEPT and DISPLAY verbs to accept a student record
-       * from the user and display some of the fields.  Also shows how
-       * the ACCEPT may be used to get the system date and time.
-
-       * The YYYYMMDD in "ACCEPT  CurrentDate FROM DATE YYYYMMDD."
-       * is a format command that ensures that the date contains a
-       * 4 digit year.  If not used, the year supplied by the system
-       * will only contain two digits which may cause a problem
-       * in the year 2000.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransFile ASSIGN TO "TRANSINS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Trans-File-Status.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD TransFile.
+       01 TransOutRecord             PIC X(57).
+
        WORKING-STORAGE SECTION.
-       01 StudentDetails.
-          02  StudentId       PIC 99(9).
-          02  StudentName.
-              03 Surname      PIC X(10).
-              03 Initials     PIC XX.
-          02  CourseCode      PIC X(6).
-          02  Gender          PIC X(6).
-     S
-       * YYMMDD
-       01 CurrentDate.
-          02  CurrentYear     PIC 9(4).
-          02  CurrentMonth    PIC 99.
-          02  CurrentDay      PIC 99.
-
-       * YYDDD
-       01 DayOfYear.
-          02  FILLER          PIC 9(4).
-          02  YearDay         PIC 9(3).
-
-
-       * HHMMSSss   s = S/100
-       01 CurrentTime.
-          02  CurrentHour     PIC 99.
-          02  CurrentMinute   PIC 99.
-          02  FILLER          PIC 9(4).
+       01  Trans-File-Status         PIC XX.
+
+      * Batch header/trailer control records, shared with the other
+      * TRANSINS.DAT producers/consumers via TRANSCTL.
+       COPY TRANSCTL.
+
+       01  Trans-Buffer.
+           02  Trans-Buffer-Entry    PIC X(57)  OCCURS 2000 TIMES.
+       01  Trans-Buffer-Count        PIC 9(7)   VALUE ZEROS.
+
+       01  Run-Date                  PIC 9(8).
+       01  End-Of-Trans-Switch       PIC X      VALUE "N".
+           88  End-Of-Trans          VALUE "Y".
+
+       01  Entry-Area                PIC X(42).
+       01  Entry-Area-Redef REDEFINES Entry-Area.
+           02  eaStudentId           PIC X(10).
+           02  eaSurname             PIC X(10).
+           02  eaInitials            PIC XX.
+           02  eaYOBirth             PIC X(4).
+           02  eaMOBirth             PIC X(2).
+           02  eaDOBirth             PIC X(2).
+           02  eaCourseCode          PIC X(6).
+           02  eaGender              PIC X(6).
+
+       01  Valid-Entry-Switch        PIC X      VALUE "N".
+           88  Valid-Entry           VALUE "Y".
+
+      * Valid-CourseCode edit table, shared with InputSort and
+      * CsvImport via CRSEDIT.
+       COPY CRSEDIT.
+
+       01  Course-Index               PIC 9(3)   VALUE ZEROS.
+       01  Valid-Course-Switch        PIC X      VALUE "N".
+           88  Valid-Course           VALUE "Y".
+
+       01  New-Trans-Entry.
+           02  nteStudentID          PIC X(10).
+           02  nteCode               PIC X      VALUE "I".
+           02  nteSurname            PIC X(10).
+           02  nteInitials           PIC XX.
+           02  nteYOBirth            PIC 9(4).
+           02  nteMOBirth            PIC 99.
+           02  nteDOBirth            PIC 99.
+           02  nteCourseCode         PIC X(6).
+           02  nteGender             PIC X(6).
+           02  nteSource             PIC X(6)   VALUE "ACCEPT".
+           02  nteAppliedDate        PIC 9(8)   VALUE ZEROS.
 
+       01  New-Entries-Count         PIC 9(5)   VALUE ZEROS.
+       01  Write-Index               PIC 9(7)   VALUE ZEROS.
 
        PROCEDURE DIVISION.
        Begin.
-       DISPLAY "Enter student details using template below".
-       DISPLAY "Enter - ID,Surname,Initials,CourseCode,Gender"
-       DISPLAY "SSSSSSSSSSNNNNNNNNNNIICCCCCCGGGGGG".
-       ACCEPT  StudentDetails.
-       ACCEPT  CurrentDate FROM DATE YYYYMMDD.
-       ACCEPT  DayOfYear FROM DAY YYYYDDD.
-       ACCEPT  CurrentTime FROM TIME.
-       DISPLAY "User is ", Initials SPACE Surname SPACE Gender.
-       DISPLAY "User's ID is ", StudentId SPACE CourseCode.
-       DISPLAY "Date is " CurrentDay SPACE CurrentMonth
-           SPACE CurrentYear.
-       DISPLAY "Today is day " YearDay " of the year".
-       DISPLAY "The time is " CurrentHour ":" CurrentMinute.
-       STOP RUN.
+           ACCEPT Run-Date FROM DATE YYYYMMDD
+           PERFORM LOAD-EXISTING-TRANSACTIONS
+           PERFORM ACCEPT-NEW-STUDENTS
+           PERFORM WRITE-TRANS-BATCH
+           DISPLAY "AcceptAndDisplay - " New-Entries-Count
+               " new student(s) queued, " Trans-Buffer-Count
+               " total transaction(s) now on TRANSINS.DAT"
+           STOP RUN.
+
+       LOAD-EXISTING-TRANSACTIONS.
+           MOVE ZEROS TO Trans-Buffer-Count
+           OPEN INPUT TransFile
+           IF Trans-File-Status = "00"
+               MOVE "N" TO End-Of-Trans-Switch
+               PERFORM READ-EXISTING-TRANS
+               PERFORM UNTIL End-Of-Trans
+                   IF TransOutRecord (1:3) NOT = "HDR"
+                           AND TransOutRecord (1:3) NOT = "TRL"
+                       IF Trans-Buffer-Count < 2000
+                           ADD 1 TO Trans-Buffer-Count
+                           MOVE TransOutRecord TO
+                               Trans-Buffer-Entry (Trans-Buffer-Count)
+                       END-IF
+                   END-IF
+                   PERFORM READ-EXISTING-TRANS
+               END-PERFORM
+               CLOSE TransFile
+           ELSE
+               DISPLAY "No existing TRANSINS.DAT batch found - "
+                   "starting a new one."
+           END-IF.
+
+       READ-EXISTING-TRANS.
+           READ TransFile
+               AT END SET End-Of-Trans TO TRUE
+           END-READ.
+
+       ACCEPT-NEW-STUDENTS.
+           DISPLAY "Enter student details using template below."
+           DISPLAY "Enter no data to end.".
+           DISPLAY "Enter - StudId, Surname, Initials, YOB, MOB, DOB, "
+               "Course, Gender"
+           DISPLAY "NNNNNNNNNNSSSSSSSSSSIIYYYYMMDDCCCCCCGGGGGG"
+           ACCEPT Entry-Area
+           PERFORM UNTIL Entry-Area = SPACES
+               PERFORM VALIDATE-ENTRY
+               IF Valid-Entry
+                   PERFORM QUEUE-NEW-TRANSACTION
+               END-IF
+               DISPLAY "NNNNNNNNNNSSSSSSSSSSIIYYYYMMDDCCCCCCGGGGGG"
+               ACCEPT Entry-Area
+           END-PERFORM.
+
+       VALIDATE-ENTRY.
+           MOVE "N" TO Valid-Entry-Switch
+           IF eaStudentId NOT NUMERIC
+               DISPLAY "Error - StudentId must be numeric, "
+                   "re-enter this record."
+           ELSE IF eaYOBirth NOT NUMERIC
+               DISPLAY "Error - Year of birth must be numeric, "
+                   "re-enter this record."
+           ELSE IF eaMOBirth NOT NUMERIC
+                   OR eaMOBirth < "01" OR eaMOBirth > "12"
+               DISPLAY "Error - Month of birth must be 01-12, "
+                   "re-enter this record."
+           ELSE IF eaDOBirth NOT NUMERIC
+                   OR eaDOBirth < "01" OR eaDOBirth > "31"
+               DISPLAY "Error - Day of birth must be 01-31, "
+                   "re-enter this record."
+           ELSE IF eaYOBirth < "1900" OR eaYOBirth > "2100"
+               DISPLAY "Error - Year of birth must be between "
+                   "1900 and 2100, re-enter this record."
+           ELSE IF eaCourseCode = SPACES
+               DISPLAY "Error - CourseCode may not be blank, "
+                   "re-enter this record."
+           ELSE
+               PERFORM CHECK-COURSE-CODE
+               IF NOT Valid-Course
+                   DISPLAY "Error - " eaCourseCode
+                       " is not a recognized CourseCode, "
+                       "re-enter this record."
+               ELSE IF eaGender = SPACES
+                   DISPLAY "Error - Gender may not be blank, "
+                       "re-enter this record."
+               ELSE
+                   SET Valid-Entry TO TRUE
+               END-IF
+           END-IF.
+
+       CHECK-COURSE-CODE.
+           MOVE "N" TO Valid-Course-Switch
+           PERFORM VARYING Course-Index FROM 1 BY 1
+                   UNTIL Course-Index > Course-Edit-Table-Count
+               IF cetCode (Course-Index) = eaCourseCode
+                   SET Valid-Course TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       QUEUE-NEW-TRANSACTION.
+           MOVE eaStudentId TO nteStudentID
+           MOVE "I" TO nteCode
+           MOVE eaSurname TO nteSurname
+           MOVE eaInitials TO nteInitials
+           MOVE eaYOBirth TO nteYOBirth
+           MOVE eaMOBirth TO nteMOBirth
+           MOVE eaDOBirth TO nteDOBirth
+           MOVE eaCourseCode TO nteCourseCode
+           MOVE eaGender TO nteGender
+           IF Trans-Buffer-Count < 2000
+               ADD 1 TO Trans-Buffer-Count
+               MOVE New-Trans-Entry
+                   TO Trans-Buffer-Entry (Trans-Buffer-Count)
+               ADD 1 TO New-Entries-Count
+           ELSE
+               DISPLAY "Error - TRANSINS.DAT batch is full, "
+                   "StudentID " eaStudentId " not queued"
+           END-IF.
+
+       WRITE-TRANS-BATCH.
+           OPEN OUTPUT TransFile
+           STRING "IN" Run-Date DELIMITED BY SIZE INTO thrBatchID
+           MOVE Run-Date TO thrCreationDate
+           MOVE Trans-Buffer-Count TO thrExpectedCount
+           WRITE TransOutRecord FROM Trans-Header-Record
+           PERFORM WRITE-BUFFERED-TRANS
+               VARYING Write-Index FROM 1 BY 1
+               UNTIL Write-Index > Trans-Buffer-Count
+           MOVE thrBatchID TO ttrBatchID
+           MOVE Trans-Buffer-Count TO ttrActualCount
+           WRITE TransOutRecord FROM Trans-Trailer-Record
+           CLOSE TransFile.
+
+       WRITE-BUFFERED-TRANS.
+           MOVE Trans-Buffer-Entry (Write-Index) TO TransOutRecord
+           WRITE TransOutRecord.
+
        END PROGRAM AcceptAndDisplay.
