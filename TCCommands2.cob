@@ -1,28 +1,135 @@
       ******************************************************************
       * Author:Nyx
       * Date:2/3/2017
-      * Purpose:Learning Cobol Programming
+      * Purpose:Daily cash/cheque reconciliation ledger
+      *
+      * Modification History
+      * 8/9/2026 - Replaced the toy Cash/Cheque/Total arithmetic with a
+      *            real daily reconciliation: totals the day's receipts
+      *            from LEDGERIN.DAT by tender type, compares the total
+      *            against the amount the operator says was banked, and
+      *            writes the result to LEDGER.RPT.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TCCommands2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ReceiptFile ASSIGN TO "LEDGERIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Receipt-File-Status.
+           SELECT LedgerFile ASSIGN TO "LEDGER.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ReceiptFile.
+       01  Receipt-Rec.
+           88  EndOfReceiptFile          VALUE HIGH-VALUES.
+           02  rrReceiptType             PIC X.
+               88  Cash-Receipt          VALUE "C".
+               88  Cheque-Receipt        VALUE "Q".
+           02  rrAmount                  PIC 9(6)V99.
+
+       FD LedgerFile.
+       01  Ledger-Report-Line            PIC X(64).
+
        WORKING-STORAGE SECTION.
-       01 Students.
-           02 Males    PIC 9(3)    VALUE 611.
-           02 Females  PIC 9(4)    VALUE 1225.
-           02 TotalStudents    PIC 9999.
+       01  Receipt-File-Status          PIC XX.
+
+       01  Money.
+           02  Cash                     PIC 9(7)V99 VALUE ZEROS.
+           02  Cheque                   PIC 9(7)V99 VALUE ZEROS.
+           02  Total                    PIC 9(7)V99 VALUE ZEROS.
+
+       01  Receipt-Count                 PIC 9(5)   VALUE ZEROS.
+       01  Entry-Banked-Total            PIC 9(7)V99 VALUE ZEROS.
+       01  Variance                      PIC S9(7)V99.
+       01  Today                         PIC 9(8).
 
-       01 Money.
-           02 Cash     PIC 9(3) VALUE 123.
-           02 Cheque   PIC 9(4) VALUE 1533.
-           02 Total    PIC 9(4) VALUE 1000.
+       01  Ledger-Header                 PIC X(27)
+           VALUE "DAILY RECONCILIATION LEDGER".
+       01  Ledger-LineBreak               PIC X(32) VALUE ALL "-".
+
+       01  Ledger-Detail-Line.
+           02  ldlLabel                  PIC X(18).
+           02  ldlAmount                 PIC $$$$,$$9.99.
+
+       01  Ledger-Variance-Line.
+           02  FILLER                    PIC X(18)
+               VALUE "VARIANCE         :".
+           02  lvlVariance               PIC -$$$,$$9.99.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           ADD Cash,20 TO Total.
-           DISPLAY Total.
-
+           ACCEPT Today FROM DATE YYYYMMDD
+           PERFORM TOTAL-RECEIPTS
+           DISPLAY "Amount banked today (e.g. 01533.00) : "
+               WITH NO ADVANCING
+           ACCEPT Entry-Banked-Total
+           COMPUTE Variance = Total - Entry-Banked-Total
+           PERFORM WRITE-LEDGER-REPORT
            STOP RUN.
+
+       TOTAL-RECEIPTS.
+           OPEN INPUT ReceiptFile
+           IF Receipt-File-Status NOT = "00"
+               DISPLAY "Warning - LEDGERIN.DAT not found, "
+                   "reconciling against zero receipts"
+           ELSE
+               READ ReceiptFile
+                   AT END SET EndOfReceiptFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfReceiptFile
+                   IF Cash-Receipt
+                       ADD rrAmount TO Cash
+                   ELSE
+                       IF Cheque-Receipt
+                           ADD rrAmount TO Cheque
+                       END-IF
+                   END-IF
+                   ADD 1 TO Receipt-Count
+                   READ ReceiptFile
+                       AT END SET EndOfReceiptFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE ReceiptFile
+           END-IF
+           ADD Cash Cheque GIVING Total.
+
+       WRITE-LEDGER-REPORT.
+           OPEN OUTPUT LedgerFile
+           WRITE Ledger-Report-Line FROM Ledger-Header
+           WRITE Ledger-Report-Line FROM Ledger-LineBreak
+
+           MOVE "CASH RECEIPTS    :" TO ldlLabel
+           MOVE Cash TO ldlAmount
+           WRITE Ledger-Report-Line FROM Ledger-Detail-Line
+
+           MOVE "CHEQUE RECEIPTS  :" TO ldlLabel
+           MOVE Cheque TO ldlAmount
+           WRITE Ledger-Report-Line FROM Ledger-Detail-Line
+
+           MOVE "TOTAL RECEIPTS   :" TO ldlLabel
+           MOVE Total TO ldlAmount
+           WRITE Ledger-Report-Line FROM Ledger-Detail-Line
+
+           MOVE "AMOUNT BANKED    :" TO ldlLabel
+           MOVE Entry-Banked-Total TO ldlAmount
+           WRITE Ledger-Report-Line FROM Ledger-Detail-Line
+
+           MOVE Variance TO lvlVariance
+           WRITE Ledger-Report-Line FROM Ledger-Variance-Line
+
+           IF Variance = ZEROS
+               MOVE "Reconciliation OK - receipts match bank."
+                   TO Ledger-Report-Line
+           ELSE
+               MOVE "*** OUT OF BALANCE - investigate variance ***"
+                   TO Ledger-Report-Line
+           END-IF
+           WRITE Ledger-Report-Line
+           CLOSE LedgerFile.
+
        END PROGRAM TCCommands2.
