@@ -3,6 +3,26 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      *
+      * Modification History
+      * 8/8/2026 - Replaced the raw console dump with a formatted,
+      *            paginated class roster (report header, column
+      *            titles, page breaks with page numbers, and a final
+      *            student count), and added a runtime CourseCode
+      *            filter ahead of the read loop.
+      * 8/9/2026 - Skip STUDENTS.DAT's header/trailer control records
+      *            in READ-NEXT-STUDENT instead of printing them as
+      *            roster lines.
+      * 8/9/2026 - Surname/Initials are now unmasked on read, since
+      *            STUDENTS.DAT carries those fields masked at rest.
+      * 8/9/2026 - StudentId widened from PIC 99(9) to PIC X(10) to
+      *            match STUDREC's StudentID; the old 9-byte field read
+      *            every field after it one byte out of alignment
+      *            against real STUDENTS.DAT records.
+      * 8/9/2026 - READ-NEXT-STUDENT now validates STUDCTL's trailer
+      *            count against the number of student records actually
+      *            read, aborting the run on a mismatch instead of
+      *            silently trusting the file.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SeqRead.
@@ -16,7 +36,7 @@
        FD StudentFile.
        01 StudentDetails.
            88  EndOfStudentFile  VALUE HIGH-VALUES.
-           02  StudentId       PIC 99(9).
+           02  StudentId       PIC X(10).
            02  StudentName.
                03 Surname      PIC X(10).
                03 Initials     PIC XX.
@@ -27,19 +47,142 @@
            02  CourseCode      PIC X(6).
            02  Gender          PIC X(6).
 
+       WORKING-STORAGE SECTION.
+      * Batch header/trailer control records on STUDENTS.DAT, shared
+      * with the other readers via STUDCTL.
+       COPY STUDCTL.
+
+       01  Student-Read-Count       PIC 9(7)   VALUE ZEROS.
+
+       01  Filter-CourseCode        PIC X(6)   VALUE SPACES.
+       01  Filter-Switch            PIC X      VALUE "N".
+           88  Filter-By-Course     VALUE "Y".
+
+       01  Report-Line-Count        PIC 9(3)   VALUE ZEROS.
+       01  Report-Page-Number       PIC 9(3)   VALUE ZEROS.
+       01  Student-Total-Count      PIC 9(5)   VALUE ZEROS.
+
+       01  Lines-Per-Page           PIC 9(2)   VALUE 20.
+
+       01  Report-Header.
+           02  FILLER              PIC X(10)  VALUE SPACES.
+           02  FILLER              PIC X(20)
+                                   VALUE "CLASS ROSTER REPORT".
+           02  FILLER              PIC X(10)  VALUE SPACES.
+           02  FILLER              PIC X(5)   VALUE "PAGE ".
+           02  rhPage-Number       PIC ZZ9.
+
+       01  Report-Column-Titles-1.
+           02  FILLER              PIC X(10)  VALUE "STUDENT ID".
+           02  FILLER              PIC X(2)   VALUE SPACES.
+           02  FILLER              PIC X(20)  VALUE "STUDENT NAME".
+           02  FILLER              PIC X(2)   VALUE SPACES.
+           02  FILLER              PIC X(6)   VALUE "COURSE".
+           02  FILLER              PIC X(2)   VALUE SPACES.
+           02  FILLER              PIC X(4)   VALUE "YEAR".
+
+       01  Report-Detail-Line.
+           02  rdlStudentId        PIC X(10).
+           02  FILLER              PIC X(2)   VALUE SPACES.
+           02  rdlSurname          PIC X(10).
+           02  FILLER              PIC X      VALUE SPACE.
+           02  rdlInitials         PIC XX.
+           02  FILLER              PIC X(9)   VALUE SPACES.
+           02  rdlCourseCode       PIC X(6).
+           02  FILLER              PIC X(2)   VALUE SPACES.
+           02  rdlYOBirth          PIC 9(4).
+
+       01  Report-Total-Line.
+           02  FILLER              PIC X(15)  VALUE SPACES.
+           02  FILLER              PIC X(16)  VALUE "TOTAL STUDENTS: ".
+           02  rtlStudent-Total    PIC ZZZZ9.
+
        PROCEDURE DIVISION.
        Begin.
+           DISPLAY "Enter a CourseCode to filter on, or leave blank "
+               "for all courses: " WITH NO ADVANCING
+           ACCEPT Filter-CourseCode
+           IF Filter-CourseCode NOT = SPACES
+               SET Filter-By-Course TO TRUE
+           END-IF
+
            OPEN INPUT StudentFile
-           READ StudentFile
-               AT END SET EndOfStudentFile TO TRUE
-           END-READ
+           PERFORM READ-NEXT-STUDENT
            PERFORM UNTIL EndOfStudentFile
-               DISPLAY StudentId SPACE StudentName
-                   SPACE CourseCode SPACE YOBirth
-               READ StudentFile
-                   AT END SET EndOfStudentFile TO TRUE
-               END-READ
+               IF (NOT Filter-By-Course)
+                       OR (CourseCode = Filter-CourseCode)
+                   IF Report-Line-Count = 0
+                       PERFORM WRITE-REPORT-HEADING
+                   END-IF
+                   MOVE StudentId TO rdlStudentId
+                   MOVE Surname TO rdlSurname
+                   MOVE Initials TO rdlInitials
+                   MOVE CourseCode TO rdlCourseCode
+                   MOVE YOBirth TO rdlYOBirth
+                   DISPLAY Report-Detail-Line
+                   ADD 1 TO Report-Line-Count
+                   ADD 1 TO Student-Total-Count
+                   IF Report-Line-Count >= Lines-Per-Page
+                       MOVE ZEROS TO Report-Line-Count
+                   END-IF
+               END-IF
+               PERFORM READ-NEXT-STUDENT
            END-PERFORM
            CLOSE StudentFile
+           DISPLAY SPACE
+           MOVE Student-Total-Count TO rtlStudent-Total
+           DISPLAY Report-Total-Line
            STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       MOVE StudentDetails TO Stud-Trailer-Record
+                       SET EndOfStudentFile TO TRUE
+                       PERFORM VALIDATE-STUDENT-FILE-TRAILER
+                   ELSE
+                       ADD 1 TO Student-Read-Count
+                       PERFORM UNMASK-STUDENT-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDATE-STUDENT-FILE-TRAILER.
+           IF strActualCount NOT = Student-Read-Count
+               DISPLAY "Error - STUDENTS.DAT trailer count "
+                   strActualCount " does not match " Student-Read-Count
+                   " students actually read, aborting run"
+               CLOSE StudentFile
+               STOP RUN
+           END-IF.
+
+      * Surname/Initials ride masked at rest on STUDENTS.DAT; this
+      * substitution is its own inverse, so the same operation that
+      * masked the field on the way in also unmasks it on the way
+      * out.
+       UNMASK-STUDENT-NAME.
+           INSPECT Surname CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM"
+           INSPECT Initials CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM".
+
+       WRITE-REPORT-HEADING.
+           ADD 1 TO Report-Page-Number
+           MOVE Report-Page-Number TO rhPage-Number
+           IF Report-Page-Number > 1
+               DISPLAY SPACE
+           END-IF
+           DISPLAY Report-Header
+           DISPLAY SPACE
+           DISPLAY Report-Column-Titles-1
+           DISPLAY SPACE.
+
        END PROGRAM SeqRead.
