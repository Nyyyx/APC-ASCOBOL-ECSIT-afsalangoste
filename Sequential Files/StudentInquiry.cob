@@ -0,0 +1,100 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Look up a single student record by StudentID directly
+      *         against the indexed STUDENTS.IDX file (built by
+      *         StudentIndexBuild), for registrar staff who just need
+      *         to check one record instead of reading STUDENTS.DAT
+      *         sequentially from the top.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Surname/Initials are now unmasked before display,
+      *            since STUDENTS.DAT (and so STUDENTS.IDX, built
+      *            from it) carries those fields masked at rest.
+      * 8/9/2026 - Added IntakeYear/IntakeTerm (STUDREC) to the record
+      *            layout and to the displayed detail.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentInquiry.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentIndexFile ASSIGN TO "STUDENTS.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS xiStudentID
+               FILE STATUS IS Student-Index-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentIndexFile.
+       01 StudentIndexRecord.
+           02 xiStudentID            PIC X(10).
+           02 xiSurname              PIC X(10).
+           02 xiInitials             PIC XX.
+           02 xiYOBirth              PIC 9(4).
+           02 xiMOBirth              PIC 99.
+           02 xiDOBirth              PIC 99.
+           02 xiCourseCode           PIC X(6).
+           02 xiGender               PIC X(6).
+           02 xiIntakeYear           PIC 9(4).
+           02 xiIntakeTerm           PIC X(2).
+
+       WORKING-STORAGE SECTION.
+       01  Student-Index-Status      PIC XX.
+       01  More-Lookups-Switch       PIC X      VALUE "Y".
+           88  More-Lookups          VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentIndexFile
+           IF Student-Index-Status NOT = "00"
+               DISPLAY "Error - unable to open STUDENTS.IDX, run "
+                   "StudentIndexBuild first"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL NOT More-Lookups
+               DISPLAY "StudentID to look up, or blank to quit: "
+                   WITH NO ADVANCING
+               ACCEPT xiStudentID
+               IF xiStudentID = SPACES
+                   MOVE "N" TO More-Lookups-Switch
+               ELSE
+                   READ StudentIndexFile
+                       INVALID KEY
+                           DISPLAY "No student found for StudentID "
+                               xiStudentID
+                       NOT INVALID KEY
+                           PERFORM DISPLAY-STUDENT
+                   END-READ
+               END-IF
+           END-PERFORM
+
+           CLOSE StudentIndexFile
+           STOP RUN.
+
+       DISPLAY-STUDENT.
+           PERFORM UNMASK-STUDENT-NAME
+           DISPLAY "StudentID   : " xiStudentID
+           DISPLAY "Name        : " xiSurname " " xiInitials
+           DISPLAY "DateOfBirth : " xiYOBirth "-" xiMOBirth "-"
+               xiDOBirth
+           DISPLAY "CourseCode  : " xiCourseCode
+           DISPLAY "Gender      : " xiGender
+           DISPLAY "Intake      : " xiIntakeTerm " " xiIntakeYear.
+
+      * Surname/Initials ride masked at rest on STUDENTS.DAT (and so
+      * on STUDENTS.IDX, built from it); this substitution is its
+      * own inverse, so the same operation that masked the field on
+      * the way in also unmasks it on the way out.
+       UNMASK-STUDENT-NAME.
+           INSPECT xiSurname CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM"
+           INSPECT xiInitials CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM".
+
+       END PROGRAM StudentInquiry.
