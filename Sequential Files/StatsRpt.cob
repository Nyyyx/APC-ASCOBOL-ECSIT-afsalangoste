@@ -0,0 +1,147 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Group STUDENTS.DAT by CourseCode and report the
+      *         average, youngest, and oldest age per course, computed
+      *         from YOBirth/MOBirth/DOBirth against today's system
+      *         date, so course coordinators can see the age profile of
+      *         their classes without exporting the file and computing
+      *         it by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StatsRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  Today.
+           02  Today-Year            PIC 9(4).
+           02  Today-Month           PIC 99.
+           02  Today-Day             PIC 99.
+
+       01  Student-Age               PIC 9(3).
+
+       01  Course-Table.
+           02  Course-Entry          OCCURS 50 TIMES.
+               03  ctCourseCode      PIC X(6).
+               03  ctCount           PIC 9(5)   VALUE ZEROS.
+               03  ctAgeSum          PIC 9(7)   VALUE ZEROS.
+               03  ctYoungestAge     PIC 9(3)   VALUE 999.
+               03  ctOldestAge       PIC 9(3)   VALUE ZEROS.
+       01  Course-Count               PIC 9(3)   VALUE ZEROS.
+       01  Course-Index               PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch               PIC X      VALUE "N".
+           88  Found-Course           VALUE "Y".
+
+       01  Stats-Line.
+           02  slCourseCode           PIC X(6).
+           02  FILLER                 PIC X(2)   VALUE SPACES.
+           02  slCount                PIC ZZZZ9.
+           02  FILLER                 PIC X(2)   VALUE SPACES.
+           02  slAverageAge           PIC ZZ9.
+           02  FILLER                 PIC X(2)   VALUE SPACES.
+           02  slYoungestAge          PIC ZZ9.
+           02  FILLER                 PIC X(2)   VALUE SPACES.
+           02  slOldestAge            PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT Today FROM DATE YYYYMMDD
+
+           OPEN INPUT StudentFile
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               PERFORM COMPUTE-STUDENT-AGE
+               PERFORM ACCUMULATE-COURSE-STATS
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+           CLOSE StudentFile
+
+           PERFORM PRINT-STATS-REPORT
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       COMPUTE-STUDENT-AGE.
+           COMPUTE Student-Age = Today-Year - YOBirth
+           IF MOBirth > Today-Month
+               SUBTRACT 1 FROM Student-Age
+           ELSE
+               IF MOBirth = Today-Month AND DOBirth > Today-Day
+                   SUBTRACT 1 FROM Student-Age
+               END-IF
+           END-IF.
+
+       ACCUMULATE-COURSE-STATS.
+           PERFORM FIND-OR-ADD-COURSE
+           IF Course-Index > 0
+               ADD 1 TO ctCount (Course-Index)
+               ADD Student-Age TO ctAgeSum (Course-Index)
+               IF Student-Age < ctYoungestAge (Course-Index)
+                   MOVE Student-Age TO ctYoungestAge (Course-Index)
+               END-IF
+               IF Student-Age > ctOldestAge (Course-Index)
+                   MOVE Student-Age TO ctOldestAge (Course-Index)
+               END-IF
+           END-IF.
+
+       FIND-OR-ADD-COURSE.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING Course-Index FROM 1 BY 1
+                   UNTIL Course-Index > Course-Count
+               IF ctCourseCode (Course-Index) = CourseCode
+                   SET Found-Course TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT Found-Course
+               IF Course-Count < 50
+                   ADD 1 TO Course-Count
+                   MOVE Course-Count TO Course-Index
+                   MOVE CourseCode TO ctCourseCode (Course-Index)
+               ELSE
+                   DISPLAY "Warning - Course-Table full, CourseCode "
+                       CourseCode " not included"
+                   MOVE ZEROS TO Course-Index
+               END-IF
+           END-IF.
+
+       PRINT-STATS-REPORT.
+           DISPLAY "================================================"
+           DISPLAY "COURSE AGE STATISTICS"
+           DISPLAY "================================================"
+           DISPLAY "COURSE  COUNT  AVG AGE  YOUNGEST  OLDEST"
+           PERFORM VARYING Course-Index FROM 1 BY 1
+                   UNTIL Course-Index > Course-Count
+               MOVE ctCourseCode (Course-Index) TO slCourseCode
+               MOVE ctCount (Course-Index) TO slCount
+               COMPUTE slAverageAge =
+                   ctAgeSum (Course-Index) / ctCount (Course-Index)
+               MOVE ctYoungestAge (Course-Index) TO slYoungestAge
+               MOVE ctOldestAge (Course-Index) TO slOldestAge
+               DISPLAY Stats-Line
+           END-PERFORM
+           DISPLAY "================================================".
+
+       END PROGRAM StatsRpt.
