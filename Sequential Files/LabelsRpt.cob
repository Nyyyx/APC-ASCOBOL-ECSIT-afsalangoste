@@ -0,0 +1,127 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Print mailing labels from STUDENTS.DAT, optionally
+      *         filtered by CourseCode (the same filter SeqRead uses),
+      *         so orientation packets and course materials can be
+      *         mailed without manually retyping each label.  STUDREC
+      *         carries no street address, so each label prints the
+      *         name, StudentID, and CourseCode we do have - add a
+      *         mailing-address field to STUDREC if one becomes
+      *         available.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Surname/Initials are now unmasked on read, since
+      *            STUDENTS.DAT carries those fields masked at rest.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LabelsRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LabelFile ASSIGN TO "LABELS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD LabelFile.
+       01 Label-Line                 PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  Filter-CourseCode         PIC X(6)   VALUE SPACES.
+       01  Filter-Switch             PIC X      VALUE "N".
+           88  Filter-By-Course      VALUE "Y".
+
+       01  Label-Count               PIC 9(5)   VALUE ZEROS.
+
+       01  Label-Name-Line.
+           02  llnInitials           PIC XX.
+           02  FILLER                PIC X      VALUE SPACE.
+           02  llnSurname            PIC X(10).
+           02  FILLER                PIC X(27) VALUE SPACES.
+
+       01  Label-Id-Line.
+           02  FILLER                PIC X(11)
+                                      VALUE "STUDENT ID:".
+           02  lliStudentId          PIC X(10).
+           02  FILLER                PIC X(19) VALUE SPACES.
+
+       01  Label-Course-Line.
+           02  FILLER                PIC X(8)   VALUE "COURSE: ".
+           02  lclCourseCode         PIC X(6).
+           02  FILLER                PIC X(26) VALUE SPACES.
+
+       01  Label-Blank-Line          PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "Enter a CourseCode to filter on, or leave blank "
+               "for all courses: " WITH NO ADVANCING
+           ACCEPT Filter-CourseCode
+           IF Filter-CourseCode NOT = SPACES
+               SET Filter-By-Course TO TRUE
+           END-IF
+
+           OPEN INPUT StudentFile
+           OPEN OUTPUT LabelFile
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               IF (NOT Filter-By-Course)
+                       OR (CourseCode = Filter-CourseCode)
+                   PERFORM WRITE-STUDENT-LABEL
+                   ADD 1 TO Label-Count
+               END-IF
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+           CLOSE StudentFile
+           CLOSE LabelFile
+
+           DISPLAY "LabelsRpt - " Label-Count
+               " label(s) written to LABELS.RPT"
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   ELSE
+                       PERFORM UNMASK-STUDENT-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Surname/Initials ride masked at rest on STUDENTS.DAT; this
+      * substitution is its own inverse, so the same operation that
+      * masked the field on the way in also unmasks it on the way
+      * out.
+       UNMASK-STUDENT-NAME.
+           INSPECT Surname CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM"
+           INSPECT Initials CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM".
+
+       WRITE-STUDENT-LABEL.
+           MOVE Initials TO llnInitials
+           MOVE Surname TO llnSurname
+           MOVE StudentID TO lliStudentId
+           MOVE CourseCode TO lclCourseCode
+           WRITE Label-Line FROM Label-Name-Line
+           WRITE Label-Line FROM Label-Id-Line
+           WRITE Label-Line FROM Label-Course-Line
+           WRITE Label-Line FROM Label-Blank-Line.
+
+       END PROGRAM LabelsRpt.
