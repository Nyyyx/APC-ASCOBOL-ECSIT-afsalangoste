@@ -0,0 +1,146 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Move STUDENTS.DAT records for a given CourseCode/intake
+      *         year onto the STUDENTS.ARC history file and remove them
+      *         from the live STUDENTS.DAT, so finished students don't
+      *         sit in the file other programs sort and read every run
+      *         forever.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Filters on the real IntakeYear (STUDREC) instead of
+      *            YOBirth now that the record layout carries one;
+      *            widened ArchiveRecord/SurvivorRecord to keep the
+      *            new IntakeYear/IntakeTerm bytes intact on both
+      *            output files instead of truncating them off.
+      * 8/9/2026 - STUDENTS.DAT is now renamed to a dated STUDENTS.BAK
+      *            file instead of being deleted outright when
+      *            STUDENTS.KEEP is promoted in its place.
+      * 8/9/2026 - STUDENTS.KEEP is now bracketed with its own STUDCTL
+      *            header/trailer, the same way StudentMaintenance
+      *            brackets STUDENTS.NEW, so the promoted STUDENTS.DAT
+      *            still carries a trailer count every reader's
+      *            integrity check can validate instead of falling
+      *            back to the no-header legacy-file tolerance.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArchiveStudents.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ArchiveFile ASSIGN TO "STUDENTS.ARC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Archive-File-Status.
+           SELECT SurvivorsFile ASSIGN TO "STUDENTS.KEEP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD ArchiveFile.
+       01 ArchiveRecord              PIC X(48).
+
+       FD SurvivorsFile.
+       01 SurvivorRecord             PIC X(48).
+
+       WORKING-STORAGE SECTION.
+       01  Archive-File-Status       PIC XX.
+       01  Archive-CourseCode        PIC X(6)   VALUE SPACES.
+       01  Archive-Year              PIC 9(4)   VALUE ZEROS.
+       01  Archive-Year-Switch       PIC X      VALUE "N".
+           88  Filter-By-Year        VALUE "Y".
+
+       01  Archived-Count            PIC 9(5)   VALUE ZEROS.
+       01  Kept-Count                PIC 9(5)   VALUE ZEROS.
+       01  Rename-Return-Code       PIC S9(9) COMP-5.
+       01  Archive-Run-Date          PIC 9(8).
+       01  Backup-File-Name          PIC X(24).
+
+      * Batch header/trailer control records on STUDENTS.KEEP, shared
+      * with the other readers via STUDCTL.
+       COPY STUDCTL.
+
+       01  Survivors-Batch-ID         PIC X(10)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "CourseCode to archive: " WITH NO ADVANCING
+           ACCEPT Archive-CourseCode
+           DISPLAY "IntakeYear to archive, or 0000 for any year: "
+               WITH NO ADVANCING
+           ACCEPT Archive-Year
+           IF Archive-Year NOT = ZEROS
+               SET Filter-By-Year TO TRUE
+           END-IF
+           ACCEPT Archive-Run-Date FROM DATE YYYYMMDD
+           STRING "AR" Archive-Run-Date
+               DELIMITED BY SIZE INTO Survivors-Batch-ID
+
+           OPEN INPUT StudentFile
+           OPEN EXTEND ArchiveFile
+           IF Archive-File-Status NOT = "00"
+               OPEN OUTPUT ArchiveFile
+           END-IF
+           OPEN OUTPUT SurvivorsFile
+           MOVE Survivors-Batch-ID TO shdBatchID
+           MOVE Archive-Run-Date TO shdCreationDate
+           MOVE ZEROS TO shdExpectedCount
+           WRITE SurvivorRecord FROM Stud-Header-Record
+
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               IF (CourseCode = Archive-CourseCode)
+                       AND ((NOT Filter-By-Year)
+                           OR (IntakeYear = Archive-Year))
+                   WRITE ArchiveRecord FROM StudentRecord
+                   ADD 1 TO Archived-Count
+               ELSE
+                   WRITE SurvivorRecord FROM StudentRecord
+                   ADD 1 TO Kept-Count
+               END-IF
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+
+           MOVE Survivors-Batch-ID TO strBatchID
+           MOVE Kept-Count TO strActualCount
+           WRITE SurvivorRecord FROM Stud-Trailer-Record
+
+           CLOSE StudentFile
+           CLOSE ArchiveFile
+           CLOSE SurvivorsFile
+
+           STRING "STUDENTS.BAK." Archive-Run-Date
+               DELIMITED BY SIZE INTO Backup-File-Name
+           CALL "CBL_RENAME_FILE" USING "STUDENTS.DAT" Backup-File-Name
+               RETURNING Rename-Return-Code
+           CALL "CBL_RENAME_FILE" USING "STUDENTS.KEEP" "STUDENTS.DAT"
+               RETURNING Rename-Return-Code
+
+           DISPLAY "ArchiveStudents - " Archived-Count
+               " record(s) archived to STUDENTS.ARC"
+           DISPLAY "                  " Kept-Count
+               " record(s) remain on STUDENTS.DAT"
+           DISPLAY "                  prior STUDENTS.DAT backed up to "
+               Backup-File-Name
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       END PROGRAM ArchiveStudents.
