@@ -0,0 +1,596 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/8/2026 - Widened StudentRecord/TransRecord to the full field
+      *            breakdown (STUDREC/TRANSREC copybooks) and added a
+      *            TransCode so a run can insert, update or delete a
+      *            student, with rejects logged to TRANSREJ.DAT.
+      * 8/8/2026 - Combined with MergeFiles into one StudentMaintenance
+      *            driver, so one run against STUDENTS.DAT and
+      *            TRANSINS.DAT both applies transactions and produces
+      *            STUDENTS.NEW instead of two programs with diverging
+      *            logic.  Added a sequence check on both input files
+      *            ahead of the match/merge loop - MergeFiles' plain
+      *            MERGE relied on its inputs already being sorted with
+      *            nothing to catch a violation, so that check now
+      *            lives here instead.
+      * 8/8/2026 - Generation-date-stamped the output file name
+      *            (STUDENTS.NEW.YYYYMMDD) so a run no longer overwrites
+      *            the prior day's file, with the oldest generations
+      *            beyond MAX-GENERATIONS purged via STUDENTS.GEN.
+      * 8/9/2026 - TRANSINS.DAT now begins with a batch header record
+      *            (batch id, creation date, expected count) and ends
+      *            with a trailer record (actual count).  The header is
+      *            validated before the match/merge loop starts and the
+      *            trailer count is checked against what was actually
+      *            read before the run is allowed to proceed.
+      * 8/9/2026 - STUDENTS.NEW is now bracketed with its own header/
+      *            trailer (STUDCTL), written around the match/merge
+      *            output so the next run - and any report that reads
+      *            STUDENTS.DAT directly - can confirm the file wasn't
+      *            truncated in transit.  A STUDENTS.DAT with no header
+      *            still reads fine as a plain legacy file; only a
+      *            trailer whose count disagrees is treated as an error.
+      * 8/9/2026 - Added checkpoint/restart to the match/merge loop.
+      *            Every CHECKPOINT-INTERVAL transactions applied, the
+      *            batch ID and transaction count so far are saved to
+      *            STUDMAINT.CKP.  If a run is started against the same
+      *            TRANSINS.DAT batch again, it reopens STUDENTS.NEW
+      *            and TRANSREJ.DAT for EXTEND and replays the merge
+      *            logic up to the checkpointed transaction count
+      *            without re-writing records already on disk, then
+      *            resumes writing from there.  The checkpoint file is
+      *            removed on a clean finish.
+      * 8/9/2026 - Surname/Initials are now masked at rest in
+      *            STUDENTS.NEW for newly inserted students via a
+      *            self-inverse letter substitution; every other
+      *            reader of STUDENTS.DAT applies the same
+      *            substitution to unmask before using the name.
+      * 8/9/2026 - A newly inserted student is now stamped with the
+      *            IntakeYear/IntakeTerm in effect on the run date
+      *            (STUDREC); a carried-forward or updated record
+      *            keeps whatever it was stamped with on insert.
+      * 8/9/2026 - Each TRANSINS.DAT data transaction now has its
+      *            TransAppliedDate (TRANSREC) stamped with the run
+      *            date as soon as it's read, ahead of match/merge, so
+      *            a rejected transaction's TRANSREJ.DAT copy carries
+      *            both who queued it (TransSource) and when this run
+      *            attempted it.
+      * 8/9/2026 - An out-of-balance reconciliation (input plus applied
+      *            not equal to output) now aborts the run with a
+      *            non-zero RETURN-CODE and skips MANAGE-GENERATIONS,
+      *            instead of just displaying the warning and promoting
+      *            STUDENTS.NEW as a generation anyway.
+      * 8/9/2026 - A clean, in-balance run now renames the just-applied
+      *            TRANSINS.DAT batch to a dated TRANSINS.BAK file once
+      *            it's closed, so a consumed batch isn't still sitting
+      *            under the TRANSINS.DAT name for AcceptAndDisplay or
+      *            CsvImport's LOAD-EXISTING-TRANSACTIONS to reload and
+      *            the next run to reapply.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentMaintenance.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentRecords ASSIGN "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT TransRecords ASSIGN "TRANSINS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT NewStudentRecords ASSIGN TO DYNAMIC
+                   New-Student-File-Name
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS New-Student-File-Status.
+
+           SELECT RejectRecords ASSIGN "TRANSREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS Reject-File-Status.
+
+           SELECT GenerationList ASSIGN "STUDENTS.GEN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Generation-List-Status.
+
+           SELECT CheckpointFile ASSIGN "STUDMAINT.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Checkpoint-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentRecords.
+       COPY STUDREC.
+
+       FD TransRecords.
+       COPY TRANSREC.
+
+       FD NewStudentRecords.
+       01 NewStudentRecord        PIC X(48).
+
+       FD RejectRecords.
+       01 RejectRecord.
+           02 rrTransRecord        PIC X(57).
+           02 FILLER               PIC X(2).
+           02 rrReason              PIC X(30).
+
+       FD CheckpointFile.
+       01 Checkpoint-Record.
+           02 ckpBatchID            PIC X(10).
+           02 ckpTransDataCount     PIC 9(7).
+
+       FD GenerationList.
+       01 GenerationDate          PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 New-Student-File-Name    PIC X(24).
+       01 New-Student-File-Status  PIC XX.
+       01 Reject-File-Status       PIC XX.
+       01 Run-Date                 PIC 9(8).
+       01 Generation-List-Status   PIC XX.
+       01 Checkpoint-File-Status   PIC XX.
+       01 Checkpoint-Interval      PIC 9(3)  VALUE 50.
+       01 Checkpoint-Count         PIC 9(3)  VALUE ZEROS.
+       01 Checkpoint-Target-Count  PIC 9(7)  VALUE ZEROS.
+       01 Restart-Switch           PIC X     VALUE "N".
+           88 Is-Restart           VALUE "Y".
+       01 Suppress-Write-Switch    PIC X     VALUE "N".
+           88 Suppress-Output      VALUE "Y".
+       01 Out-Of-Balance-Switch    PIC X     VALUE "N".
+           88 Out-Of-Balance       VALUE "Y".
+       01 Trans-Archive-File-Name  PIC X(24).
+       01 File-Op-Return-Code      PIC S9(9) COMP-5.
+       01 Max-Generations          PIC 9(2)  VALUE 5.
+       01 Generation-Count         PIC 9(3)  VALUE ZEROS.
+       01 Generation-Index         PIC 9(3)  VALUE ZEROS.
+       01 Purge-Index              PIC 9(3)  VALUE ZEROS.
+       01 Purge-File-Name          PIC X(24).
+       01 Delete-Return-Code       PIC S9(9) COMP-5.
+       01 Keep-From-Index          PIC 9(3)  VALUE ZEROS.
+       01 Generation-Table.
+           02 Generation-Entry      PIC X(8)  OCCURS 100 TIMES.
+       01 Run-Totals.
+           02 Input-Count           PIC 9(7)  VALUE ZEROS.
+           02 Inserted-Count        PIC 9(7)  VALUE ZEROS.
+           02 Updated-Count         PIC 9(7)  VALUE ZEROS.
+           02 Deleted-Count         PIC 9(7)  VALUE ZEROS.
+           02 Rejected-Count        PIC 9(7)  VALUE ZEROS.
+           02 Output-Count          PIC 9(7)  VALUE ZEROS.
+           02 Expected-Output-Count PIC 9(7)  VALUE ZEROS.
+
+       01 New-Student-Area.
+           02 nsaStudentID         PIC X(10).
+           02 nsaSurname           PIC X(10).
+           02 nsaInitials          PIC XX.
+           02 nsaYOBirth            PIC 9(4).
+           02 nsaMOBirth            PIC 99.
+           02 nsaDOBirth            PIC 99.
+           02 nsaCourseCode        PIC X(6).
+           02 nsaGender             PIC X(6).
+           02 nsaIntakeYear         PIC 9(4).
+           02 nsaIntakeTerm         PIC X(2).
+
+       01 Prior-StudentID           PIC X(10)  VALUE LOW-VALUES.
+       01 Prior-TransStudentID      PIC X(10)  VALUE LOW-VALUES.
+
+      * Batch header/trailer control records on TRANSINS.DAT, shared
+      * with the other TRANSINS.DAT producers/consumers via TRANSCTL.
+       COPY TRANSCTL.
+
+       01 Trans-Batch-Status.
+           02 Trans-Batch-ID         PIC X(10)  VALUE SPACES.
+           02 Trans-Expected-Count   PIC 9(7)   VALUE ZEROS.
+           02 Trans-Data-Count       PIC 9(7)   VALUE ZEROS.
+           02 Trans-Trailer-Switch   PIC X      VALUE "N".
+               88 Trans-Trailer-Found VALUE "Y".
+
+      * Batch header/trailer control records on STUDENTS.DAT/
+      * STUDENTS.NEW, shared with the other readers via STUDCTL.
+       COPY STUDCTL.
+
+       01 Stud-Batch-ID              PIC X(10)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       BEGIN.
+           ACCEPT Run-Date FROM DATE YYYYMMDD
+           STRING "STUDENTS.NEW." Run-Date
+               DELIMITED BY SIZE INTO New-Student-File-Name
+
+           OPEN INPUT StudentRecords
+           OPEN INPUT TransRecords
+           STRING "SM" Run-Date DELIMITED BY SIZE INTO Stud-Batch-ID
+           PERFORM READ-TRANS-BATCH-HEADER
+           PERFORM CHECK-FOR-RESTART
+
+           IF Is-Restart
+               OPEN EXTEND NewStudentRecords
+               IF New-Student-File-Status NOT = "00"
+                   OPEN OUTPUT NewStudentRecords
+               END-IF
+               OPEN EXTEND RejectRecords
+               IF Reject-File-Status NOT = "00"
+                   OPEN OUTPUT RejectRecords
+               END-IF
+           ELSE
+               OPEN OUTPUT NewStudentRecords
+               OPEN OUTPUT RejectRecords
+               MOVE Stud-Batch-ID TO shdBatchID
+               MOVE Run-Date TO shdCreationDate
+      * Unlike TRANSINS.DAT's header, STUDENTS.NEW's eventual record
+      * count depends on how the match/merge loop resolves inserts,
+      * updates and deletes as it streams - there is no pre-known
+      * total to declare here, so this stays zero and only the
+      * trailer's actual count is meaningful to a later reader.
+               MOVE ZEROS TO shdExpectedCount
+               WRITE NewStudentRecord FROM Stud-Header-Record
+           END-IF
+
+           PERFORM READ-NEXT-STUDENT
+           PERFORM READ-NEXT-TRANS
+
+           PERFORM UNTIL (EndOfStudentFile) AND (EndOfTransFile)
+               EVALUATE TRUE
+                   WHEN (StudentID < TransStudentID)
+                       PERFORM WRITE-NEW-STUDENT-RECORD
+                       PERFORM READ-NEXT-STUDENT
+
+                   WHEN (StudentID > TransStudentID)
+                       EVALUATE TRUE
+                           WHEN Trans-Insert
+                               MOVE TransStudentID TO nsaStudentID
+                               MOVE TransSurname TO nsaSurname
+                               MOVE TransInitials TO nsaInitials
+                               MOVE TransYOBirth TO nsaYOBirth
+                               MOVE TransMOBirth TO nsaMOBirth
+                               MOVE TransDOBirth TO nsaDOBirth
+                               MOVE TransCourseCode TO nsaCourseCode
+                               MOVE TransGender TO nsaGender
+                               PERFORM SET-INTAKE-TERM
+                               PERFORM MASK-STUDENT-NAME
+                               IF NOT Suppress-Output
+                                   WRITE NewStudentRecord
+                                       FROM New-Student-Area
+                               END-IF
+                               ADD 1 TO Output-Count
+                               ADD 1 TO Inserted-Count
+                           WHEN OTHER
+                               PERFORM REJECT-TRANSACTION
+                       END-EVALUATE
+                       PERFORM READ-NEXT-TRANS
+                       PERFORM CHECKPOINT-TICK
+
+                   WHEN (StudentID = TransStudentID)
+                       EVALUATE TRUE
+                           WHEN Trans-Insert
+                               DISPLAY "Error - " TransStudentId
+                               " already exists in file"
+                               MOVE "DUPLICATE - ALREADY EXISTS"
+                                   TO rrReason
+                               PERFORM WRITE-REJECT-RECORD
+                               PERFORM WRITE-NEW-STUDENT-RECORD
+                           WHEN Trans-Update
+                               IF TransCourseCode NOT = SPACES
+                                   MOVE TransCourseCode TO CourseCode
+                               END-IF
+                               IF TransGender NOT = SPACES
+                                   MOVE TransGender TO Gender
+                               END-IF
+                               PERFORM WRITE-NEW-STUDENT-RECORD
+                               ADD 1 TO Updated-Count
+                           WHEN Trans-Delete
+                               ADD 1 TO Deleted-Count
+                       END-EVALUATE
+                       PERFORM READ-NEXT-STUDENT
+                       PERFORM READ-NEXT-TRANS
+                       PERFORM CHECKPOINT-TICK
+               END-EVALUATE
+           END-PERFORM
+
+           MOVE Stud-Batch-ID TO strBatchID
+           MOVE Output-Count TO strActualCount
+           WRITE NewStudentRecord FROM Stud-Trailer-Record
+           PERFORM REMOVE-CHECKPOINT
+
+           CLOSE StudentRecords
+           CLOSE TransRecords
+           CLOSE NewStudentRecords
+           CLOSE RejectRecords
+           IF NOT Trans-Trailer-Found
+               DISPLAY "Warning - TRANSINS.DAT batch " Trans-Batch-ID
+                   " ended without a trailer record"
+           END-IF
+           PERFORM PRINT-CONTROL-TOTALS
+           IF Out-Of-Balance
+               DISPLAY "Error - input plus applied does not "
+                   "reconcile to output, STUDENTS.NEW is not being "
+                   "promoted to a generation"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM ARCHIVE-TRANS-BATCH
+           PERFORM MANAGE-GENERATIONS
+           STOP RUN.
+
+      * Rename the just-applied TRANSINS.DAT batch out of the way, the
+      * same way NightlyStudentRun backs up STUDENTS.DAT, so it isn't
+      * still sitting there to be reloaded and reapplied by the next
+      * intake/maintenance run.
+       ARCHIVE-TRANS-BATCH.
+           STRING "TRANSINS.BAK." Run-Date
+               DELIMITED BY SIZE INTO Trans-Archive-File-Name
+           CALL "CBL_RENAME_FILE" USING "TRANSINS.DAT"
+               Trans-Archive-File-Name
+               RETURNING File-Op-Return-Code.
+
+       READ-NEXT-STUDENT.
+           READ StudentRecords
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               EVALUATE StudentID (1:3)
+                   WHEN "HDR"
+                       PERFORM READ-NEXT-STUDENT
+                   WHEN "TRL"
+                       MOVE StudentRecord TO Stud-Trailer-Record
+                       SET EndOfStudentFile TO TRUE
+                       PERFORM VALIDATE-STUDENT-FILE-TRAILER
+                   WHEN OTHER
+                       ADD 1 TO Input-Count
+                       IF StudentID < Prior-StudentID
+                           DISPLAY "Error - STUDENTS.DAT is out of "
+                               "sequence at StudentID " StudentID
+                               " (follows " Prior-StudentID
+                               "), aborting run"
+                           CLOSE StudentRecords TransRecords
+                               NewStudentRecords RejectRecords
+                           STOP RUN
+                       END-IF
+                       MOVE StudentID TO Prior-StudentID
+               END-EVALUATE
+           END-IF.
+
+       VALIDATE-STUDENT-FILE-TRAILER.
+           IF strActualCount NOT = Input-Count
+               DISPLAY "Error - STUDENTS.DAT trailer count "
+                   strActualCount " does not match " Input-Count
+                   " students actually read, aborting run"
+               CLOSE StudentRecords TransRecords
+                   NewStudentRecords RejectRecords
+               STOP RUN
+           END-IF.
+
+       READ-TRANS-BATCH-HEADER.
+           READ TransRecords
+               AT END SET EndOfTransFile TO TRUE
+           END-READ
+           IF EndOfTransFile
+               DISPLAY "Error - TRANSINS.DAT is empty, expected a "
+                   "batch header record"
+               CLOSE StudentRecords TransRecords
+                   NewStudentRecords RejectRecords
+               STOP RUN
+           END-IF
+           IF TransStudentID (1:3) NOT = "HDR"
+               DISPLAY "Error - TRANSINS.DAT does not begin with a "
+                   "batch header record, aborting run"
+               CLOSE StudentRecords TransRecords
+                   NewStudentRecords RejectRecords
+               STOP RUN
+           END-IF
+           MOVE TransRecord TO Trans-Header-Record
+           MOVE thrBatchID TO Trans-Batch-ID
+           MOVE thrExpectedCount TO Trans-Expected-Count
+           DISPLAY "TRANSINS.DAT batch " Trans-Batch-ID
+               " - expecting " Trans-Expected-Count " transactions".
+
+       READ-NEXT-TRANS.
+           READ TransRecords
+               AT END SET EndOfTransFile TO TRUE
+           END-READ
+           IF NOT EndOfTransFile
+               IF TransStudentID (1:3) = "TRL"
+                   MOVE TransRecord TO Trans-Trailer-Record
+                   SET Trans-Trailer-Found TO TRUE
+                   SET EndOfTransFile TO TRUE
+                   PERFORM VALIDATE-TRANS-BATCH-TRAILER
+               ELSE
+                   ADD 1 TO Trans-Data-Count
+                   IF TransStudentID < Prior-TransStudentID
+                       DISPLAY "Error - TRANSINS.DAT out of sequence "
+                           "at StudentID " TransStudentID
+                           " (follows " Prior-TransStudentID
+                           "), aborting run"
+                       CLOSE StudentRecords TransRecords
+                           NewStudentRecords RejectRecords
+                       STOP RUN
+                   END-IF
+                   MOVE TransStudentID TO Prior-TransStudentID
+                   MOVE Run-Date TO TransAppliedDate
+               END-IF
+           END-IF.
+
+       VALIDATE-TRANS-BATCH-TRAILER.
+           IF ttrActualCount NOT = Trans-Data-Count
+               DISPLAY "Error - TRANSINS.DAT batch " Trans-Batch-ID
+                   " trailer count " ttrActualCount
+                   " does not match " Trans-Data-Count
+                   " transactions actually read, aborting run"
+               CLOSE StudentRecords TransRecords
+                   NewStudentRecords RejectRecords
+               STOP RUN
+           END-IF
+           IF Trans-Expected-Count NOT = Trans-Data-Count
+               DISPLAY "Warning - TRANSINS.DAT batch " Trans-Batch-ID
+                   " header expected " Trans-Expected-Count
+                   " transactions but " Trans-Data-Count " were read"
+           END-IF.
+
+       WRITE-NEW-STUDENT-RECORD.
+           IF NOT Suppress-Output
+               WRITE NewStudentRecord FROM StudentRecord
+           END-IF
+           ADD 1 TO Output-Count.
+
+      * A newly inserted student's Surname/Initials arrive as plain
+      * text off TRANSINS.DAT and are masked here before they ever
+      * touch disk in STUDENTS.NEW.  The substitution is its own
+      * inverse, so every reader of STUDENTS.DAT applies the same
+      * paragraph to unmask before display; a record merely carried
+      * forward or updated already holds masked text from a prior
+      * run and is left alone.
+       MASK-STUDENT-NAME.
+           INSPECT nsaSurname CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM"
+           INSPECT nsaInitials CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM".
+
+      * Stamps a newly inserted student with the intake year/term in
+      * effect on the run date - Spring Jan-May, Summer Jun-Aug, Fall
+      * Sep-Dec - rather than relying on YOBirth as a stand-in.
+       SET-INTAKE-TERM.
+           MOVE Run-Date (1:4) TO nsaIntakeYear
+           EVALUATE Run-Date (5:2)
+               WHEN "01" THRU "05"
+                   MOVE "SP" TO nsaIntakeTerm
+               WHEN "06" THRU "08"
+                   MOVE "SU" TO nsaIntakeTerm
+               WHEN OTHER
+                   MOVE "FA" TO nsaIntakeTerm
+           END-EVALUATE.
+
+       REJECT-TRANSACTION.
+           DISPLAY "Error - " TransStudentId
+               " not found for update/delete"
+           MOVE "NOT FOUND FOR UPDATE/DELETE" TO rrReason
+           PERFORM WRITE-REJECT-RECORD.
+
+       WRITE-REJECT-RECORD.
+           IF NOT Suppress-Output
+               MOVE SPACES TO RejectRecord
+               MOVE TransRecord TO rrTransRecord
+               WRITE RejectRecord
+           END-IF
+           ADD 1 TO Rejected-Count.
+
+       CHECK-FOR-RESTART.
+           OPEN INPUT CheckpointFile
+           IF Checkpoint-File-Status = "00"
+               READ CheckpointFile
+                   AT END CONTINUE
+               END-READ
+               IF ckpBatchID = Trans-Batch-ID
+                   SET Is-Restart TO TRUE
+                   SET Suppress-Output TO TRUE
+                   MOVE ckpTransDataCount TO Checkpoint-Target-Count
+                   DISPLAY "StudentMaintenance restart detected for "
+                       "batch " Trans-Batch-ID " - replaying "
+                       Checkpoint-Target-Count
+                       " already-applied transaction(s)"
+               END-IF
+               CLOSE CheckpointFile
+           END-IF.
+
+       CHECKPOINT-TICK.
+           IF Suppress-Output
+                   AND Trans-Data-Count >= Checkpoint-Target-Count
+               MOVE "N" TO Suppress-Write-Switch
+               DISPLAY "StudentMaintenance replay complete - "
+                   "resuming normal output"
+           END-IF
+           IF NOT Suppress-Output
+               ADD 1 TO Checkpoint-Count
+               IF Checkpoint-Count >= Checkpoint-Interval
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZEROS TO Checkpoint-Count
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE Trans-Batch-ID TO ckpBatchID
+           MOVE Trans-Data-Count TO ckpTransDataCount
+           OPEN OUTPUT CheckpointFile
+           WRITE Checkpoint-Record
+           CLOSE CheckpointFile.
+
+       REMOVE-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING "STUDMAINT.CKP"
+               RETURNING Delete-Return-Code.
+
+       PRINT-CONTROL-TOTALS.
+           COMPUTE Expected-Output-Count =
+               Input-Count + Inserted-Count - Deleted-Count
+           DISPLAY "============================================"
+           DISPLAY "StudentMaintenance control totals"
+           DISPLAY "  Students read        : " Input-Count
+           DISPLAY "  Transactions inserted: " Inserted-Count
+           DISPLAY "  Transactions updated : " Updated-Count
+           DISPLAY "  Transactions deleted : " Deleted-Count
+           DISPLAY "  Transactions rejected: " Rejected-Count
+           DISPLAY "  Records written      : " Output-Count
+           IF Output-Count = Expected-Output-Count
+               DISPLAY "  Reconciliation       : OK"
+           ELSE
+               DISPLAY "  Reconciliation       : *** OUT OF BALANCE ***"
+               DISPLAY "  Expected records     : " Expected-Output-Count
+               SET Out-Of-Balance TO TRUE
+           END-IF
+           DISPLAY "============================================".
+
+       MANAGE-GENERATIONS.
+           MOVE ZEROS TO Generation-Count
+           OPEN INPUT GenerationList
+           IF Generation-List-Status = "00"
+               PERFORM READ-NEXT-GENERATION
+               PERFORM UNTIL Generation-List-Status NOT = "00"
+                   IF Generation-Count < 100
+                       ADD 1 TO Generation-Count
+                       MOVE GenerationDate
+                           TO Generation-Entry (Generation-Count)
+                   END-IF
+                   PERFORM READ-NEXT-GENERATION
+               END-PERFORM
+               CLOSE GenerationList
+           END-IF
+
+           ADD 1 TO Generation-Count
+           MOVE Run-Date TO Generation-Entry (Generation-Count)
+
+           MOVE ZEROS TO Keep-From-Index
+           IF Generation-Count > Max-Generations
+               COMPUTE Keep-From-Index =
+                   Generation-Count - Max-Generations
+               PERFORM VARYING Purge-Index FROM 1 BY 1
+                       UNTIL Purge-Index > Keep-From-Index
+                   STRING "STUDENTS.NEW." Generation-Entry (Purge-Index)
+                       DELIMITED BY SIZE INTO Purge-File-Name
+                   CALL "CBL_DELETE_FILE" USING Purge-File-Name
+                       RETURNING Delete-Return-Code
+               END-PERFORM
+           END-IF
+
+           OPEN OUTPUT GenerationList
+           PERFORM VARYING Generation-Index FROM 1 BY 1
+                   UNTIL Generation-Index > Generation-Count
+               IF Generation-Index > Keep-From-Index
+                   MOVE Generation-Entry (Generation-Index)
+                       TO GenerationDate
+                   WRITE GenerationDate
+               END-IF
+           END-PERFORM
+           CLOSE GenerationList.
+
+       READ-NEXT-GENERATION.
+           READ GenerationList
+               AT END MOVE "10" TO Generation-List-Status
+           END-READ.
+
+       END PROGRAM StudentMaintenance.
