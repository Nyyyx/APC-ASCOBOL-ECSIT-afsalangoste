@@ -0,0 +1,253 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Convert a CSV extract (as we'd get from registrar's
+      *         office spreadsheets) into TRANSINS.DAT's fixed insert
+      *         transaction format, so new-intake batches don't have
+      *         to be retyped field-by-field into the exact column
+      *         positions InputSort/AcceptAndDisplay use.  Expected CSV
+      *         columns are StudentId,Surname,Initials,YOBirth,MOBirth,
+      *         DOBirth,CourseCode,Gender with no header row.  Any
+      *         transactions already waiting in an unconsumed
+      *         TRANSINS.DAT batch are kept and the batch is rewritten
+      *         with the imported rows appended and a fresh
+      *         header/trailer, the same way AcceptAndDisplay does.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - CourseCode (column 7) is now checked against the
+      *            CRSEDIT edit table instead of just a not-blank test.
+      * 8/9/2026 - Queued transactions are now stamped with TransSource
+      *            "CSVIMP" (TRANSREC); TransAppliedDate is left zero
+      *            here and stamped by StudentMaintenance when the
+      *            transaction is actually applied.
+      * 8/9/2026 - YOBirth/MOBirth/DOBirth (columns 4-6) are now range-
+      *            and-numeric checked the same way InputSort's
+      *            VALIDATE-ENTRY checks them, so a blank or garbled
+      *            birth-date column from a bad spreadsheet export is
+      *            rejected instead of queuing an invalid transaction.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CsvImport.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CsvFile ASSIGN TO "CSVIMPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Csv-File-Status.
+
+           SELECT TransFile ASSIGN TO "TRANSINS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS Trans-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CsvFile.
+       01 CsvLine                    PIC X(80).
+
+       FD TransFile.
+       01 TransOutRecord             PIC X(57).
+
+       WORKING-STORAGE SECTION.
+       01  Csv-File-Status           PIC XX.
+       01  Trans-File-Status         PIC XX.
+       01  End-Of-Csv-Switch         PIC X      VALUE "N".
+           88  End-Of-Csv            VALUE "Y".
+       01  End-Of-Trans-Switch       PIC X      VALUE "N".
+           88  End-Of-Trans          VALUE "Y".
+
+      * Batch header/trailer control records, shared with the other
+      * TRANSINS.DAT producers/consumers via TRANSCTL.
+       COPY TRANSCTL.
+
+       01  Trans-Buffer.
+           02  Trans-Buffer-Entry    PIC X(57)  OCCURS 2000 TIMES.
+       01  Trans-Buffer-Count        PIC 9(7)   VALUE ZEROS.
+       01  Write-Index               PIC 9(7)   VALUE ZEROS.
+
+       01  Run-Date                  PIC 9(8).
+       01  Csv-Row-Count             PIC 9(5)   VALUE ZEROS.
+       01  Csv-Imported-Count        PIC 9(5)   VALUE ZEROS.
+       01  Csv-Rejected-Count        PIC 9(5)   VALUE ZEROS.
+
+       01  Csv-Field-Table.
+           02  Csv-Field             PIC X(20)  OCCURS 8 TIMES.
+
+       01  New-Trans-Entry.
+           02  nteStudentID          PIC X(10).
+           02  nteCode               PIC X      VALUE "I".
+           02  nteSurname            PIC X(10).
+           02  nteInitials           PIC XX.
+           02  nteYOBirth            PIC 9(4).
+           02  nteMOBirth            PIC 99.
+           02  nteDOBirth            PIC 99.
+           02  nteCourseCode         PIC X(6).
+           02  nteGender             PIC X(6).
+           02  nteSource             PIC X(6)   VALUE "CSVIMP".
+           02  nteAppliedDate        PIC 9(8)   VALUE ZEROS.
+
+       01  Row-Valid-Switch          PIC X      VALUE "N".
+           88  Row-Valid             VALUE "Y".
+
+       01  Csv-StudentId-Num         PIC 9(10)  VALUE ZEROS.
+
+      * Valid-CourseCode edit table, shared with InputSort and
+      * AcceptAndDisplay via CRSEDIT.
+       COPY CRSEDIT.
+
+       01  Course-Index              PIC 9(3)   VALUE ZEROS.
+       01  Valid-Course-Switch       PIC X      VALUE "N".
+           88  Valid-Course          VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT Run-Date FROM DATE YYYYMMDD
+           PERFORM LOAD-EXISTING-TRANSACTIONS
+           PERFORM IMPORT-CSV-ROWS
+           PERFORM WRITE-TRANS-BATCH
+           DISPLAY "CsvImport - " Csv-Row-Count " row(s) read, "
+               Csv-Imported-Count " imported, "
+               Csv-Rejected-Count " rejected"
+           DISPLAY "TRANSINS.DAT now holds " Trans-Buffer-Count
+               " total transaction(s)"
+           STOP RUN.
+
+       LOAD-EXISTING-TRANSACTIONS.
+           MOVE ZEROS TO Trans-Buffer-Count
+           OPEN INPUT TransFile
+           IF Trans-File-Status = "00"
+               PERFORM READ-EXISTING-TRANS
+               PERFORM UNTIL End-Of-Trans
+                   IF TransOutRecord (1:3) NOT = "HDR"
+                           AND TransOutRecord (1:3) NOT = "TRL"
+                       IF Trans-Buffer-Count < 2000
+                           ADD 1 TO Trans-Buffer-Count
+                           MOVE TransOutRecord TO
+                               Trans-Buffer-Entry (Trans-Buffer-Count)
+                       END-IF
+                   END-IF
+                   PERFORM READ-EXISTING-TRANS
+               END-PERFORM
+               CLOSE TransFile
+           ELSE
+               DISPLAY "No existing TRANSINS.DAT batch found - "
+                   "starting a new one."
+           END-IF.
+
+       READ-EXISTING-TRANS.
+           READ TransFile
+               AT END SET End-Of-Trans TO TRUE
+           END-READ.
+
+       IMPORT-CSV-ROWS.
+           OPEN INPUT CsvFile
+           IF Csv-File-Status NOT = "00"
+               DISPLAY "Error - unable to open CSVIMPORT.CSV, status "
+                   Csv-File-Status
+           ELSE
+               PERFORM READ-NEXT-CSV-ROW
+               PERFORM UNTIL End-Of-Csv
+                   ADD 1 TO Csv-Row-Count
+                   PERFORM PARSE-CSV-ROW
+                   IF Row-Valid
+                       PERFORM QUEUE-NEW-TRANSACTION
+                       ADD 1 TO Csv-Imported-Count
+                   ELSE
+                       ADD 1 TO Csv-Rejected-Count
+                   END-IF
+                   PERFORM READ-NEXT-CSV-ROW
+               END-PERFORM
+               CLOSE CsvFile
+           END-IF.
+
+       READ-NEXT-CSV-ROW.
+           READ CsvFile
+               AT END SET End-Of-Csv TO TRUE
+           END-READ.
+
+       PARSE-CSV-ROW.
+           MOVE SPACES TO Csv-Field-Table
+           UNSTRING CsvLine DELIMITED BY ","
+               INTO Csv-Field (1) Csv-Field (2) Csv-Field (3)
+                    Csv-Field (4) Csv-Field (5) Csv-Field (6)
+                    Csv-Field (7) Csv-Field (8)
+           MOVE "N" TO Row-Valid-Switch
+           IF Csv-Field (7) = SPACES OR Csv-Field (8) = SPACES
+               DISPLAY "Error - row " Csv-Row-Count
+                   " is missing a column, skipped"
+           ELSE IF Csv-Field (1) NOT NUMERIC
+               DISPLAY "Error - row " Csv-Row-Count
+                   " StudentId is not numeric, skipped"
+           ELSE IF Csv-Field (4) (1:4) NOT NUMERIC
+               DISPLAY "Error - row " Csv-Row-Count
+                   " YOBirth is not numeric, skipped"
+           ELSE IF Csv-Field (5) (1:2) NOT NUMERIC
+                   OR Csv-Field (5) (1:2) < "01"
+                   OR Csv-Field (5) (1:2) > "12"
+               DISPLAY "Error - row " Csv-Row-Count
+                   " MOBirth must be 01-12, skipped"
+           ELSE IF Csv-Field (6) (1:2) NOT NUMERIC
+                   OR Csv-Field (6) (1:2) < "01"
+                   OR Csv-Field (6) (1:2) > "31"
+               DISPLAY "Error - row " Csv-Row-Count
+                   " DOBirth must be 01-31, skipped"
+           ELSE
+               PERFORM CHECK-COURSE-CODE
+               IF NOT Valid-Course
+                   DISPLAY "Error - row " Csv-Row-Count
+                       " CourseCode " Csv-Field (7)
+                       " is not recognized, skipped"
+               ELSE
+                   MOVE Csv-Field (1) TO Csv-StudentId-Num
+                   MOVE Csv-StudentId-Num TO nteStudentID
+                   MOVE "I" TO nteCode
+                   MOVE Csv-Field (2) TO nteSurname
+                   MOVE Csv-Field (3) TO nteInitials
+                   MOVE Csv-Field (4) TO nteYOBirth
+                   MOVE Csv-Field (5) TO nteMOBirth
+                   MOVE Csv-Field (6) TO nteDOBirth
+                   MOVE Csv-Field (7) TO nteCourseCode
+                   MOVE Csv-Field (8) TO nteGender
+                   SET Row-Valid TO TRUE
+               END-IF
+           END-IF.
+
+       CHECK-COURSE-CODE.
+           MOVE "N" TO Valid-Course-Switch
+           PERFORM VARYING Course-Index FROM 1 BY 1
+                   UNTIL Course-Index > Course-Edit-Table-Count
+               IF cetCode (Course-Index) = Csv-Field (7)
+                   SET Valid-Course TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       QUEUE-NEW-TRANSACTION.
+           IF Trans-Buffer-Count < 2000
+               ADD 1 TO Trans-Buffer-Count
+               MOVE New-Trans-Entry
+                   TO Trans-Buffer-Entry (Trans-Buffer-Count)
+           ELSE
+               DISPLAY "Error - TRANSINS.DAT batch is full, row "
+                   Csv-Row-Count " not queued"
+           END-IF.
+
+       WRITE-TRANS-BATCH.
+           OPEN OUTPUT TransFile
+           STRING "IN" Run-Date DELIMITED BY SIZE INTO thrBatchID
+           MOVE Run-Date TO thrCreationDate
+           MOVE Trans-Buffer-Count TO thrExpectedCount
+           WRITE TransOutRecord FROM Trans-Header-Record
+           PERFORM WRITE-BUFFERED-TRANS
+               VARYING Write-Index FROM 1 BY 1
+               UNTIL Write-Index > Trans-Buffer-Count
+           MOVE thrBatchID TO ttrBatchID
+           MOVE Trans-Buffer-Count TO ttrActualCount
+           WRITE TransOutRecord FROM Trans-Trailer-Record
+           CLOSE TransFile.
+
+       WRITE-BUFFERED-TRANS.
+           MOVE Trans-Buffer-Entry (Write-Index) TO TransOutRecord
+           WRITE TransOutRecord.
+
+       END PROGRAM CsvImport.
