@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Compute each student's current age from DateOfBirth
+      *         against today's system date (the same ACCEPT ... FROM
+      *         DATE YYYYMMDD technique AcceptAndDisplay uses) and list
+      *         students with a birthday in the coming month, for
+      *         orientation and mailing purposes.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Surname/Initials are now unmasked on read, since
+      *            STUDENTS.DAT carries those fields masked at rest.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AgeRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  Today.
+           02  Today-Year            PIC 9(4).
+           02  Today-Month           PIC 99.
+           02  Today-Day             PIC 99.
+
+       01  Upcoming-Month            PIC 99.
+
+       01  Student-Age               PIC 9(3).
+
+       01  Student-Total-Count       PIC 9(5)   VALUE ZEROS.
+       01  Birthday-Total-Count      PIC 9(5)   VALUE ZEROS.
+
+       01  Age-Detail-Line.
+           02  adlStudentId          PIC X(10).
+           02  FILLER                PIC X(2)   VALUE SPACES.
+           02  adlSurname            PIC X(10).
+           02  FILLER                PIC X      VALUE SPACE.
+           02  adlInitials           PIC XX.
+           02  FILLER                PIC X(3)   VALUE SPACES.
+           02  adlAge                PIC ZZ9.
+           02  FILLER                PIC X(3)   VALUE SPACES.
+           02  adlCourseCode         PIC X(6).
+
+       01  Birthday-Detail-Line.
+           02  bdlStudentId          PIC X(10).
+           02  FILLER                PIC X(2)   VALUE SPACES.
+           02  bdlSurname            PIC X(10).
+           02  FILLER                PIC X      VALUE SPACE.
+           02  bdlInitials           PIC XX.
+           02  FILLER                PIC X(3)   VALUE SPACES.
+           02  bdlMOBirth            PIC 99.
+           02  FILLER                PIC X      VALUE "/".
+           02  bdlDOBirth            PIC 99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT Today FROM DATE YYYYMMDD
+           IF Today-Month = 12
+               MOVE 1 TO Upcoming-Month
+           ELSE
+               COMPUTE Upcoming-Month = Today-Month + 1
+           END-IF
+
+           DISPLAY "==================================================="
+           DISPLAY "STUDENT AGE REPORT"
+           DISPLAY "==================================================="
+           DISPLAY "STUDENT ID  SURNAME    IN AGE   COURSE"
+
+           OPEN INPUT StudentFile
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               PERFORM COMPUTE-STUDENT-AGE
+               MOVE StudentID TO adlStudentId
+               MOVE Surname TO adlSurname
+               MOVE Initials TO adlInitials
+               MOVE Student-Age TO adlAge
+               MOVE CourseCode TO adlCourseCode
+               DISPLAY Age-Detail-Line
+               ADD 1 TO Student-Total-Count
+               IF MOBirth = Upcoming-Month
+                   ADD 1 TO Birthday-Total-Count
+               END-IF
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+           CLOSE StudentFile
+
+           DISPLAY SPACE
+           DISPLAY "==================================================="
+           DISPLAY "STUDENTS WITH A BIRTHDAY IN MONTH " Upcoming-Month
+           DISPLAY "==================================================="
+           OPEN INPUT StudentFile
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               IF MOBirth = Upcoming-Month
+                   MOVE StudentID TO bdlStudentId
+                   MOVE Surname TO bdlSurname
+                   MOVE Initials TO bdlInitials
+                   MOVE MOBirth TO bdlMOBirth
+                   MOVE DOBirth TO bdlDOBirth
+                   DISPLAY Birthday-Detail-Line
+               END-IF
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+           CLOSE StudentFile
+
+           DISPLAY SPACE
+           DISPLAY "Total students reported  : " Student-Total-Count
+           DISPLAY "Upcoming birthdays found : " Birthday-Total-Count
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   ELSE
+                       PERFORM UNMASK-STUDENT-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Surname/Initials ride masked at rest on STUDENTS.DAT; this
+      * substitution is its own inverse, so the same operation that
+      * masked the field on the way in also unmasks it on the way
+      * out.
+       UNMASK-STUDENT-NAME.
+           INSPECT Surname CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM"
+           INSPECT Initials CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM".
+
+       COMPUTE-STUDENT-AGE.
+           COMPUTE Student-Age = Today-Year - YOBirth
+           IF MOBirth > Today-Month
+               SUBTRACT 1 FROM Student-Age
+           ELSE
+               IF MOBirth = Today-Month AND DOBirth > Today-Day
+                   SUBTRACT 1 FROM Student-Age
+               END-IF
+           END-IF.
+
+       END PROGRAM AgeRpt.
