@@ -0,0 +1,105 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Read STUDENTS.DAT and write a comma-delimited extract
+      *         with the same fields, so student data can be handed to
+      *         the registrar's spreadsheet tools or a reporting tool
+      *         without a column-position cheat sheet.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Surname/Initials are now unmasked on read, since
+      *            STUDENTS.DAT carries those fields masked at rest.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExportStudents.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CsvFile ASSIGN TO "STUDENTS.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD CsvFile.
+       01 CsvLine                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  Csv-Build-Line.
+           02  cblStudentID          PIC X(10).
+           02  FILLER                PIC X      VALUE ",".
+           02  cblSurname            PIC X(10).
+           02  FILLER                PIC X      VALUE ",".
+           02  cblInitials           PIC XX.
+           02  FILLER                PIC X      VALUE ",".
+           02  cblYOBirth            PIC 9(4).
+           02  FILLER                PIC X      VALUE ",".
+           02  cblMOBirth            PIC 99.
+           02  FILLER                PIC X      VALUE ",".
+           02  cblDOBirth            PIC 99.
+           02  FILLER                PIC X      VALUE ",".
+           02  cblCourseCode         PIC X(6).
+           02  FILLER                PIC X      VALUE ",".
+           02  cblGender             PIC X(6).
+
+       01  Export-Count              PIC 9(5)   VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentFile
+           OPEN OUTPUT CsvFile
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               MOVE StudentID TO cblStudentID
+               MOVE Surname TO cblSurname
+               MOVE Initials TO cblInitials
+               MOVE YOBirth TO cblYOBirth
+               MOVE MOBirth TO cblMOBirth
+               MOVE DOBirth TO cblDOBirth
+               MOVE CourseCode TO cblCourseCode
+               MOVE Gender TO cblGender
+               WRITE CsvLine FROM Csv-Build-Line
+               ADD 1 TO Export-Count
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+           CLOSE StudentFile
+           CLOSE CsvFile
+
+           DISPLAY "ExportStudents - " Export-Count
+               " record(s) written to STUDENTS.CSV"
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   ELSE
+                       PERFORM UNMASK-STUDENT-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Surname/Initials ride masked at rest on STUDENTS.DAT; this
+      * substitution is its own inverse, so the same operation that
+      * masked the field on the way in also unmasks it on the way
+      * out.
+       UNMASK-STUDENT-NAME.
+           INSPECT Surname CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM"
+           INSPECT Initials CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM".
+
+       END PROGRAM ExportStudents.
