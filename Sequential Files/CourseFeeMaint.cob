@@ -0,0 +1,125 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Maintain the COURSEFEE.DAT course-fee master file used
+      *         by BillingRpt, so registrar staff can set or change a
+      *         course's fee without a recompile.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CourseFeeMaint.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CourseFeeFile ASSIGN TO "COURSEFEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CourseFee-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CourseFeeFile.
+       01  CourseFee-Rec.
+           88  EndOfCourseFeeFile        VALUE HIGH-VALUES.
+           02  cfCourseCode              PIC X(6).
+           02  cfFee                     PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01  CourseFee-File-Status        PIC XX.
+
+       01  CourseFee-Table.
+           02  CourseFee-Entry          OCCURS 50 TIMES.
+               03  cftCourseCode        PIC X(6).
+               03  cftFee               PIC 9(5)V99 VALUE ZEROS.
+       01  CourseFee-Count              PIC 9(3)   VALUE ZEROS.
+       01  CourseFee-Index              PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch                 PIC X      VALUE "N".
+           88  Found-CourseFee          VALUE "Y".
+
+       01  Entry-CourseCode             PIC X(6).
+       01  Entry-Fee                    PIC 9(5)V99.
+       01  More-Updates-Switch          PIC X      VALUE "Y".
+           88  More-Updates             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM LOAD-COURSE-FEES
+           DISPLAY "CourseFeeMaint - course-fee master maintenance"
+           DISPLAY "Enter a CourseCode and fee, or blank CourseCode "
+               "to finish."
+           PERFORM UNTIL NOT More-Updates
+               DISPLAY "CourseCode (blank to end) : " WITH NO ADVANCING
+               ACCEPT Entry-CourseCode
+               IF Entry-CourseCode = SPACES
+                   MOVE "N" TO More-Updates-Switch
+               ELSE
+                   DISPLAY "Fee for " Entry-CourseCode
+                       " (e.g. 00450.00) : " WITH NO ADVANCING
+                   ACCEPT Entry-Fee
+                   PERFORM FIND-OR-ADD-COURSE-FEE
+                   IF CourseFee-Index > 0
+                       MOVE Entry-Fee TO cftFee (CourseFee-Index)
+                       DISPLAY "Course " Entry-CourseCode
+                           " fee set to " Entry-Fee
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM SAVE-COURSE-FEES
+           STOP RUN.
+
+       LOAD-COURSE-FEES.
+           OPEN INPUT CourseFeeFile
+           IF CourseFee-File-Status = "00"
+               READ CourseFeeFile
+                   AT END SET EndOfCourseFeeFile TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfCourseFeeFile
+                   IF CourseFee-Count < 50
+                       ADD 1 TO CourseFee-Count
+                       MOVE cfCourseCode TO
+                           cftCourseCode (CourseFee-Count)
+                       MOVE cfFee TO cftFee (CourseFee-Count)
+                   END-IF
+                   READ CourseFeeFile
+                       AT END SET EndOfCourseFeeFile TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CourseFeeFile
+           ELSE
+               DISPLAY "COURSEFEE.DAT not found - starting a new "
+                   "master file."
+           END-IF.
+
+       FIND-OR-ADD-COURSE-FEE.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING CourseFee-Index FROM 1 BY 1
+                   UNTIL CourseFee-Index > CourseFee-Count
+               IF cftCourseCode (CourseFee-Index) = Entry-CourseCode
+                   SET Found-CourseFee TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT Found-CourseFee
+               IF CourseFee-Count < 50
+                   ADD 1 TO CourseFee-Count
+                   MOVE CourseFee-Count TO CourseFee-Index
+                   MOVE Entry-CourseCode TO
+                       cftCourseCode (CourseFee-Index)
+               ELSE
+                   DISPLAY "Warning - CourseFee-Table full, "
+                       "CourseCode " Entry-CourseCode
+                       " not included"
+                   MOVE ZEROS TO CourseFee-Index
+               END-IF
+           END-IF.
+
+       SAVE-COURSE-FEES.
+           OPEN OUTPUT CourseFeeFile
+           PERFORM VARYING CourseFee-Index FROM 1 BY 1
+                   UNTIL CourseFee-Index > CourseFee-Count
+               MOVE cftCourseCode (CourseFee-Index) TO cfCourseCode
+               MOVE cftFee (CourseFee-Index) TO cfFee
+               WRITE CourseFee-Rec
+           END-PERFORM
+           CLOSE CourseFeeFile.
+
+       END PROGRAM CourseFeeMaint.
