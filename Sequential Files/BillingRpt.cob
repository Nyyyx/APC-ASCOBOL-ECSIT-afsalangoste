@@ -0,0 +1,179 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Print a per-student invoice listing from STUDENTS.DAT,
+      *         looking up each student's fee on COURSEFEE.DAT by
+      *         CourseCode, so registrar staff get a billing run
+      *         instead of cross-referencing the fee schedule by hand.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Surname/Initials are now unmasked on read, since
+      *            STUDENTS.DAT carries those fields masked at rest.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BillingRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CourseFeeFile ASSIGN TO "COURSEFEE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CourseFee-File-Status.
+           SELECT BillingFile ASSIGN TO "BILLING.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD CourseFeeFile.
+       01  CourseFee-Rec.
+           88  EndOfCourseFeeFile        VALUE HIGH-VALUES.
+           02  cfCourseCode              PIC X(6).
+           02  cfFee                     PIC 9(5)V99.
+
+       FD BillingFile.
+       01  Billing-Report-Line          PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01  CourseFee-File-Status        PIC XX.
+
+       01  CourseFee-Table.
+           02  CourseFee-Entry          OCCURS 50 TIMES.
+               03  cftCourseCode        PIC X(6).
+               03  cftFee               PIC 9(5)V99 VALUE ZEROS.
+       01  CourseFee-Count              PIC 9(3)   VALUE ZEROS.
+       01  CourseFee-Index              PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch                 PIC X      VALUE "N".
+           88  Found-CourseFee          VALUE "Y".
+
+       01  Student-Fee                  PIC 9(5)V99 VALUE ZEROS.
+       01  Total-Billed                 PIC 9(7)V99 VALUE ZEROS.
+       01  Billed-Count                 PIC 9(5)   VALUE ZEROS.
+       01  Unbilled-Count               PIC 9(5)   VALUE ZEROS.
+
+       01  Billing-Header               PIC X(28)
+           VALUE "STUDENT COURSE FEE INVOICES".
+       01  Billing-LineBreak            PIC X(32) VALUE ALL "-".
+
+       01  Billing-Detail-Line.
+           02  bdlStudentID             PIC X(10).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  bdlSurname               PIC X(10).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  bdlCourseCode            PIC X(6).
+           02  FILLER                   PIC X(2)   VALUE SPACES.
+           02  bdlFee                   PIC $$,$$9.99.
+
+       01  Billing-Total-Line.
+           02  FILLER                   PIC X(20)
+               VALUE "TOTAL BILLED      :".
+           02  btlTotal                 PIC $$$,$$9.99.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM LOAD-COURSE-FEES
+
+           OPEN INPUT StudentFile
+           OPEN OUTPUT BillingFile
+           WRITE Billing-Report-Line FROM Billing-Header
+           WRITE Billing-Report-Line FROM Billing-LineBreak
+
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               PERFORM LOOKUP-COURSE-FEE
+               IF Found-CourseFee
+                   MOVE StudentID TO bdlStudentID
+                   MOVE Surname TO bdlSurname
+                   MOVE CourseCode TO bdlCourseCode
+                   MOVE Student-Fee TO bdlFee
+                   WRITE Billing-Report-Line FROM Billing-Detail-Line
+                   ADD Student-Fee TO Total-Billed
+                   ADD 1 TO Billed-Count
+               ELSE
+                   DISPLAY "Warning - no COURSEFEE.DAT entry for "
+                       "CourseCode " CourseCode ", student "
+                       StudentID " not billed"
+                   ADD 1 TO Unbilled-Count
+               END-IF
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+           CLOSE StudentFile
+
+           MOVE Total-Billed TO btlTotal
+           WRITE Billing-Report-Line FROM Billing-LineBreak
+           WRITE Billing-Report-Line FROM Billing-Total-Line
+           CLOSE BillingFile
+
+           DISPLAY "BillingRpt - " Billed-Count
+               " student(s) billed, " Unbilled-Count
+               " skipped for missing fee schedule"
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   ELSE
+                       PERFORM UNMASK-STUDENT-NAME
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Surname/Initials ride masked at rest on STUDENTS.DAT; this
+      * substitution is its own inverse, so the same operation that
+      * masked the field on the way in also unmasks it on the way
+      * out.
+       UNMASK-STUDENT-NAME.
+           INSPECT Surname CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM"
+           INSPECT Initials CONVERTING
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+            TO "NOPQRSTUVWXYZABCDEFGHIJKLM".
+
+       LOAD-COURSE-FEES.
+           OPEN INPUT CourseFeeFile
+           IF CourseFee-File-Status NOT = "00"
+               DISPLAY "Error - unable to open COURSEFEE.DAT, "
+                   "run CourseFeeMaint to create it"
+               STOP RUN
+           END-IF
+           READ CourseFeeFile
+               AT END SET EndOfCourseFeeFile TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfCourseFeeFile
+               IF CourseFee-Count < 50
+                   ADD 1 TO CourseFee-Count
+                   MOVE cfCourseCode TO
+                       cftCourseCode (CourseFee-Count)
+                   MOVE cfFee TO cftFee (CourseFee-Count)
+               END-IF
+               READ CourseFeeFile
+                   AT END SET EndOfCourseFeeFile TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE CourseFeeFile.
+
+       LOOKUP-COURSE-FEE.
+           MOVE "N" TO Found-Switch
+           MOVE ZEROS TO Student-Fee
+           PERFORM VARYING CourseFee-Index FROM 1 BY 1
+                   UNTIL CourseFee-Index > CourseFee-Count
+               IF cftCourseCode (CourseFee-Index) = CourseCode
+                   SET Found-CourseFee TO TRUE
+                   MOVE cftFee (CourseFee-Index) TO Student-Fee
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM BillingRpt.
