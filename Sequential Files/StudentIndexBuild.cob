@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Build an indexed copy of STUDENTS.DAT (STUDENTS.IDX,
+      *         keyed on StudentID) so StudentInquiry can retrieve a
+      *         single student record directly instead of reading
+      *         STUDENTS.DAT from the top every time.  Rerun this after
+      *         every StudentMaintenance run that replaces STUDENTS.DAT.
+      * Tectonics: cobc
+      *
+      * Modification History
+      * 8/9/2026 - Widened the pass-through FILLER to keep the new
+      *            IntakeYear/IntakeTerm bytes (STUDREC) on STUDENTS.IDX
+      *            instead of truncating them off.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentIndexBuild.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT StudentIndexFile ASSIGN TO "STUDENTS.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS xiStudentID
+               FILE STATUS IS Student-Index-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       FD StudentIndexFile.
+       01 StudentIndexRecord.
+           02 xiStudentID            PIC X(10).
+           02 FILLER                 PIC X(38).
+
+       WORKING-STORAGE SECTION.
+       01  Student-Index-Status      PIC XX.
+       01  Build-Count                PIC 9(7)   VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentFile
+           OPEN OUTPUT StudentIndexFile
+           IF Student-Index-Status NOT = "00"
+               DISPLAY "Error - unable to open STUDENTS.IDX, status "
+                   Student-Index-Status
+               CLOSE StudentFile
+               STOP RUN
+           END-IF
+
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               MOVE StudentRecord TO StudentIndexRecord
+               WRITE StudentIndexRecord
+                   INVALID KEY
+                       DISPLAY "Error - StudentID " StudentID
+                           " duplicate or out of sequence, status "
+                           Student-Index-Status
+               END-WRITE
+               ADD 1 TO Build-Count
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+
+           CLOSE StudentFile
+           CLOSE StudentIndexFile
+           DISPLAY "StudentIndexBuild - " Build-Count
+               " records indexed into STUDENTS.IDX"
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       END PROGRAM StudentIndexBuild.
