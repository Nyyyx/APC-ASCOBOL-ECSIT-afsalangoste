@@ -0,0 +1,168 @@
+      ******************************************************************
+      * Author:Nyx
+      * Date:8/9/2026
+      * Purpose:Read STUDENTS.DAT once and summarize headcounts by
+      *         Gender, by CourseCode, and by the Gender/CourseCode
+      *         combination, with an "unrecognized gender code" bucket,
+      *         so administration can see class-size and headcount
+      *         numbers without running multiple sort jobs and counting
+      *         lines by hand.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentCountsRpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "STUDENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       COPY STUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  Gender-Bucket-Table.
+           02  Gender-Bucket          OCCURS 3 TIMES.
+               03  gbLabel            PIC X(8).
+               03  gbCount            PIC 9(5)   VALUE ZEROS.
+       01  Gender-Index               PIC 9      VALUE ZEROS.
+
+       01  Course-Table.
+           02  Course-Entry           OCCURS 50 TIMES.
+               03  ctCourseCode       PIC X(6).
+               03  ctMaleCount        PIC 9(5)   VALUE ZEROS.
+               03  ctFemaleCount      PIC 9(5)   VALUE ZEROS.
+               03  ctOtherCount       PIC 9(5)   VALUE ZEROS.
+               03  ctTotalCount       PIC 9(5)   VALUE ZEROS.
+       01  Course-Count               PIC 9(3)   VALUE ZEROS.
+       01  Course-Index               PIC 9(3)   VALUE ZEROS.
+       01  Found-Switch               PIC X      VALUE "N".
+           88  Found-Course           VALUE "Y".
+
+       01  Total-Students             PIC 9(6)   VALUE ZEROS.
+
+       01  Count-Line.
+           02  clLabel                PIC X(20).
+           02  clCount                PIC ZZZZ9.
+
+       01  Course-Line.
+           02  colCourseCode          PIC X(6).
+           02  FILLER                 PIC X(2)   VALUE SPACES.
+           02  colMale                PIC ZZZZ9.
+           02  FILLER                 PIC X(2)   VALUE SPACES.
+           02  colFemale              PIC ZZZZ9.
+           02  FILLER                 PIC X(2)   VALUE SPACES.
+           02  colOther               PIC ZZZZ9.
+           02  FILLER                 PIC X(2)   VALUE SPACES.
+           02  colTotal               PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       Begin.
+           MOVE "MALE" TO gbLabel (1)
+           MOVE "FEMALE" TO gbLabel (2)
+           MOVE "OTHER" TO gbLabel (3)
+
+           OPEN INPUT StudentFile
+           PERFORM READ-NEXT-STUDENT
+           PERFORM UNTIL EndOfStudentFile
+               ADD 1 TO Total-Students
+               PERFORM CLASSIFY-GENDER
+               PERFORM ACCUMULATE-COURSE-COUNTS
+               PERFORM READ-NEXT-STUDENT
+           END-PERFORM
+           CLOSE StudentFile
+
+           PERFORM PRINT-COUNTS-REPORT
+           STOP RUN.
+
+       READ-NEXT-STUDENT.
+           READ StudentFile
+               AT END SET EndOfStudentFile TO TRUE
+           END-READ
+           IF NOT EndOfStudentFile
+               IF StudentID (1:3) = "HDR"
+                   PERFORM READ-NEXT-STUDENT
+               ELSE
+                   IF StudentID (1:3) = "TRL"
+                       SET EndOfStudentFile TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLASSIFY-GENDER.
+           EVALUATE TRUE
+               WHEN Gender = "M" OR Gender = "MALE"
+                   SET Gender-Index TO 1
+               WHEN Gender = "F" OR Gender = "FEMALE"
+                   SET Gender-Index TO 2
+               WHEN OTHER
+                   SET Gender-Index TO 3
+           END-EVALUATE
+           ADD 1 TO gbCount (Gender-Index).
+
+       ACCUMULATE-COURSE-COUNTS.
+           PERFORM FIND-OR-ADD-COURSE
+           IF Course-Index > 0
+               ADD 1 TO ctTotalCount (Course-Index)
+               EVALUATE Gender-Index
+                   WHEN 1
+                       ADD 1 TO ctMaleCount (Course-Index)
+                   WHEN 2
+                       ADD 1 TO ctFemaleCount (Course-Index)
+                   WHEN OTHER
+                       ADD 1 TO ctOtherCount (Course-Index)
+               END-EVALUATE
+           END-IF.
+
+       FIND-OR-ADD-COURSE.
+           MOVE "N" TO Found-Switch
+           PERFORM VARYING Course-Index FROM 1 BY 1
+                   UNTIL Course-Index > Course-Count
+               IF ctCourseCode (Course-Index) = CourseCode
+                   SET Found-Course TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF NOT Found-Course
+               IF Course-Count < 50
+                   ADD 1 TO Course-Count
+                   MOVE Course-Count TO Course-Index
+                   MOVE CourseCode TO ctCourseCode (Course-Index)
+               ELSE
+                   DISPLAY "Warning - Course-Table full, CourseCode "
+                       CourseCode " not counted"
+                   MOVE ZEROS TO Course-Index
+               END-IF
+           END-IF.
+
+       PRINT-COUNTS-REPORT.
+           DISPLAY "==================================================="
+           DISPLAY "STUDENT HEADCOUNT SUMMARY"
+           DISPLAY "==================================================="
+           DISPLAY SPACE
+           DISPLAY "By Gender"
+           PERFORM VARYING Gender-Index FROM 1 BY 1
+                   UNTIL Gender-Index > 3
+               MOVE gbLabel (Gender-Index) TO clLabel
+               MOVE gbCount (Gender-Index) TO clCount
+               DISPLAY Count-Line
+           END-PERFORM
+           DISPLAY SPACE
+           DISPLAY "By Course and Gender"
+           DISPLAY "COURSE  MALE  FEMALE OTHER  TOTAL"
+           PERFORM VARYING Course-Index FROM 1 BY 1
+                   UNTIL Course-Index > Course-Count
+               MOVE ctCourseCode (Course-Index) TO colCourseCode
+               MOVE ctMaleCount (Course-Index) TO colMale
+               MOVE ctFemaleCount (Course-Index) TO colFemale
+               MOVE ctOtherCount (Course-Index) TO colOther
+               MOVE ctTotalCount (Course-Index) TO colTotal
+               DISPLAY Course-Line
+           END-PERFORM
+           DISPLAY SPACE
+           DISPLAY "Total students scanned : " Total-Students
+           DISPLAY "================================================".
+
+       END PROGRAM StudentCountsRpt.
