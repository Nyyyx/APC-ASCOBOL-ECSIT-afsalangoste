@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: CRSEDIT
+      * Purpose:  Valid-CourseCode edit table shared by the student
+      *           intake programs (InputSort, AcceptAndDisplay,
+      *           CsvImport) so a typo'd or made-up CourseCode is
+      *           caught at entry time instead of riding into
+      *           TRANSINS.DAT and showing up as an orphan course on
+      *           later reports.  Add a new course here and it is
+      *           immediately valid everywhere this copybook is used.
+      ******************************************************************
+       01 Course-Edit-Values.
+           02 FILLER                PIC X(6)   VALUE "COMSCI".
+           02 FILLER                PIC X(6)   VALUE "BUSADM".
+           02 FILLER                PIC X(6)   VALUE "ENGLIT".
+           02 FILLER                PIC X(6)   VALUE "MATHEM".
+           02 FILLER                PIC X(6)   VALUE "PHYSCI".
+           02 FILLER                PIC X(6)   VALUE "BIOSCI".
+           02 FILLER                PIC X(6)   VALUE "HISTOR".
+           02 FILLER                PIC X(6)   VALUE "ECONOM".
+           02 FILLER                PIC X(6)   VALUE "PSYCHO".
+           02 FILLER                PIC X(6)   VALUE "ARTDES".
+       01 Course-Edit-Table REDEFINES Course-Edit-Values.
+           02 cetCode                PIC X(6)   OCCURS 10 TIMES.
+       01 Course-Edit-Table-Count    PIC 9(3)   VALUE 10.
