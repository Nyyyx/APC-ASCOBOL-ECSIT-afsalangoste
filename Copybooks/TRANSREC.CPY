@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: TRANSREC
+      * Purpose:  Canonical TRANSINS.DAT record layout.  TransCode
+      *           drives whether the student-maintenance run inserts a
+      *           brand-new StudentRecord, updates selected fields on
+      *           an existing one, or deletes it outright.
+      *
+      * Modification History
+      * 8/9/2026 - Added TransSource (which intake program queued the
+      *            transaction) and TransAppliedDate (the date
+      *            StudentMaintenance actually applied it, stamped at
+      *            apply time and left zero until then).
+      ******************************************************************
+       01 TransRecord.
+           88 EndOfTransFile       VALUE HIGH-VALUES.
+           02 TransStudentID       PIC X(10).
+           02 TransCode            PIC X.
+               88 Trans-Insert     VALUE "I", " ".
+               88 Trans-Update     VALUE "U".
+               88 Trans-Delete     VALUE "D".
+           02 TransSurname         PIC X(10).
+           02 TransInitials        PIC XX.
+           02 TransYOBirth         PIC 9(4).
+           02 TransMOBirth         PIC 99.
+           02 TransDOBirth         PIC 99.
+           02 TransCourseCode      PIC X(6).
+           02 TransGender          PIC X(6).
+           02 TransSource          PIC X(6).
+           02 TransAppliedDate     PIC 9(8).
