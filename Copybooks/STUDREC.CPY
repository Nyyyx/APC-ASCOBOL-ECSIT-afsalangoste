@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: STUDREC
+      * Purpose:  Canonical STUDENTS.DAT / STUDENTS.NEW record layout,
+      *           shared by the student-maintenance and reporting
+      *           programs so a field added to the student record only
+      *           has to be added in one place.
+      *
+      * Modification History
+      * 8/9/2026 - Added IntakeYear/IntakeTerm, stamped by
+      *            StudentMaintenance when a student is first inserted
+      *            so later runs know which year/term a student
+      *            enrolled in without relying on YOBirth as a stand-in.
+      ******************************************************************
+       01 StudentRecord.
+           88 EndOfStudentFile     VALUE HIGH-VALUES.
+           02 StudentID            PIC X(10).
+           02 Surname              PIC X(10).
+           02 Initials             PIC XX.
+           02 YOBirth               PIC 9(4).
+           02 MOBirth               PIC 99.
+           02 DOBirth               PIC 99.
+           02 CourseCode           PIC X(6).
+           02 Gender                PIC X(6).
+           02 IntakeYear            PIC 9(4).
+           02 IntakeTerm            PIC X(2).
+               88 Intake-Spring    VALUE "SP".
+               88 Intake-Summer    VALUE "SU".
+               88 Intake-Fall      VALUE "FA".
