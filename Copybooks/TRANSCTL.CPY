@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: TRANSCTL
+      * Purpose:  Batch header/trailer control records for TRANSINS.DAT.
+      *           Both share TransRecord's length and are told apart
+      *           from a data record by the marker in the first three
+      *           bytes of TransStudentID.
+      *
+      * Modification History
+      * 8/9/2026 - Widened the FILLER on both records by 14 bytes to
+      *            keep pace with TransRecord growing by the same
+      *            amount when TransSource/TransAppliedDate were added.
+      ******************************************************************
+       01 Trans-Header-Record.
+           02 thrMarker             PIC X(3)   VALUE "HDR".
+           02 thrBatchID            PIC X(10).
+           02 thrCreationDate       PIC 9(8).
+           02 thrExpectedCount      PIC 9(7).
+           02 FILLER                PIC X(29).
+
+       01 Trans-Trailer-Record.
+           02 ttrMarker             PIC X(3)   VALUE "TRL".
+           02 ttrBatchID            PIC X(10).
+           02 ttrActualCount        PIC 9(7).
+           02 FILLER                PIC X(37).
