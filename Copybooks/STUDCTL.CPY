@@ -0,0 +1,35 @@
+      ******************************************************************
+      * Copybook: STUDCTL
+      * Purpose:  Batch header/trailer control records for STUDENTS.DAT,
+      *           the same marker-in-StudentID scheme TRANSCTL already
+      *           uses for TRANSINS.DAT.  StudentMaintenance and
+      *           ArchiveStudents are the current writers of these
+      *           records - both places that replace the live
+      *           STUDENTS.DAT - and every other program that reads
+      *           STUDENTS.DAT directly skips them by checking
+      *           StudentID (1:3) for "HDR"/"TRL" before treating a
+      *           record as student data.  A STUDENTS.DAT with no
+      *           header is read as a plain legacy file rather than
+      *           rejected, since the master file predates this
+      *           control record and may also be supplied from outside
+      *           either writer.
+      *
+      * Modification History
+      * 8/9/2026 - Widened the FILLER on both records by 6 bytes to
+      *            keep pace with StudentRecord growing by the same
+      *            amount when IntakeYear/IntakeTerm were added.
+      * 8/9/2026 - ArchiveStudents now also writes these around
+      *            STUDENTS.KEEP before promoting it to STUDENTS.DAT.
+      ******************************************************************
+       01 Stud-Header-Record.
+           02 shdMarker             PIC X(3)   VALUE "HDR".
+           02 shdBatchID            PIC X(10).
+           02 shdCreationDate       PIC 9(8).
+           02 shdExpectedCount      PIC 9(7).
+           02 FILLER                PIC X(20).
+
+       01 Stud-Trailer-Record.
+           02 strMarker             PIC X(3)   VALUE "TRL".
+           02 strBatchID            PIC X(10).
+           02 strActualCount        PIC 9(7).
+           02 FILLER                PIC X(28).
